@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: VALIDAR UMA DATA (DIA/MES/ANO), CALCULANDO CORRETAMENTE
+      *          A QUANTIDADE DE DIAS DO MES (INCLUSIVE ANO BISSEXTO).
+      *          EXTRAIDO E CORRIGIDO A PARTIR DA LOGICA DE DIAS-DO-MES
+      *          DE PGEXE003 (LA, OS NIVEIS 88 WS-FEV-NB/WS-FEV-B/
+      *          WS-MES-30/WS-MES-31 COMPARTILHAVAM O MESMO CAMPO E O
+      *          EVALUATE NUNCA LIGAVA O DIA AO MES REALMENTE INFORMADO).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDAR-DATA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-DIAS-NO-MES                PIC 9(02) VALUE 0.
+       77 WS-ANO-BISSEXTO               PIC 9(01) VALUE 0.
+       LINKAGE SECTION.
+       01 WS-DIA                        PIC 9(02) VALUE 0.
+       01 WS-MES                        PIC 9(02) VALUE 0.
+       01 WS-ANO                        PIC 9(04) VALUE 0.
+       01 WS-DATA-VALIDA                PIC 9(01) VALUE 0.
+       PROCEDURE DIVISION USING WS-DIA, WS-MES, WS-ANO, WS-DATA-VALIDA.
+       MAIN-PROCEDURE.
+            MOVE 0 TO WS-DATA-VALIDA
+
+            IF WS-MES < 1 OR WS-MES > 12 THEN
+               GOBACK
+            END-IF
+
+            PERFORM P200-VERIFICAR-ANO-BISSEXTO
+            PERFORM P300-ARMAR-DIAS-NO-MES
+
+            IF WS-DIA >= 1 AND WS-DIA <= WS-DIAS-NO-MES THEN
+               MOVE 1 TO WS-DATA-VALIDA
+            END-IF
+
+            GOBACK.
+      *-----------------------------------------------------------------
+      * ANO BISSEXTO: DIVISIVEL POR 4 E NAO POR 100, OU DIVISIVEL
+      * POR 400.
+      *-----------------------------------------------------------------
+       P200-VERIFICAR-ANO-BISSEXTO.
+            MOVE 0 TO WS-ANO-BISSEXTO
+
+            IF FUNCTION MOD (WS-ANO, 400) = 0 THEN
+               MOVE 1 TO WS-ANO-BISSEXTO
+            ELSE
+               IF FUNCTION MOD (WS-ANO, 100) NOT = 0 AND
+                  FUNCTION MOD (WS-ANO, 4) = 0 THEN
+                  MOVE 1 TO WS-ANO-BISSEXTO
+               END-IF
+            END-IF
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+       P300-ARMAR-DIAS-NO-MES.
+            EVALUATE WS-MES
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                  MOVE 31 TO WS-DIAS-NO-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                  MOVE 30 TO WS-DIAS-NO-MES
+               WHEN 2
+                  IF WS-ANO-BISSEXTO = 1 THEN
+                     MOVE 29 TO WS-DIAS-NO-MES
+                  ELSE
+                     MOVE 28 TO WS-DIAS-NO-MES
+                  END-IF
+            END-EVALUATE
+            .
+       P300-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM VALIDAR-DATA.
