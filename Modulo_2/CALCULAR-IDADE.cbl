@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: CALCULAR A IDADE EM ANOS COMPLETOS A PARTIR DA DATA DE
+      *          NASCIMENTO E DA DATA ATUAL, REUTILIZANDO VALIDAR-DATA
+      *          PARA CONFERIR A DATA DE NASCIMENTO ANTES DE CALCULAR -
+      *          SUBSTITUI A CONTA DE IDADE QUE SERIA FEITA NA MARRA A
+      *          PARTIR DO LACO DE DIAS-DO-MES DE PGEXE003 (VEJA A NOTA
+      *          EM VALIDAR-DATA.cbl SOBRE O BUG DAQUELE LACO).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULAR-IDADE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-DATA-NASC-VALIDA           PIC 9(01) VALUE 0.
+       LINKAGE SECTION.
+       01 WS-DIA-NASC                   PIC 9(02) VALUE 0.
+       01 WS-MES-NASC                   PIC 9(02) VALUE 0.
+       01 WS-ANO-NASC                   PIC 9(04) VALUE 0.
+       01 WS-DIA-ATUAL                  PIC 9(02) VALUE 0.
+       01 WS-MES-ATUAL                  PIC 9(02) VALUE 0.
+       01 WS-ANO-ATUAL                  PIC 9(04) VALUE 0.
+       01 WS-IDADE                      PIC 9(03) VALUE 0.
+       01 WS-RETORNO-IDADE              PIC 9(01) VALUE 0.
+       PROCEDURE DIVISION USING WS-DIA-NASC, WS-MES-NASC, WS-ANO-NASC,
+                                 WS-DIA-ATUAL, WS-MES-ATUAL,
+                                 WS-ANO-ATUAL, WS-IDADE,
+                                 WS-RETORNO-IDADE.
+       MAIN-PROCEDURE.
+            MOVE 0 TO WS-IDADE
+            MOVE 0 TO WS-RETORNO-IDADE
+
+            CALL 'VALIDAR-DATA'
+                          USING WS-DIA-NASC, WS-MES-NASC, WS-ANO-NASC,
+                                WS-DATA-NASC-VALIDA
+
+            IF WS-DATA-NASC-VALIDA NOT = 1 THEN
+               MOVE 1 TO WS-RETORNO-IDADE
+               GOBACK
+            END-IF
+
+      * IDADE EM ANOS COMPLETOS: A DIFERENCA DE ANOS, MENOS 1 SE O
+      * ANIVERSARIO DESTE ANO AINDA NAO CHEGOU (MES ATUAL ANTES DO MES
+      * DE NASCIMENTO, OU MESMO MES COM O DIA ATUAL AINDA ANTES).
+            COMPUTE WS-IDADE = WS-ANO-ATUAL - WS-ANO-NASC
+
+            IF WS-MES-ATUAL < WS-MES-NASC THEN
+               SUBTRACT 1 FROM WS-IDADE
+            ELSE
+               IF WS-MES-ATUAL = WS-MES-NASC AND
+                  WS-DIA-ATUAL < WS-DIA-NASC THEN
+                  SUBTRACT 1 FROM WS-IDADE
+               END-IF
+            END-IF
+
+            GOBACK.
+      *-----------------------------------------------------------------
+       END PROGRAM CALCULAR-IDADE.
