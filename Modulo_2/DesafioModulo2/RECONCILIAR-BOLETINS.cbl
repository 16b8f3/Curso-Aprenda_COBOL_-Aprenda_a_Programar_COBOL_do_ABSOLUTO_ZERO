@@ -0,0 +1,200 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: RELATORIO DE RECONCILIACAO (TIPICAMENTE RODADO AO
+      *          FINAL DO DIA/LOTE) COMPARANDO O TOTAL DE ALUNOS ATIVOS
+      *          NO ARQUIVO MESTRE (STUDENT.TXT) COM OS BOLETINS
+      *          REALMENTE EMITIDOS (NOTAS-HIST.TXT), PARA DETECTAR
+      *          ALUNO ATIVO QUE FICOU SEM NENHUM BOLETIM NO PERIODO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIAR-BOLETINS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO
+           '../../STUDENT.TXT'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS WS-STUDENT-REL-KEY.
+
+           SELECT NOTAS-HIST ASSIGN TO
+           '../../NOTAS-HIST.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECONCILIACAO-FILE ASSIGN TO
+           '../../RECONCILIACAO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT.
+           COPY STUDENT-RECORD.
+       FD NOTAS-HIST.
+           COPY NOTAS-HIST-RECORD.
+       FD RECONCILIACAO-FILE.
+       01 REC-RECONCILIACAO        PIC X(100).
+       WORKING-STORAGE SECTION.
+       77 WS-STUDENT-REL-KEY          PIC 9(05)       VALUE 0.
+       77 WS-EOF-STUDENT              PIC A(01)       VALUE 'N'.
+       77 WS-EOF-HIST                 PIC A(01)       VALUE 'N'.
+       77 WS-DATA-EMISSAO             PIC 9(08)       VALUE 0.
+       77 WS-QTD-ALUNOS-MESTRE        PIC 9(05)       VALUE 0.
+       77 WS-QTD-BOLETINS-HIST        PIC 9(05)       VALUE 0.
+       77 WS-QTD-ALUNOS-COM-BOLETIM   PIC 9(05)       VALUE 0.
+       77 WS-QTD-ALUNOS-SEM-BOLETIM   PIC 9(05)       VALUE 0.
+      * TABELA EM MEMORIA COM OS CODIGOS DE ALUNO JA VISTOS EM
+      * NOTAS-HIST.TXT (MESMO ESTILO DA TABELA DE RANKING EM
+      * RESUMO-TURMA: PEQUENA O SUFICIENTE PARA NAO JUSTIFICAR UM
+      * SORT/MATCH EXTERNO).
+       77 WS-QTD-VISTOS               PIC 9(04)       VALUE 0.
+       77 WS-IDX-VISTOS               PIC 9(04)       VALUE 0.
+       77 WS-ACHOU-VISTO              PIC X(01)       VALUE 'N'.
+       01 WS-TABELA-VISTOS.
+           02 WS-VISTO-ITEM OCCURS 2000 TIMES
+                             INDEXED BY WS-IDX-VISTO.
+              03 WS-VISTO-CD-STUDENT  PIC 9(05).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT WS-DATA-EMISSAO FROM DATE YYYYMMDD
+
+            OPEN OUTPUT RECONCILIACAO-FILE
+            PERFORM P900-GRAVAR-RELATORIO
+
+            PERFORM P100-LER-HISTORICO
+            PERFORM P200-LER-MESTRE
+
+            CLOSE RECONCILIACAO-FILE
+
+            PERFORM P950-EXIBIR-RESUMO
+
+            DISPLAY 'RELATORIO DE RECONCILIACAO GERADO: '
+                    'RECONCILIACAO.TXT'
+
+            STOP RUN.
+      *-----------------------------------------------------------------
+      * PASSA UMA VEZ POR TODO O HISTORICO DE NOTAS, CONTANDO O TOTAL
+      * DE BOLETINS EMITIDOS E MARCANDO CADA CODIGO DE ALUNO DISTINTO
+      * QUE JA TEVE PELO MENOS UM BOLETIM EMITIDO NO PERIODO.
+      *-----------------------------------------------------------------
+       P100-LER-HISTORICO.
+            OPEN INPUT NOTAS-HIST
+
+            PERFORM WITH TEST BEFORE UNTIL WS-EOF-HIST = 'F'
+               READ NOTAS-HIST
+                    AT END MOVE 'F' TO WS-EOF-HIST
+                    NOT AT END
+                        ADD 1 TO WS-QTD-BOLETINS-HIST
+                        PERFORM P110-MARCAR-VISTO
+               END-READ
+            END-PERFORM
+
+            CLOSE NOTAS-HIST
+            .
+       P100-FIM.
+      *-----------------------------------------------------------------
+       P110-MARCAR-VISTO.
+            MOVE 'N' TO WS-ACHOU-VISTO
+            PERFORM VARYING WS-IDX-VISTOS FROM 1 BY 1
+                    UNTIL WS-IDX-VISTOS > WS-QTD-VISTOS
+               IF WS-VISTO-CD-STUDENT (WS-IDX-VISTOS) =
+                  NH-CD-STUDENT THEN
+                  MOVE 'S' TO WS-ACHOU-VISTO
+               END-IF
+            END-PERFORM
+
+            IF WS-ACHOU-VISTO = 'N' AND WS-QTD-VISTOS < 2000 THEN
+               ADD 1 TO WS-QTD-VISTOS
+               MOVE NH-CD-STUDENT TO
+                    WS-VISTO-CD-STUDENT (WS-QTD-VISTOS)
+            END-IF
+            .
+       P110-FIM.
+      *-----------------------------------------------------------------
+      * PASSA UMA VEZ PELO ARQUIVO MESTRE, CONTANDO OS ALUNOS ATIVOS E
+      * CONFERINDO CADA UM CONTRA A TABELA DE VISTOS MONTADA EM P100 -
+      * QUEM NAO APARECE LA NAO TEVE NENHUM BOLETIM EMITIDO NO PERIODO.
+      *-----------------------------------------------------------------
+       P200-LER-MESTRE.
+            OPEN INPUT STUDENT
+
+            PERFORM WITH TEST BEFORE UNTIL WS-EOF-STUDENT = 'F'
+               READ STUDENT
+                    AT END MOVE 'F' TO WS-EOF-STUDENT
+                    NOT AT END
+                        IF ST-ALUNO = 'A' THEN
+                           PERFORM P210-CONFERIR-ALUNO
+                        END-IF
+               END-READ
+            END-PERFORM
+
+            CLOSE STUDENT
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+       P210-CONFERIR-ALUNO.
+            ADD 1 TO WS-QTD-ALUNOS-MESTRE
+
+            MOVE 'N' TO WS-ACHOU-VISTO
+            PERFORM VARYING WS-IDX-VISTOS FROM 1 BY 1
+                    UNTIL WS-IDX-VISTOS > WS-QTD-VISTOS
+               IF WS-VISTO-CD-STUDENT (WS-IDX-VISTOS) =
+                  CD-STUDENT THEN
+                  MOVE 'S' TO WS-ACHOU-VISTO
+               END-IF
+            END-PERFORM
+
+            IF WS-ACHOU-VISTO = 'S' THEN
+               ADD 1 TO WS-QTD-ALUNOS-COM-BOLETIM
+            ELSE
+               ADD 1 TO WS-QTD-ALUNOS-SEM-BOLETIM
+               PERFORM P220-GRAVAR-ALUNO-SEM-BOLETIM
+            END-IF
+            .
+       P210-FIM.
+      *-----------------------------------------------------------------
+       P220-GRAVAR-ALUNO-SEM-BOLETIM.
+            MOVE SPACES TO REC-RECONCILIACAO
+            STRING 'SEM BOLETIM: ' CD-STUDENT ' - ' NM-STUDENT
+                   ' - TURMA ' CD-TURMA
+                   DELIMITED BY SIZE INTO REC-RECONCILIACAO
+            END-STRING
+            WRITE REC-RECONCILIACAO
+            .
+       P220-FIM.
+      *-----------------------------------------------------------------
+      * CABECALHO E TOTAIS DO RELATORIO - A LISTA DE ALUNOS SEM
+      * BOLETIM JA FOI GRAVADA LINHA A LINHA EM P220, DURANTE A
+      * CONFERENCIA DO MESTRE.
+      *-----------------------------------------------------------------
+       P900-GRAVAR-RELATORIO.
+            MOVE SPACES TO REC-RECONCILIACAO
+            STRING 'RECONCILIACAO DE BOLETINS - EMITIDO EM '
+                   WS-DATA-EMISSAO
+                   DELIMITED BY SIZE INTO REC-RECONCILIACAO
+            END-STRING
+            WRITE REC-RECONCILIACAO
+
+            MOVE SPACES TO REC-RECONCILIACAO
+            WRITE REC-RECONCILIACAO
+            .
+       P900-FIM.
+      *-----------------------------------------------------------------
+       P950-EXIBIR-RESUMO.
+            DISPLAY ' '
+            DISPLAY '*******************************************'
+            DISPLAY '*   RECONCILIACAO DE BOLETINS              *'
+            DISPLAY '*******************************************'
+            DISPLAY 'ALUNOS ATIVOS NO MESTRE...........: '
+                    WS-QTD-ALUNOS-MESTRE
+            DISPLAY 'BOLETINS EMITIDOS NO HISTORICO....: '
+                    WS-QTD-BOLETINS-HIST
+            DISPLAY 'ALUNOS COM PELO MENOS 1 BOLETIM...: '
+                    WS-QTD-ALUNOS-COM-BOLETIM
+            DISPLAY 'ALUNOS SEM NENHUM BOLETIM.........: '
+                    WS-QTD-ALUNOS-SEM-BOLETIM
+            DISPLAY '*******************************************'
+            .
+       P950-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM RECONCILIAR-BOLETINS.
