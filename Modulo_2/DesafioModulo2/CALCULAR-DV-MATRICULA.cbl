@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: GERAR OU VERIFICAR O DIGITO VERIFICADOR DO NUMERO DE
+      *          MATRICULA DO ALUNO (NR-MATRICULA-BASE/NR-MATRICULA-DV
+      *          EM STUDENT-RECORD.CPY), PELO CLASSICO METODO DO
+      *          MODULO 11 COM PESOS 2 A 8 REPETIDOS A PARTIR DO
+      *          DIGITO MENOS SIGNIFICATIVO. O MODO (VEJA
+      *          WS-MODO-CALCULO-DV) DECIDE SE O DV CALCULADO
+      *          SUBSTITUI WS-MATRICULA-DV (GERACAO, NA INCLUSAO - VEJA
+      *          PROGARQ002/P220) OU SO EH COMPARADO COM O VALOR JA
+      *          GRAVADO (VERIFICACAO, TODA VEZ QUE UM REGISTRO JA
+      *          EXISTENTE EH LIDO - VEJA PROGARQ001/P210 E
+      *          LISTAR-TURMAS/P200), PARA DETECTAR CORRUPCAO/ERRO DE
+      *          DIGITACAO EM UM NUMERO JA ARMAZENADO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULAR-DV-MATRICULA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-IDX                        PIC 9(02) VALUE 0.
+       77 WS-PESO                       PIC 9(02) VALUE 2.
+       77 WS-SOMA                       PIC 9(05) VALUE 0.
+       77 WS-RESTO                      PIC 9(02) VALUE 0.
+       77 WS-DV-CALCULADO               PIC 9(01) VALUE 0.
+       LINKAGE SECTION.
+       01 WS-MATRICULA-BASE             PIC 9(07).
+       01 WS-MATRICULA-BASE-TAB REDEFINES WS-MATRICULA-BASE.
+           02 WS-MATRICULA-DIGITO OCCURS 7 TIMES PIC 9(01).
+       01 WS-MATRICULA-DV               PIC 9(01).
+      * 'G' = GERAR (PADRAO, COMPATIVEL COM O UNICO CHAMADOR ANTERIOR A
+      * ESTE CAMPO) - SUBSTITUI WS-MATRICULA-DV PELO DV CALCULADO.
+      * 'V' = VERIFICAR - NAO ALTERA WS-MATRICULA-DV, SO DEVOLVE
+      * WS-RETORNO-CALCULO-DV = 1 QUANDO O VALOR JA GRAVADO NAO BATE
+      * COM O DV RECALCULADO.
+       01 WS-MODO-CALCULO-DV            PIC X(01) VALUE 'G'.
+           88 MODO-VERIFICAR-DV         VALUE 'V'.
+       01 WS-RETORNO-CALCULO-DV         PIC 9(01) VALUE 0.
+       PROCEDURE DIVISION USING WS-MATRICULA-BASE, WS-MATRICULA-DV,
+                                WS-MODO-CALCULO-DV,
+                                WS-RETORNO-CALCULO-DV.
+       MAIN-PROCEDURE.
+            MOVE 0 TO WS-RETORNO-CALCULO-DV
+            MOVE 0 TO WS-SOMA
+            MOVE 2 TO WS-PESO
+
+            PERFORM VARYING WS-IDX FROM 7 BY -1 UNTIL WS-IDX < 1
+               COMPUTE WS-SOMA = WS-SOMA +
+                       (WS-MATRICULA-DIGITO (WS-IDX) * WS-PESO)
+
+               IF WS-PESO = 8 THEN
+                  MOVE 2 TO WS-PESO
+               ELSE
+                  ADD 1 TO WS-PESO
+               END-IF
+            END-PERFORM
+
+            DIVIDE WS-SOMA BY 11 GIVING WS-IDX
+                   REMAINDER WS-RESTO
+
+            IF WS-RESTO < 2 THEN
+               MOVE 0 TO WS-DV-CALCULADO
+            ELSE
+               COMPUTE WS-DV-CALCULADO = 11 - WS-RESTO
+            END-IF
+
+            IF MODO-VERIFICAR-DV THEN
+               IF WS-MATRICULA-DV NOT = WS-DV-CALCULADO THEN
+                  MOVE 1 TO WS-RETORNO-CALCULO-DV
+               END-IF
+            ELSE
+               MOVE WS-DV-CALCULADO TO WS-MATRICULA-DV
+            END-IF
+
+            GOBACK.
+       END PROGRAM CALCULAR-DV-MATRICULA.
