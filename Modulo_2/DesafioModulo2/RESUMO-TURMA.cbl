@@ -0,0 +1,197 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: RESUMO DE FIM DE PERIODO DE UMA TURMA, LENDO TODOS OS
+      *          BOLETINS JA GRAVADOS EM BOLETINS.TXT PELO PRINCIPAL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMO-TURMA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-CARD ASSIGN TO
+           '../../BOLETINS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD REPORT-CARD.
+       01 REC-BOLETIM              PIC X(260).
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                      PIC A(01)       VALUE 'N'.
+       77 WS-TURMA-FILTRO             PIC X(05)       VALUE SPACES.
+       77 WS-LIXO                     PIC X(30)       VALUE SPACES.
+       77 WS-ALUNO-LIDO               PIC X(30)       VALUE SPACES.
+       77 WS-MATERIA-LIDA             PIC X(30)       VALUE SPACES.
+       77 WS-CD-MATERIA-LIDO          PIC X(05)       VALUE SPACES.
+       77 WS-TURMA-LIDA               PIC X(05)       VALUE SPACES.
+      * WS-MEDIA-LIDA-X RECEBE OS 4 DIGITOS CRUS DO UNSTRING (SEM
+      * REALINHAMENTO DE CASA DECIMAL), E E REDEFINIDO EM DUAS PARTES
+      * NUMERICAS PARA RECOMPOR O VALOR - O UNSTRING DIRETO EM UM ITEM
+      * PIC 9(03)V9(01) CORROMPE O VALOR (REALINHA COMO SE O TEXTO LIDO
+      * FOSSE UM INTEIRO SEM CASA DECIMAL, TRUNCANDO OS DIGITOS
+      * ALTOS - EX.: '8500' VIRARIA 500.0 EM VEZ DE 850.0).
+       01 WS-MEDIA-LIDA-X             PIC X(04)       VALUE SPACES.
+       01 WS-MEDIA-LIDA-RED REDEFINES WS-MEDIA-LIDA-X.
+          02 WS-MEDIA-LIDA-INT        PIC 9(03).
+          02 WS-MEDIA-LIDA-DEC        PIC 9(01).
+       77 WS-MEDIA-LIDA               PIC 9(03)V9(01) VALUE 0.
+       77 WS-STATUS-LIDO              PIC X(11)       VALUE SPACES.
+       77 WS-CONCEITO-LIDO            PIC X(01)       VALUE SPACE.
+       77 WS-QTD-ALUNOS               PIC 9(05)       VALUE 0.
+       77 WS-QTD-APROVADOS            PIC 9(05)       VALUE 0.
+       77 WS-QTD-RECUPERACAO          PIC 9(05)       VALUE 0.
+       77 WS-QTD-REPROVADOS           PIC 9(05)       VALUE 0.
+       77 WS-SOMA-MEDIAS              PIC 9(07)V9(01) VALUE 0.
+       77 WS-MEDIA-TURMA              PIC 9(03)V9(01) VALUE 0.
+      * CLASSIFICACAO DOS ALUNOS DA TURMA PELA MEDIA (VEJA P700/P800) -
+      * MANTIDA EM MEMORIA ENQUANTO OS BOLETINS SAO LIDOS, JA QUE
+      * BOLETINS.TXT NAO VEM ORDENADO POR MEDIA.
+       77 WS-QTD-RANKING              PIC 9(03)       VALUE 0.
+       77 WS-IDX-RANK                 PIC 9(03)       VALUE 0.
+       77 WS-IDX-RANK-2               PIC 9(03)       VALUE 0.
+       77 WS-POSICAO                  PIC 9(03)       VALUE 0.
+       77 WS-LIMITE-RANK               PIC 9(03)       VALUE 0.
+       01 WS-TABELA-RANKING.
+           02 WS-RANKING-ITEM OCCURS 500 TIMES.
+              03 WS-RANK-ALUNO        PIC X(30).
+              03 WS-RANK-MEDIA        PIC 9(03)V9(01).
+       01 WS-RANKING-TEMP.
+           02 WS-RANK-ALUNO-TEMP      PIC X(30).
+           02 WS-RANK-MEDIA-TEMP      PIC 9(03)V9(01).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'RESUMO DE FIM DE PERIODO POR TURMA'
+            DISPLAY 'DIGITE A TURMA A RESUMIR.......: '
+            ACCEPT WS-TURMA-FILTRO
+
+            OPEN INPUT REPORT-CARD
+
+            PERFORM WITH TEST BEFORE UNTIL WS-EOF = 'F'
+               READ REPORT-CARD
+                    AT END MOVE 'F' TO WS-EOF
+                    NOT AT END
+                        PERFORM P200-LER-BOLETIM
+               END-READ
+            END-PERFORM
+
+            CLOSE REPORT-CARD
+
+            PERFORM P700-ORDENAR-RANKING
+            PERFORM P900-IMPRIMIR-RESUMO
+            PERFORM P800-IMPRIMIR-RANKING
+
+            STOP RUN.
+      *-----------------------------------------------------------------
+      * QUEBRA O REGISTRO DE TEXTO LIVRE GRAVADO PELO PRINCIPAL NOS
+      * SEUS CAMPOS (OPERACAO INVERSA AO STRING USADO LA), E ACUMULA
+      * OS TOTAIS QUANDO A TURMA DO BOLETIM BATE COM O FILTRO PEDIDO.
+      *-----------------------------------------------------------------
+       P200-LER-BOLETIM.
+            UNSTRING REC-BOLETIM
+                     DELIMITED BY 'ALUNO: ' OR ' MATERIA: '
+                                OR ' CD-MATERIA: ' OR ' TURMA: '
+                                OR ' MEDIA: ' OR ' STATUS: '
+                                OR ' CONCEITO: '
+                     INTO WS-LIXO, WS-ALUNO-LIDO, WS-MATERIA-LIDA,
+                          WS-CD-MATERIA-LIDO, WS-TURMA-LIDA,
+                          WS-MEDIA-LIDA-X, WS-STATUS-LIDO,
+                          WS-CONCEITO-LIDO
+            END-UNSTRING
+
+            COMPUTE WS-MEDIA-LIDA =
+                    WS-MEDIA-LIDA-INT + (WS-MEDIA-LIDA-DEC / 10)
+
+            IF WS-TURMA-LIDA = WS-TURMA-FILTRO THEN
+               ADD 1 TO WS-QTD-ALUNOS
+               ADD WS-MEDIA-LIDA TO WS-SOMA-MEDIAS
+
+               EVALUATE WS-STATUS-LIDO
+                  WHEN 'APROVADO'
+                     ADD 1 TO WS-QTD-APROVADOS
+                  WHEN 'RECUPERACAO'
+                     ADD 1 TO WS-QTD-RECUPERACAO
+                  WHEN OTHER
+                     ADD 1 TO WS-QTD-REPROVADOS
+               END-EVALUATE
+
+               IF WS-QTD-RANKING < 500 THEN
+                  ADD 1 TO WS-QTD-RANKING
+                  MOVE WS-ALUNO-LIDO TO WS-RANK-ALUNO (WS-QTD-RANKING)
+                  MOVE WS-MEDIA-LIDA TO WS-RANK-MEDIA (WS-QTD-RANKING)
+               END-IF
+            END-IF
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+       P900-IMPRIMIR-RESUMO.
+            IF WS-QTD-ALUNOS > 0 THEN
+               COMPUTE WS-MEDIA-TURMA = WS-SOMA-MEDIAS / WS-QTD-ALUNOS
+            ELSE
+               MOVE 0 TO WS-MEDIA-TURMA
+            END-IF
+
+            DISPLAY ' '
+            DISPLAY '*******************************************'
+            DISPLAY '*   RESUMO DA TURMA ' WS-TURMA-FILTRO
+            DISPLAY '*******************************************'
+            DISPLAY 'BOLETINS LANCADOS.........: ' WS-QTD-ALUNOS
+            DISPLAY 'APROVADOS.................: ' WS-QTD-APROVADOS
+            DISPLAY 'EM RECUPERACAO............: ' WS-QTD-RECUPERACAO
+            DISPLAY 'REPROVADOS................: ' WS-QTD-REPROVADOS
+            DISPLAY 'MEDIA GERAL DA TURMA......: ' WS-MEDIA-TURMA
+            DISPLAY '*******************************************'
+            .
+       P900-FIM.
+      *-----------------------------------------------------------------
+      * ORDENA A TABELA EM MEMORIA POR MEDIA DECRESCENTE (BUBBLE SORT -
+      * A QUANTIDADE DE ALUNOS POR TURMA E PEQUENA, NAO JUSTIFICA UM
+      * SORT EXTERNO COMO O DE LISTAR-TURMAS).
+      *-----------------------------------------------------------------
+       P700-ORDENAR-RANKING.
+            PERFORM VARYING WS-IDX-RANK FROM 1 BY 1
+                    UNTIL WS-IDX-RANK >= WS-QTD-RANKING
+               COMPUTE WS-LIMITE-RANK = WS-QTD-RANKING - WS-IDX-RANK
+               PERFORM VARYING WS-IDX-RANK-2 FROM 1 BY 1
+                       UNTIL WS-IDX-RANK-2 > WS-LIMITE-RANK
+                  IF WS-RANK-MEDIA (WS-IDX-RANK-2) <
+                     WS-RANK-MEDIA (WS-IDX-RANK-2 + 1) THEN
+                     MOVE WS-RANK-ALUNO (WS-IDX-RANK-2)
+                       TO WS-RANK-ALUNO-TEMP
+                     MOVE WS-RANK-MEDIA (WS-IDX-RANK-2)
+                       TO WS-RANK-MEDIA-TEMP
+                     MOVE WS-RANK-ALUNO (WS-IDX-RANK-2 + 1)
+                       TO WS-RANK-ALUNO (WS-IDX-RANK-2)
+                     MOVE WS-RANK-MEDIA (WS-IDX-RANK-2 + 1)
+                       TO WS-RANK-MEDIA (WS-IDX-RANK-2)
+                     MOVE WS-RANK-ALUNO-TEMP
+                       TO WS-RANK-ALUNO (WS-IDX-RANK-2 + 1)
+                     MOVE WS-RANK-MEDIA-TEMP
+                       TO WS-RANK-MEDIA (WS-IDX-RANK-2 + 1)
+                  END-IF
+               END-PERFORM
+            END-PERFORM
+            .
+       P700-FIM.
+      *-----------------------------------------------------------------
+      * CLASSIFICACAO DA TURMA: A POSICAO DE CADA ALUNO JUNTO DA SUA
+      * PROPRIA MEDIA, NA ORDEM DECRESCENTE JA CALCULADA EM P700.
+      *-----------------------------------------------------------------
+       P800-IMPRIMIR-RANKING.
+            IF WS-QTD-RANKING > 0 THEN
+               DISPLAY ' '
+               DISPLAY '*******************************************'
+               DISPLAY '*   CLASSIFICACAO DA TURMA ' WS-TURMA-FILTRO
+               DISPLAY '*******************************************'
+               PERFORM VARYING WS-POSICAO FROM 1 BY 1
+                       UNTIL WS-POSICAO > WS-QTD-RANKING
+                  DISPLAY WS-POSICAO 'O LUGAR - '
+                          WS-RANK-ALUNO (WS-POSICAO)
+                          ' - MEDIA: ' WS-RANK-MEDIA (WS-POSICAO)
+               END-PERFORM
+               DISPLAY '*******************************************'
+            END-IF
+            .
+       P800-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM RESUMO-TURMA.
