@@ -1,38 +1,161 @@
-      ******************************************************************
-      * Author: GILDO
-      * Date: 20/02/2023
-      * Purpose: CALCULAR A MEDIA
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULAR-MEDIA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
-       01 PARAMETRES.
-           02 WS-NOTA-UM                PIC 9(03)V9(01) VALUE 0.
-           02 WS-NOTA-DOIS              PIC 9(03)V9(01) VALUE 0.
-           02 WS-NOTA-TRES              PIC 9(03)V9(01) VALUE 0.
-           02 WS-NOTA-QUATRO            PIC 9(03)V9(01) VALUE 0.
-           02 WS-RESULTADO              PIC 9(03)V9(01) VALUE 0.
-       PROCEDURE DIVISION USING PARAMETRES.
-       MAIN-PROCEDURE.
-            COMPUTE WS-RESULTADO = (
-                                    WS-NOTA-UM +
-                                    WS-NOTA-DOIS +
-                                    WS-NOTA-TRES +
-                                    WS-NOTA-QUATRO
-                                   ) / 4
-                                   ON SIZE ERROR
-                                      PERFORM P999-MENSAGEM-DE-ERRO
-            END-COMPUTE.
-            GOBACK.
-      *-----------------------------------------------------------------
-       P999-MENSAGEM-DE-ERRO.
-            DISPLAY '***********************************************'
-            DISPLAY '*      NOTAS INVALIDAS - TENTE NOVAMENTE      *'
-            DISPLAY '***********************************************'
-            .
-       P999-FIM.
-      *-----------------------------------------------------------------
-       END PROGRAM CALCULAR-MEDIA.
+      ******************************************************************
+      * Author: GILDO
+      * Date: 20/02/2023
+      * Purpose: CALCULAR A MEDIA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULAR-MEDIA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-IDX                        PIC 9(02)          VALUE 0.
+      * ACUMULADORES INTERMEDIARIOS DA MEDIA PONDERADA (REQ049: COMP-3
+      * PARA NAO DESPERDICAR UM BYTE POR DIGITO, COMO TODOS OS DEMAIS
+      * CAMPOS DE NOTA/MEDIA DESTE PROGRAMA - VEJA O GRUPO PARAMETRES).
+       77 WS-SOMA-NOTAS                 PIC 9(05)V9(03) COMP-3 VALUE 0.
+       77 WS-SOMA-PESOS                 PIC 9(03)V9(01) COMP-3 VALUE 0.
+      * CODIGO USADO PARA CHAMAR O SUBPROGRAMA COMPARTILHADO
+      * MENSAGEM-ERRO (VEJA P999), NO LUGAR DE UMA MENSAGEM PRIVADA.
+           COPY CODIGOS-ERRO.
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           02 WS-QTD-NOTAS               PIC 9(02)       VALUE 4.
+      * NOTAS, PESOS, MEDIA E LIMIARES (REQ049) SAO COMP-3 (PACKED-
+      * DECIMAL) EM VEZ DE DISPLAY, PARA ECONOMIZAR ESPACO NO GRUPO
+      * COMPARTILHADO - ISSO MUDA O DESLOCAMENTO EM BYTES DE CADA
+      * CAMPO, ENTAO TODOS OS PROGRAMAS QUE RECEBEM O MESMO GRUPO
+      * (PRINCIPAL, IMPORTAR-NOTAS, RECEBER-NOTAS, PARTE-DOIS-
+      * RESULTADO) PRECISAM DECLARAR EXATAMENTE OS MESMOS CAMPOS COM
+      * A MESMA USAGE, NA MESMA ORDEM. CAMPOS QUE NAO SAO NOTA/MEDIA
+      * (QTD-NOTAS, APLICAR-RECUPERACAO, TIPO-AVALIACAO, NOTA-ISENTA,
+      * FREQUENCIA) PERMANECEM DISPLAY.
+           02 WS-NOTA OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(03)V9(01) COMP-3 VALUE 0.
+           02 WS-PESO OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(01)V9(01) COMP-3 VALUE 1.
+           02 WS-RESULTADO        PIC 9(03)V9(01) COMP-3 VALUE 0.
+           02 WS-LIMIAR-APROVACAO PIC 9(03)V9(01) COMP-3 VALUE 70.
+           02 WS-LIMIAR-RECUPERACAO
+                                  PIC 9(03)V9(01) COMP-3 VALUE 50.
+      * MODO DE RECALCULO DA PROVA DE RECUPERACAO (VEJA P300): O
+      * CHAMADOR SO PREENCHE ESTES DOIS CAMPOS QUANDO O ALUNO JA FOI
+      * CLASSIFICADO EM RECUPERACAO PELA MEDIA NORMAL E A NOTA DO EXAME
+      * DE RECUPERACAO JA FOI DIGITADA.
+           02 WS-APLICAR-RECUPERACAO     PIC X(01)       VALUE 'N'.
+           02 WS-NOTA-RECUPERACAO PIC 9(03)V9(01) COMP-3 VALUE 0.
+      * TIPO DA AVALIACAO QUE GEROU CADA NOTA, USADO EM P150 PARA
+      * ARMAR O PESO DE CADA UMA (VEJA A NOTA NAQUELE PARAGRAFO) -
+      * ACRESCENTADO NO FIM DO GRUPO PARA NAO MUDAR O DESLOCAMENTO DOS
+      * CAMPOS JA LIDOS POR OUTROS CHAMADOS QUE RECEBEM O MESMO GRUPO
+      * (RECEBER-NOTAS, PARTE-DOIS-RESULTADO) SEM CONHECER ESTE CAMPO.
+           02 WS-TIPO-AVALIACAO OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                             PIC 9(01)       VALUE 1.
+      * NOTA DISPENSADA POR ATESTADO MEDICO (VEJA RECEBER-NOTAS/
+      * P515-GRAVAR-ISENCAO, QUE EH QUEM MARCA ESTE CAMPO) - NAO
+      * ENTRA NA MEDIA, NEM NO NUMERADOR NEM NO PESO TOTAL (VEJA
+      * MAIN-PROCEDURE ABAIXO). ACRESCENTADO NO FIM DO GRUPO PELO
+      * MESMO MOTIVO DE WS-TIPO-AVALIACAO.
+           02 WS-NOTA-ISENTA OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                             PIC X(01)       VALUE 'N'.
+       01 WS-RETORNO-CALCULO             PIC 9(01)       VALUE 0.
+       PROCEDURE DIVISION USING PARAMETRES, WS-RETORNO-CALCULO.
+       MAIN-PROCEDURE.
+            MOVE 0 TO WS-SOMA-NOTAS
+            MOVE 0 TO WS-SOMA-PESOS
+            MOVE 0 TO WS-RETORNO-CALCULO
+
+            PERFORM P150-ARMAR-PESOS-POR-TIPO
+
+      * MEDIA PONDERADA: CADA NOTA CONTRIBUI CONFORME O SEU PESO EM
+      * WS-PESO (PROVA FINAL COM PESO MAIOR QUE AS DEMAIS AVALIACOES).
+      * NOTAS ISENTAS (ATESTADO MEDICO) FICAM FORA DA SOMA E DO PESO
+      * TOTAL, COMO SE A AVALIACAO NUNCA TIVESSE EXISTIDO PARA ESSE
+      * ALUNO - NAO CONTAM COMO ZERO (ISSO JA EH O QUE A FALTA FAZ,
+      * VEJA RECEBER-NOTAS/P998).
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-NOTAS
+               IF WS-NOTA-ISENTA (WS-IDX) NOT = 'S' THEN
+                  COMPUTE WS-SOMA-NOTAS =
+                          WS-SOMA-NOTAS +
+                          (WS-NOTA (WS-IDX) * WS-PESO (WS-IDX))
+                  ADD WS-PESO (WS-IDX) TO WS-SOMA-PESOS
+               END-IF
+            END-PERFORM
+
+      * SE TODAS AS NOTAS FOREM ISENTAS NAO HA COMO CALCULAR MEDIA
+      * NENHUMA (PESO TOTAL ZERO) - REJEITA O BOLETIM COMO JA SE FAZ
+      * PARA QUALQUER OUTRA FALHA DE CALCULO (VEJA P999).
+            IF WS-SOMA-PESOS = 0 THEN
+               PERFORM P999-MENSAGEM-DE-ERRO
+            ELSE
+      * ROUNDED PARA NAO TRUNCAR A CASA DECIMAL DA MEDIA (EX.: 69,96
+      * VIRA 70,0 E NAO 69,9, O QUE MUDARIA O RESULTADO DA APROVACAO).
+               COMPUTE WS-RESULTADO ROUNDED =
+                                      WS-SOMA-NOTAS / WS-SOMA-PESOS
+                                      ON SIZE ERROR
+                                         PERFORM P999-MENSAGEM-DE-ERRO
+               END-COMPUTE
+            END-IF.
+
+            IF WS-RETORNO-CALCULO = 0 AND WS-APLICAR-RECUPERACAO = 'S'
+               AND WS-RESULTADO < WS-LIMIAR-APROVACAO
+               AND WS-RESULTADO >= WS-LIMIAR-RECUPERACAO THEN
+               PERFORM P300-RECALCULAR-COM-RECUPERACAO
+            END-IF
+
+            GOBACK.
+      *-----------------------------------------------------------------
+      * PESO DE CADA NOTA DETERMINADO PELO TIPO DA AVALIACAO (EM VEZ DE
+      * UMA REGRA FIXA POR POSICAO COMO O CHAMADOR FAZIA ANTES): 1 =
+      * TRABALHO, 2 = PROVA, 3 = PARTICIPACAO, OUTROS VALORES CAEM NO
+      * PESO PADRAO 1. SUBSTITUI O WS-PESO QUE O CHAMADOR TENHA
+      * PREENCHIDO, PARA QUE A POLITICA DE PESOS FIQUE CENTRALIZADA
+      * AQUI EM VEZ DE DUPLICADA EM CADA PROGRAMA QUE MONTA WS-NOTAS.
+      *-----------------------------------------------------------------
+       P150-ARMAR-PESOS-POR-TIPO.
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-NOTAS
+               EVALUATE WS-TIPO-AVALIACAO (WS-IDX)
+                   WHEN 1
+                      MOVE 1 TO WS-PESO (WS-IDX)
+                   WHEN 2
+                      MOVE 2 TO WS-PESO (WS-IDX)
+                   WHEN 3
+                      MOVE 1 TO WS-PESO (WS-IDX)
+                   WHEN OTHER
+                      MOVE 1 TO WS-PESO (WS-IDX)
+               END-EVALUATE
+            END-PERFORM
+            .
+       P150-FIM.
+      *-----------------------------------------------------------------
+      * AS NOTAS SAO REJEITADAS (WS-RETORNO-CALCULO = 1) EM VEZ DE
+      * SEGUIR COM UM WS-RESULTADO INVALIDO - O CHAMADOR (PRINCIPAL)
+      * DEVE PARAR O PROCESSAMENTO DESSE ALUNO E TRATAR A EXCECAO.
+      *-----------------------------------------------------------------
+      * PROVA DE RECUPERACAO: SO EH APLICADA QUANDO A MEDIA NORMAL
+      * CAIU NA FAIXA DE RECUPERACAO (CASO CONTRARIO NAO FAZ SENTIDO
+      * UM EXAME DE RECUPERACAO). A FORMULA USADA E A TRADICIONAL DA
+      * REDE: MEDIA FINAL = (MEDIA NORMAL + NOTA DA RECUPERACAO) / 2.
+      *-----------------------------------------------------------------
+       P300-RECALCULAR-COM-RECUPERACAO.
+            COMPUTE WS-RESULTADO ROUNDED =
+                           (WS-RESULTADO + WS-NOTA-RECUPERACAO) / 2
+                           ON SIZE ERROR
+                              PERFORM P999-MENSAGEM-DE-ERRO
+            END-COMPUTE
+            .
+       P300-FIM.
+      *-----------------------------------------------------------------
+       P999-MENSAGEM-DE-ERRO.
+            MOVE 1 TO WS-RETORNO-CALCULO
+            SET ERRO-NOTAS-INVALIDAS TO TRUE
+            CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+            .
+       P999-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM CALCULAR-MEDIA.
