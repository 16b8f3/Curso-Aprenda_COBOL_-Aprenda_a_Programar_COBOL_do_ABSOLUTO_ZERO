@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: BUSCAR O NOME DE UMA MATERIA/DISCIPLINA PELO SEU
+      *          CODIGO NA TABELA DE REFERENCIA (MATERIAS.TXT), PARA
+      *          QUE A MATERIA SEJA SEMPRE UM CODIGO CONTROLADO E NAO
+      *          TEXTO LIVRE DIGITADO PELO USUARIO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSCAR-MATERIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATERIA-FILE ASSIGN TO
+           '../../MATERIAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-MATERIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATERIA-FILE.
+       01 REC-MATERIA                PIC X(60).
+       WORKING-STORAGE SECTION.
+       77 FS-MATERIA                  PIC X(02)       VALUE SPACES.
+       77 WS-EOF                      PIC A(01)       VALUE 'N'.
+       77 WS-ACHOU                    PIC 9(01)       VALUE 0.
+       77 WS-CD-LIDO                  PIC X(05)       VALUE SPACES.
+       77 WS-NM-LIDO                  PIC X(30)       VALUE SPACES.
+       LINKAGE SECTION.
+       01 WS-CD-MATERIA               PIC X(05).
+       01 WS-NOME-MATERIA             PIC A(30).
+       01 WS-RETORNO-BUSCAR           PIC 9(01)       VALUE 0.
+       PROCEDURE DIVISION USING WS-CD-MATERIA, WS-NOME-MATERIA,
+                                WS-RETORNO-BUSCAR.
+       MAIN-PROCEDURE.
+            MOVE 0 TO WS-RETORNO-BUSCAR
+            MOVE 0 TO WS-ACHOU
+            MOVE 'N' TO WS-EOF
+            MOVE SPACES TO WS-NOME-MATERIA
+
+            OPEN INPUT MATERIA-FILE
+            IF FS-MATERIA NOT = '00' THEN
+               MOVE 1 TO WS-RETORNO-BUSCAR
+            ELSE
+               PERFORM WITH TEST BEFORE
+                       UNTIL WS-EOF = 'F' OR WS-ACHOU = 1
+                  READ MATERIA-FILE
+                       AT END MOVE 'F' TO WS-EOF
+                       NOT AT END PERFORM P200-VERIFICAR-LINHA
+                  END-READ
+               END-PERFORM
+               CLOSE MATERIA-FILE
+
+               IF WS-ACHOU NOT = 1 THEN
+                  MOVE 1 TO WS-RETORNO-BUSCAR
+               END-IF
+            END-IF
+            GOBACK.
+      *-----------------------------------------------------------------
+      * COMPARA O CODIGO DA LINHA LIDA COM O CODIGO PROCURADO; SE
+      * BATER, DEVOLVE O NOME DA MATERIA E ENCERRA A BUSCA.
+      *-----------------------------------------------------------------
+       P200-VERIFICAR-LINHA.
+            UNSTRING REC-MATERIA DELIMITED BY ','
+                     INTO WS-CD-LIDO, WS-NM-LIDO
+            END-UNSTRING
+
+            IF WS-CD-LIDO = WS-CD-MATERIA THEN
+               MOVE WS-NM-LIDO TO WS-NOME-MATERIA
+               MOVE 1 TO WS-ACHOU
+            END-IF
+            .
+       P200-FIM.
+       END PROGRAM BUSCAR-MATERIA.
