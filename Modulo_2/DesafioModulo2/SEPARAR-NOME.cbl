@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: SEPARAR UM NOME COMPLETO EM PRIMEIRO NOME E ULTIMO
+      *          SOBRENOME DE FORMA ROBUSTA (QUALQUER QUANTIDADE DE
+      *          NOMES DO MEIO), EM VEZ DE FATIAR POSICOES FIXAS COMO
+      *          NA FORMA 2 DE PROGSTRING.CBL (QUE SO FUNCIONA PARA O
+      *          TEXTO DE EXEMPLO DAQUELE PROGRAMA).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEPARAR-NOME.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-IDX                        PIC 9(02) VALUE 0.
+       77 WS-LEN                        PIC 9(02) VALUE 0.
+       77 WS-POS-PRIMEIRO-ESPACO        PIC 9(02) VALUE 0.
+       77 WS-POS-ULTIMO-ESPACO          PIC 9(02) VALUE 0.
+       01 WS-NOME-TRIM                  PIC X(30) VALUE SPACES.
+       01 WS-NOME-TRIM-TAB REDEFINES WS-NOME-TRIM.
+           02 WS-NOME-TRIM-CHAR OCCURS 30 TIMES PIC X(01).
+       LINKAGE SECTION.
+       01 WS-NOME-COMPLETO               PIC X(30).
+       01 WS-PRIMEIRO-NOME               PIC X(30).
+       01 WS-ULTIMO-NOME                 PIC X(30).
+       01 WS-RETORNO-SEPARAR             PIC 9(01) VALUE 0.
+       PROCEDURE DIVISION USING WS-NOME-COMPLETO, WS-PRIMEIRO-NOME,
+                                WS-ULTIMO-NOME, WS-RETORNO-SEPARAR.
+       MAIN-PROCEDURE.
+            MOVE 0 TO WS-RETORNO-SEPARAR
+            MOVE SPACES TO WS-PRIMEIRO-NOME
+                           WS-ULTIMO-NOME
+                           WS-NOME-TRIM
+            MOVE 0 TO WS-POS-PRIMEIRO-ESPACO
+                      WS-POS-ULTIMO-ESPACO
+
+            MOVE FUNCTION TRIM(WS-NOME-COMPLETO) TO WS-NOME-TRIM
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-COMPLETO))
+                 TO WS-LEN
+
+            IF WS-LEN = 0 THEN
+               MOVE 1 TO WS-RETORNO-SEPARAR
+            ELSE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-LEN
+                          OR WS-POS-PRIMEIRO-ESPACO > 0
+                  IF WS-NOME-TRIM-CHAR (WS-IDX) = SPACE THEN
+                     MOVE WS-IDX TO WS-POS-PRIMEIRO-ESPACO
+                  END-IF
+               END-PERFORM
+
+               PERFORM VARYING WS-IDX FROM WS-LEN BY -1
+                       UNTIL WS-IDX < 1
+                          OR WS-POS-ULTIMO-ESPACO > 0
+                  IF WS-NOME-TRIM-CHAR (WS-IDX) = SPACE THEN
+                     MOVE WS-IDX TO WS-POS-ULTIMO-ESPACO
+                  END-IF
+               END-PERFORM
+
+               IF WS-POS-PRIMEIRO-ESPACO = 0 THEN
+                  MOVE WS-NOME-TRIM TO WS-PRIMEIRO-NOME
+                  MOVE WS-NOME-TRIM TO WS-ULTIMO-NOME
+               ELSE
+                  MOVE WS-NOME-TRIM (1:WS-POS-PRIMEIRO-ESPACO - 1)
+                       TO WS-PRIMEIRO-NOME
+                  MOVE WS-NOME-TRIM (WS-POS-ULTIMO-ESPACO + 1:
+                                     WS-LEN - WS-POS-ULTIMO-ESPACO)
+                       TO WS-ULTIMO-NOME
+               END-IF
+            END-IF
+
+            GOBACK.
+       END PROGRAM SEPARAR-NOME.
