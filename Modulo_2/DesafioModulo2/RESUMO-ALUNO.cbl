@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: COEFICIENTE DE RENDIMENTO (CR) ACUMULADO DE UM ALUNO,
+      *          LENDO TODO O HISTORICO DE NOTAS JA GRAVADO EM
+      *          NOTAS-HIST.TXT PELO PRINCIPAL/IMPORTAR-NOTAS, EM TODAS
+      *          AS MATERIAS E PERIODOS JA PROCESSADOS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMO-ALUNO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-HIST ASSIGN TO
+           '../../NOTAS-HIST.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTAS-HIST.
+           COPY NOTAS-HIST-RECORD.
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                      PIC A(01)       VALUE 'N'.
+       77 WS-CD-STUDENT-FILTRO        PIC 9(05)       VALUE 0.
+       77 WS-NOME-ALUNO-LIDO          PIC X(30)       VALUE SPACES.
+       77 WS-QTD-MATERIAS             PIC 9(05)       VALUE 0.
+       77 WS-QTD-APROVADAS            PIC 9(05)       VALUE 0.
+       77 WS-QTD-RECUPERACAO          PIC 9(05)       VALUE 0.
+       77 WS-QTD-REPROVADAS           PIC 9(05)       VALUE 0.
+       77 WS-SOMA-MEDIAS              PIC 9(07)V9(01) VALUE 0.
+       77 WS-COEFICIENTE-RENDIMENTO   PIC 9(03)V9(01) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'COEFICIENTE DE RENDIMENTO (CR) ACUMULADO DO ALUNO'
+            DISPLAY 'DIGITE O CODIGO DO ALUNO (CD-STUDENT)..: '
+            ACCEPT WS-CD-STUDENT-FILTRO
+
+            OPEN INPUT NOTAS-HIST
+
+            PERFORM WITH TEST BEFORE UNTIL WS-EOF = 'F'
+               READ NOTAS-HIST
+                    AT END MOVE 'F' TO WS-EOF
+                    NOT AT END
+                        PERFORM P200-LER-HISTORICO
+               END-READ
+            END-PERFORM
+
+            CLOSE NOTAS-HIST
+
+            PERFORM P900-IMPRIMIR-RESUMO
+
+            STOP RUN.
+      *-----------------------------------------------------------------
+      * ACUMULA TODO REGISTRO DE HISTORICO QUE PERTENCA AO ALUNO
+      * FILTRADO, INDEPENDENTE DA MATERIA OU DO PERIODO EM QUE FOI
+      * PROCESSADO (POR ISSO O CR EH "CUMULATIVO").
+      *-----------------------------------------------------------------
+       P200-LER-HISTORICO.
+            IF NH-CD-STUDENT = WS-CD-STUDENT-FILTRO THEN
+               MOVE NH-NM-STUDENT TO WS-NOME-ALUNO-LIDO
+               ADD 1 TO WS-QTD-MATERIAS
+               ADD NH-MEDIA TO WS-SOMA-MEDIAS
+
+               EVALUATE NH-STATUS
+                  WHEN 'APROVADO'
+                     ADD 1 TO WS-QTD-APROVADAS
+                  WHEN 'RECUPERACAO'
+                     ADD 1 TO WS-QTD-RECUPERACAO
+                  WHEN OTHER
+                     ADD 1 TO WS-QTD-REPROVADAS
+               END-EVALUATE
+            END-IF
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+       P900-IMPRIMIR-RESUMO.
+            IF WS-QTD-MATERIAS > 0 THEN
+               COMPUTE WS-COEFICIENTE-RENDIMENTO ROUNDED =
+                       WS-SOMA-MEDIAS / WS-QTD-MATERIAS
+            ELSE
+               MOVE 0 TO WS-COEFICIENTE-RENDIMENTO
+            END-IF
+
+            DISPLAY ' '
+            DISPLAY '*******************************************'
+            DISPLAY '*   CR DO ALUNO ' WS-CD-STUDENT-FILTRO
+            DISPLAY '*   ' WS-NOME-ALUNO-LIDO
+            DISPLAY '*******************************************'
+            DISPLAY 'MATERIAS CURSADAS.........: ' WS-QTD-MATERIAS
+            DISPLAY 'APROVADAS.................: ' WS-QTD-APROVADAS
+            DISPLAY 'EM RECUPERACAO............: ' WS-QTD-RECUPERACAO
+            DISPLAY 'REPROVADAS................: ' WS-QTD-REPROVADAS
+            DISPLAY 'COEFICIENTE DE RENDIMENTO.: '
+                    WS-COEFICIENTE-RENDIMENTO
+            DISPLAY '*******************************************'
+            .
+       P900-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM RESUMO-ALUNO.
