@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: DECIDIR PROMOCAO/RETENCAO DE CADA ALUNO AO FIM DO ANO
+      *          LETIVO, LENDO TODO O HISTORICO DE NOTAS JA GRAVADO EM
+      *          NOTAS-HIST.TXT (TODAS AS MATERIAS E PERIODOS/BIMESTRES
+      *          JA PROCESSADOS PELO PRINCIPAL/IMPORTAR-NOTAS), NO
+      *          MESMO ESTILO DE LEITURA COMPLETA DO HISTORICO JA USADO
+      *          POR RESUMO-ALUNO (CR ACUMULADO) - SO QUE PARA TODOS OS
+      *          ALUNOS DE UMA VEZ, EM VEZ DE UM SO FILTRADO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROMOCAO-ALUNOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-HIST ASSIGN TO
+           '../../NOTAS-HIST.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PROMOCAO-FILE ASSIGN TO
+           '../../PROMOCAO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTAS-HIST.
+           COPY NOTAS-HIST-RECORD.
+       FD PROMOCAO-FILE.
+       01 REC-PROMOCAO                PIC X(100).
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                      PIC A(01)       VALUE 'N'.
+       77 WS-DATA-EMISSAO             PIC 9(08)       VALUE 0.
+       77 WS-QTD-ALUNOS               PIC 9(04)       VALUE 0.
+       77 WS-QTD-PROMOVIDOS           PIC 9(04)       VALUE 0.
+       77 WS-QTD-RETIDOS              PIC 9(04)       VALUE 0.
+      * TABELA EM MEMORIA COM UMA LINHA POR ALUNO DISTINTO ENCONTRADO NO
+      * HISTORICO (MESMO ESTILO DE TABELA/BUSCA LINEAR DE RESUMO-TURMA
+      * E RECONCILIAR-BOLETINS): WS-RETIDO-ALUNO FICA 'S' ASSIM QUE
+      * QUALQUER MATERIA DO ALUNO FOR ENCONTRADA REPROVADA OU AINDA EM
+      * RECUPERACAO NAO RESOLVIDA, E NUNCA VOLTA A 'N'.
+       77 WS-QTD-TABELA               PIC 9(04)       VALUE 0.
+       77 WS-IDX-TABELA                PIC 9(04)       VALUE 0.
+       77 WS-POS-ALUNO                 PIC 9(04)       VALUE 0.
+       01 WS-TABELA-ALUNOS.
+           02 WS-ALUNO-ITEM OCCURS 2000 TIMES.
+              03 WS-TAB-CD-STUDENT     PIC 9(05).
+              03 WS-TAB-NM-STUDENT     PIC X(30).
+              03 WS-TAB-RETIDO         PIC X(01)       VALUE 'N'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT WS-DATA-EMISSAO FROM DATE YYYYMMDD
+
+            PERFORM P100-LER-HISTORICO
+
+            OPEN OUTPUT PROMOCAO-FILE
+            PERFORM P900-GRAVAR-RELATORIO
+            CLOSE PROMOCAO-FILE
+
+            PERFORM P950-EXIBIR-RESUMO
+
+            DISPLAY 'RELATORIO DE PROMOCAO GERADO: PROMOCAO.TXT'
+
+            STOP RUN.
+      *-----------------------------------------------------------------
+      * LE TODO O HISTORICO, MONTANDO A TABELA DE ALUNOS DISTINTOS E
+      * MARCANDO QUEM FICOU RETIDO EM PELO MENOS UMA MATERIA.
+      *-----------------------------------------------------------------
+       P100-LER-HISTORICO.
+            OPEN INPUT NOTAS-HIST
+
+            PERFORM WITH TEST BEFORE UNTIL WS-EOF = 'F'
+               READ NOTAS-HIST
+                    AT END MOVE 'F' TO WS-EOF
+                    NOT AT END
+                        PERFORM P110-PROCESSAR-REGISTRO
+               END-READ
+            END-PERFORM
+
+            CLOSE NOTAS-HIST
+            .
+       P100-FIM.
+      *-----------------------------------------------------------------
+       P110-PROCESSAR-REGISTRO.
+            PERFORM P120-LOCALIZAR-OU-INCLUIR-ALUNO
+
+            IF NH-STATUS = 'REPROVADO' OR NH-STATUS = 'RECUPERACAO'
+               THEN
+               MOVE 'S' TO WS-TAB-RETIDO (WS-POS-ALUNO)
+            END-IF
+            .
+       P110-FIM.
+      *-----------------------------------------------------------------
+       P120-LOCALIZAR-OU-INCLUIR-ALUNO.
+            MOVE 0 TO WS-POS-ALUNO
+            PERFORM VARYING WS-IDX-TABELA FROM 1 BY 1
+                    UNTIL WS-IDX-TABELA > WS-QTD-TABELA
+               IF WS-TAB-CD-STUDENT (WS-IDX-TABELA) = NH-CD-STUDENT
+                  MOVE WS-IDX-TABELA TO WS-POS-ALUNO
+               END-IF
+            END-PERFORM
+
+            IF WS-POS-ALUNO = 0 AND WS-QTD-TABELA < 2000 THEN
+               ADD 1 TO WS-QTD-TABELA
+               MOVE WS-QTD-TABELA TO WS-POS-ALUNO
+               MOVE NH-CD-STUDENT TO WS-TAB-CD-STUDENT (WS-POS-ALUNO)
+               MOVE NH-NM-STUDENT TO WS-TAB-NM-STUDENT (WS-POS-ALUNO)
+               MOVE 'N' TO WS-TAB-RETIDO (WS-POS-ALUNO)
+            END-IF
+            .
+       P120-FIM.
+      *-----------------------------------------------------------------
+      * CABECALHO, UMA LINHA POR ALUNO (PROMOVIDO/RETIDO) E OS TOTAIS,
+      * NA MESMA ORDEM EM QUE OS ALUNOS FORAM ENCONTRADOS NO HISTORICO.
+      *-----------------------------------------------------------------
+       P900-GRAVAR-RELATORIO.
+            MOVE SPACES TO REC-PROMOCAO
+            STRING 'PROMOCAO/RETENCAO ANUAL - EMITIDO EM '
+                   WS-DATA-EMISSAO
+                   DELIMITED BY SIZE INTO REC-PROMOCAO
+            END-STRING
+            WRITE REC-PROMOCAO
+
+            MOVE SPACES TO REC-PROMOCAO
+            WRITE REC-PROMOCAO
+
+            PERFORM VARYING WS-IDX-TABELA FROM 1 BY 1
+                    UNTIL WS-IDX-TABELA > WS-QTD-TABELA
+               ADD 1 TO WS-QTD-ALUNOS
+               MOVE SPACES TO REC-PROMOCAO
+               IF WS-TAB-RETIDO (WS-IDX-TABELA) = 'S' THEN
+                  ADD 1 TO WS-QTD-RETIDOS
+                  STRING WS-TAB-CD-STUDENT (WS-IDX-TABELA) ' - '
+                         WS-TAB-NM-STUDENT (WS-IDX-TABELA)
+                         ' - RETIDO'
+                         DELIMITED BY SIZE INTO REC-PROMOCAO
+                  END-STRING
+               ELSE
+                  ADD 1 TO WS-QTD-PROMOVIDOS
+                  STRING WS-TAB-CD-STUDENT (WS-IDX-TABELA) ' - '
+                         WS-TAB-NM-STUDENT (WS-IDX-TABELA)
+                         ' - PROMOVIDO'
+                         DELIMITED BY SIZE INTO REC-PROMOCAO
+                  END-STRING
+               END-IF
+               WRITE REC-PROMOCAO
+            END-PERFORM
+            .
+       P900-FIM.
+      *-----------------------------------------------------------------
+       P950-EXIBIR-RESUMO.
+            DISPLAY ' '
+            DISPLAY '*******************************************'
+            DISPLAY '*   PROMOCAO/RETENCAO ANUAL                *'
+            DISPLAY '*******************************************'
+            DISPLAY 'TOTAL DE ALUNOS COM HISTORICO.....: '
+                    WS-QTD-ALUNOS
+            DISPLAY 'PROMOVIDOS.........................: '
+                    WS-QTD-PROMOVIDOS
+            DISPLAY 'RETIDOS............................: '
+                    WS-QTD-RETIDOS
+            DISPLAY '*******************************************'
+            .
+       P950-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM PROMOCAO-ALUNOS.
