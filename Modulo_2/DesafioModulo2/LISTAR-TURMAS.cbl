@@ -0,0 +1,233 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: LISTAGEM (ROL DE CHAMADA) DOS ALUNOS ATIVOS DE
+      *          STUDENT.TXT, AGRUPADA E COM QUEBRA DE PAGINA POR
+      *          TURMA: ORDENA O ARQUIVO MESTRE POR CD-TURMA/CD-STUDENT
+      *          (SORT) E IMPRIME UM CABECALHO NOVO A CADA MUDANCA DE
+      *          TURMA, COM O SUBTOTAL DA TURMA ANTERIOR E O TOTAL
+      *          GERAL NO RODAPE FINAL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTAR-TURMAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO
+           '../../STUDENT.TXT'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS WS-STUDENT-REL-KEY
+           FILE STATUS IS FS-STUDENT.
+
+           SELECT SORTED-STUDENT ASSIGN TO
+           '../../STUDENT-POR-TURMA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ROSTER-FILE ASSIGN TO
+           '../../ROSTER-TURMAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK ASSIGN TO 'SORTWORK-TURMAS.TMP'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT.
+           COPY STUDENT-RECORD.
+       FD SORTED-STUDENT.
+       01 REC-SORTED-STUDENT.
+           03 RS-CD-STUDENT         PIC 9(05).
+           03 RS-NM-STUDENT         PIC X(20).
+           03 RS-CD-TURMA           PIC X(05).
+           03 RS-DT-NASCIMENTO      PIC 9(08).
+           03 RS-DT-MATRICULA       PIC 9(08).
+           03 RS-ST-ALUNO           PIC X(01).
+           03 RS-NR-MATRICULA-BASE  PIC 9(07).
+           03 RS-NR-MATRICULA-DV    PIC 9(01).
+       FD ROSTER-FILE.
+       01 REC-ROSTER                PIC X(100).
+       SD SORT-WORK.
+       01 SORT-STUDENT-FILE.
+           03 SR-CD-STUDENT         PIC 9(05).
+           03 SR-NM-STUDENT         PIC X(20).
+           03 SR-CD-TURMA           PIC X(05).
+           03 SR-DT-NASCIMENTO      PIC 9(08).
+           03 SR-DT-MATRICULA       PIC 9(08).
+           03 SR-ST-ALUNO           PIC X(01).
+           03 SR-NR-MATRICULA-BASE  PIC 9(07).
+           03 SR-NR-MATRICULA-DV    PIC 9(01).
+       WORKING-STORAGE SECTION.
+       77 WS-STUDENT-REL-KEY          PIC 9(05)       VALUE 0.
+       77 FS-STUDENT                  PIC X(02)       VALUE SPACES.
+       77 WS-EOF                      PIC A(01)       VALUE 'N'.
+       77 WS-TURMA-ANTERIOR           PIC X(05)       VALUE SPACES.
+       77 WS-NUM-PAGINA               PIC 9(03)       VALUE 0.
+       77 WS-QTD-TURMA                PIC 9(05)       VALUE 0.
+       77 WS-QTD-GERAL                PIC 9(05)       VALUE 0.
+      * IDADE EXIBIDA NO ROL DE CHAMADA (VEJA P205), CALCULADA A PARTIR
+      * DE RS-DT-NASCIMENTO E DA DATA ATUAL CAPTURADA UMA UNICA VEZ NO
+      * INICIO DO PROGRAMA (VEJA CALCULAR-IDADE) - DIA/MES/ANO DE CADA
+      * DATA VEM DO SUBPROGRAMA COMPARTILHADO QUEBRAR-DATA EM VEZ DE
+      * UMA REDEFINES PROPRIA (VEJA P200-PROCESSAR-ALUNO).
+       01 WS-DATA-ATUAL               PIC 9(08)       VALUE 0.
+       01 WS-DT-NASCIMENTO            PIC 9(08)       VALUE 0.
+       77 WS-DIA-ATUAL                PIC 9(02)       VALUE 0.
+       77 WS-MES-ATUAL                PIC 9(02)       VALUE 0.
+       77 WS-ANO-ATUAL                PIC 9(04)       VALUE 0.
+       77 WS-DIA-NASC                 PIC 9(02)       VALUE 0.
+       77 WS-MES-NASC                 PIC 9(02)       VALUE 0.
+       77 WS-ANO-NASC                 PIC 9(04)       VALUE 0.
+       77 WS-IDADE                    PIC 9(03)       VALUE 0.
+       77 WS-RETORNO-IDADE            PIC 9(01)       VALUE 0.
+      * REVALIDA O DIGITO VERIFICADOR DA MATRICULA DE CADA ALUNO LIDO
+      * (REQ030) CONTRA O VALOR JA GRAVADO - VEJA CALCULAR-DV-MATRICULA
+      * E A MESMA REVALIDACAO EM PROGARQ001/P210-EXIBIR-ALUNO.
+       77 WS-MODO-CALCULO-DV          PIC X(01)       VALUE 'V'.
+       77 WS-RETORNO-CALCULO-DV       PIC 9(01)       VALUE 0.
+           COPY FORMATOS-DATA.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+            SET FORMATO-AAAAMMDD TO TRUE
+            CALL 'QUEBRAR-DATA' USING WS-FORMATO-DATA, WS-DATA-ATUAL,
+                          WS-DIA-ATUAL, WS-MES-ATUAL, WS-ANO-ATUAL
+
+            SORT SORT-WORK
+                 ON ASCENDING KEY SR-CD-TURMA
+                 ON ASCENDING KEY SR-CD-STUDENT
+                 USING STUDENT
+                 GIVING SORTED-STUDENT
+
+            OPEN INPUT SORTED-STUDENT
+            OPEN OUTPUT ROSTER-FILE
+
+            PERFORM WITH TEST BEFORE UNTIL WS-EOF = 'F'
+               READ SORTED-STUDENT
+                    AT END MOVE 'F' TO WS-EOF
+                    NOT AT END
+                        IF RS-ST-ALUNO = 'A' THEN
+                           PERFORM P200-PROCESSAR-ALUNO
+                        END-IF
+               END-READ
+            END-PERFORM
+
+            IF WS-TURMA-ANTERIOR NOT = SPACES THEN
+               PERFORM P300-RODAPE-TURMA
+            END-IF
+
+            PERFORM P900-RODAPE-GERAL
+
+            CLOSE SORTED-STUDENT
+            CLOSE ROSTER-FILE
+
+            DISPLAY 'ROL DE CHAMADA GERADO: ROSTER-TURMAS.TXT'
+            DISPLAY 'TOTAL DE ALUNOS LISTADOS.: ' WS-QTD-GERAL
+
+            STOP RUN.
+      *-----------------------------------------------------------------
+      * QUEBRA DE CONTROLE POR TURMA: QUANDO A TURMA MUDA, FECHA O
+      * SUBTOTAL DA TURMA ANTERIOR E ABRE PAGINA/CABECALHO NOVO PARA A
+      * TURMA ATUAL, ANTES DE ESCREVER A LINHA DO ALUNO.
+      *-----------------------------------------------------------------
+       P200-PROCESSAR-ALUNO.
+            IF RS-CD-TURMA NOT = WS-TURMA-ANTERIOR THEN
+               IF WS-TURMA-ANTERIOR NOT = SPACES THEN
+                  PERFORM P300-RODAPE-TURMA
+               END-IF
+               PERFORM P100-CABECALHO-TURMA
+               MOVE RS-CD-TURMA TO WS-TURMA-ANTERIOR
+            END-IF
+
+            MOVE RS-DT-NASCIMENTO TO WS-DT-NASCIMENTO
+            SET FORMATO-DDMMAAAA TO TRUE
+            CALL 'QUEBRAR-DATA' USING WS-FORMATO-DATA, WS-DT-NASCIMENTO,
+                          WS-DIA-NASC, WS-MES-NASC, WS-ANO-NASC
+            CALL 'CALCULAR-IDADE'
+                          USING WS-DIA-NASC, WS-MES-NASC, WS-ANO-NASC,
+                                WS-DIA-ATUAL, WS-MES-ATUAL,
+                                WS-ANO-ATUAL, WS-IDADE,
+                                WS-RETORNO-IDADE
+            IF WS-RETORNO-IDADE NOT = 0 THEN
+               MOVE 0 TO WS-IDADE
+            END-IF
+
+            CALL 'CALCULAR-DV-MATRICULA'
+                          USING RS-NR-MATRICULA-BASE,
+                                RS-NR-MATRICULA-DV,
+                                WS-MODO-CALCULO-DV,
+                                WS-RETORNO-CALCULO-DV
+
+            MOVE SPACES TO REC-ROSTER
+            IF WS-RETORNO-CALCULO-DV NOT = 0 THEN
+               STRING RS-CD-STUDENT ' - ' RS-NM-STUDENT
+                      ' - IDADE ' WS-IDADE
+                      ' - MATRICULA ' RS-NR-MATRICULA-BASE
+                      '-' RS-NR-MATRICULA-DV
+                      ' *** DV INCONSISTENTE ***'
+                      DELIMITED BY SIZE INTO REC-ROSTER
+               END-STRING
+            ELSE
+               STRING RS-CD-STUDENT ' - ' RS-NM-STUDENT
+                      ' - IDADE ' WS-IDADE
+                      ' - MATRICULA ' RS-NR-MATRICULA-BASE
+                      '-' RS-NR-MATRICULA-DV
+                      DELIMITED BY SIZE INTO REC-ROSTER
+               END-STRING
+            END-IF
+            WRITE REC-ROSTER
+
+            ADD 1 TO WS-QTD-TURMA
+            ADD 1 TO WS-QTD-GERAL
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+       P100-CABECALHO-TURMA.
+            ADD 1 TO WS-NUM-PAGINA
+            MOVE 0 TO WS-QTD-TURMA
+
+            MOVE SPACES TO REC-ROSTER
+            STRING '*** ROL DE CHAMADA - TURMA ' RS-CD-TURMA
+                   '  PAGINA ' WS-NUM-PAGINA ' ***'
+                   DELIMITED BY SIZE INTO REC-ROSTER
+            END-STRING
+            WRITE REC-ROSTER
+
+            MOVE SPACES TO REC-ROSTER
+            STRING '------------------------------------------------'
+                   '--------------------------------------------'
+                   DELIMITED BY SIZE INTO REC-ROSTER
+            END-STRING
+            WRITE REC-ROSTER
+            .
+       P100-FIM.
+      *-----------------------------------------------------------------
+       P300-RODAPE-TURMA.
+            MOVE SPACES TO REC-ROSTER
+            STRING 'TOTAL NA TURMA ' WS-TURMA-ANTERIOR ': '
+                   WS-QTD-TURMA
+                   DELIMITED BY SIZE INTO REC-ROSTER
+            END-STRING
+            WRITE REC-ROSTER
+
+            MOVE SPACES TO REC-ROSTER
+            WRITE REC-ROSTER
+            .
+       P300-FIM.
+      *-----------------------------------------------------------------
+       P900-RODAPE-GERAL.
+            MOVE SPACES TO REC-ROSTER
+            STRING '=================================================='
+                   '================================================'
+                   DELIMITED BY SIZE INTO REC-ROSTER
+            END-STRING
+            WRITE REC-ROSTER
+
+            MOVE SPACES TO REC-ROSTER
+            STRING 'TOTAL GERAL DE ALUNOS LISTADOS: ' WS-QTD-GERAL
+                   DELIMITED BY SIZE INTO REC-ROSTER
+            END-STRING
+            WRITE REC-ROSTER
+            .
+       P900-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM LISTAR-TURMAS.
