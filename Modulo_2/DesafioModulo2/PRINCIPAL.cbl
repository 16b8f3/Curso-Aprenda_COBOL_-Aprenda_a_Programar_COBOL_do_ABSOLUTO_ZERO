@@ -1,87 +1,845 @@
-      ******************************************************************
-      * Author: GILDO
-      * Date: 20/02/2023
-      * Purpose: CALCULAR UM BOLETIM ESCOLAR
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRINCIPAL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-REPETIDOR                PIC 9(01)       VALUE 0.
-       77 WS-NOME-ALUNO               PIC A(30)       VALUE SPACES.
-       77 WS-NOME-MATERIA             PIC A(30)       VALUE SPACES.
-       01 WS-NOTAS.
-           03 WS-NOTA-UM              PIC 9(03)V9(01) VALUE 0.
-           03 WS-NOTA-DOIS            PIC 9(03)V9(01) VALUE 0.
-           03 WS-NOTA-TRES            PIC 9(03)V9(01) VALUE 0.
-           03 WS-NOTA-QUATRO          PIC 9(03)V9(01) VALUE 0.
-           03 WS-RESULTADO            PIC 9(03)V9(01) VALUE 0.
-       77 WS-VALIDADOR                PIC 9(01)       VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM P000-INITIALIZE-VARIAVEIS
-
-            DISPLAY 'DESAFIO: BOLETIM ESCOLAR'
-            DISPLAY ' '
-
-            PERFORM WITH TEST BEFORE UNTIL WS-REPETIDOR = 1
-               DISPLAY 'DIGITE O NOME DO ALUNO....: '
-               ACCEPT WS-NOME-ALUNO
-               DISPLAY 'DIGITE A MATERIA..........: '
-               ACCEPT WS-NOME-MATERIA
-
-               CALL 'RECEBER-NOTAS'
-                             USING WS-NOTAS
-
-               CALL 'CALCULAR-MEDIA'
-                             USING WS-NOTAS
-
-               CALL 'PARTE-UM-RESULTADO'
-                             USING WS-NOME-ALUNO, WS-NOME-MATERIA
-
-               CALL 'PARTE-DOIS-RESULTADO'
-                             USING WS-NOTAS
-
-               PERFORM P100-TEXTO-MENU
-               ACCEPT WS-REPETIDOR
-
-               IF WS-REPETIDOR = 1 THEN
-                  MOVE 1  TO WS-REPETIDOR
-               END-IF
-
-               DISPLAY ' '
-
-            END-PERFORM.
-
-            PERFORM P999-MENSAGEM-DE-ENCERAMENTO
-
-            STOP RUN.
-      *-----------------------------------------------------------------
-       P000-INITIALIZE-VARIAVEIS.
-            INITIALIZE WS-REPETIDOR
-                       WS-NOME-ALUNO
-                       WS-NOME-MATERIA
-                       WS-NOTAS
-                       WS-VALIDADOR
-            .
-       P000-FIM.
-      *-----------------------------------------------------------------
-       P100-TEXTO-MENU.
-            DISPLAY 'MENU'
-            DISPLAY '* 1 - NAO'
-            DISPLAY '* PARA CONTINUAR ESCOLHA QUALQUER OUTRO CARACTER'
-            DISPLAY 'DESEJA VERIFICAR A MEDIA DE OUTRO ALUNO? '
-            .
-       P100-FIM.
-      *-----------------------------------------------------------------
-       P999-MENSAGEM-DE-ENCERAMENTO.
-            DISPLAY '***********************************************'
-            DISPLAY '*       OBRIGADO POR USAR ESSE PROGRAMA       *'
-            DISPLAY '***********************************************'
-            .
-       P999-FIM.
-      *-----------------------------------------------------------------
-       END PROGRAM PRINCIPAL.
+      ******************************************************************
+      * Author: GILDO
+      * Date: 20/02/2023
+      * Purpose: CALCULAR UM BOLETIM ESCOLAR
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINCIPAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * ACESSO DIRETO PELA CHAVE CD-STUDENT VIA RELATIVE KEY (VEJA
+      * NOTA EM PROGARQ001 SOBRE A AUSENCIA DE SUPORTE A ISAM NESTE
+      * AMBIENTE GNUCOBOL).
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO
+           '../../STUDENT.TXT'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WS-STUDENT-REL-KEY.
+
+           SELECT REPORT-CARD ASSIGN TO
+           '../../BOLETINS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO
+           '../../EXCECOES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NOTAS-HIST ASSIGN TO
+           '../../NOTAS-HIST.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * TRILHA DE AUDITORIA (VEJA P525-GRAVAR-AUDITORIA): QUEM LANCOU
+      * CADA NOTA E QUANDO, SEPARADA DO HISTORICO DE NOTAS (NOTAS-
+      * HIST.TXT) PORQUE TEM UMA FINALIDADE DIFERENTE (RASTREABILIDADE
+      * DE QUEM MEXEU, NAO ACUMULO DE MEDIAS PARA CALCULOS COMO CR).
+           SELECT AUDITORIA-FILE ASSIGN TO
+           '../../AUDITORIA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * CONTROLE DE RETOMADA DO LOTE (VEJA P230/P240/P250): GRAVA O
+      * ULTIMO ALUNO PROCESSADO COM SUCESSO, NO MESMO ESTILO RELATIVE
+      * KEY + FILE STATUS JA USADO PARA O STUDENT.TXT.
+           SELECT CHECKPOINT-FILE ASSIGN TO
+           '../../CHECKPOINT.TXT'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WS-CHECKPOINT-REL-KEY
+           FILE STATUS IS FS-CHECKPOINT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT.
+           COPY STUDENT-RECORD.
+       FD REPORT-CARD.
+       01 REC-BOLETIM              PIC X(260).
+       FD EXCEPTION-FILE.
+       01 REC-EXCECAO              PIC X(160).
+       FD NOTAS-HIST.
+           COPY NOTAS-HIST-RECORD.
+       FD AUDITORIA-FILE.
+           COPY AUDITORIA-RECORD.
+       FD CHECKPOINT-FILE.
+       01 REG-CHECKPOINT.
+           03 CK-ULTIMO-CD-STUDENT PIC 9(05).
+       WORKING-STORAGE SECTION.
+      * OPCAO ESCOLHIDA NO MENU PRINCIPAL (VEJA P050-EXIBIR-MENU):
+      * SUBSTITUI O ANTIGO LACO UNICO DE "PROCESSAR UM ALUNO/REPETIR?"
+      * POR UM MENU DE VERDADE, COM LOTE E SAIDA COMO OPCOES EXPLICITAS.
+       77 WS-OPCAO-MENU               PIC 9(01)       VALUE 0.
+       77 WS-EOF                      PIC A(01)       VALUE 'N'.
+       77 WS-STUDENT-REL-KEY          PIC 9(05)       VALUE 0.
+       77 WS-NOME-ALUNO               PIC A(30)       VALUE SPACES.
+       77 WS-NOME-MATERIA             PIC A(30)       VALUE SPACES.
+       77 WS-TURMA-ALUNO              PIC X(05)       VALUE SPACES.
+       77 WS-CD-MATERIA               PIC X(05)       VALUE SPACES.
+       77 WS-DATA-PROCESSAMENTO       PIC 9(08)       VALUE 0.
+       77 WS-HORA-PROCESSAMENTO       PIC 9(08)       VALUE 0.
+      * IDENTIFICACAO DE QUEM ESTA LANCANDO AS NOTAS NESTA EXECUCAO
+      * (VEJA P525-GRAVAR-AUDITORIA) - DIGITADA UMA UNICA VEZ POR
+      * EXECUCAO, JA QUE EH UMA SO PESSOA NO TERMINAL DO INICIO AO FIM.
+       77 WS-OPERADOR                 PIC X(10)       VALUE SPACES.
+       01 WS-NOTAS.
+           03 WS-QTD-NOTAS            PIC 9(02)       VALUE 4.
+      * NOTAS, PESOS, MEDIA E LIMIARES (REQ049) SAO COMP-3 (PACKED-
+      * DECIMAL) EM VEZ DE DISPLAY, PARA ECONOMIZAR ESPACO NO GRUPO
+      * COMPARTILHADO - TODOS OS PROGRAMAS QUE RECEBEM ESTE MESMO
+      * GRUPO (CALCULAR-MEDIA, RECEBER-NOTAS, PARTE-DOIS-RESULTADO,
+      * IMPORTAR-NOTAS) DECLARAM EXATAMENTE OS MESMOS CAMPOS COM A
+      * MESMA USAGE, NA MESMA ORDEM, JA QUE O DESLOCAMENTO EM BYTES
+      * DE CADA CAMPO MUDOU. OS DEMAIS CAMPOS (CONTADORES, FLAGS,
+      * TIPO, FREQUENCIA) PERMANECEM DISPLAY.
+           03 WS-NOTA OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(03)V9(01) COMP-3 VALUE 0.
+           03 WS-PESO OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(01)V9(01) COMP-3 VALUE 1.
+           03 WS-RESULTADO        PIC 9(03)V9(01) COMP-3 VALUE 0.
+           03 WS-LIMIAR-APROVACAO PIC 9(03)V9(01) COMP-3 VALUE 70.
+           03 WS-LIMIAR-RECUPERACAO
+                                  PIC 9(03)V9(01) COMP-3 VALUE 50.
+      * OS DOIS CAMPOS ABAIXO SO SAO PREENCHIDOS QUANDO O ALUNO CAI EM
+      * RECUPERACAO NA PRIMEIRA PASSADA (VEJA P530-APLICAR-RECUPERACAO)
+      * E SAO REPASSADOS A CALCULAR-MEDIA PARA O RECALCULO DA MEDIA
+      * FINAL COM A NOTA DO EXAME DE RECUPERACAO.
+           03 WS-APLICAR-RECUPERACAO  PIC X(01)       VALUE 'N'.
+           03 WS-NOTA-RECUPERACAO PIC 9(03)V9(01) COMP-3 VALUE 0.
+      * TIPO DA AVALIACAO DE CADA NOTA (1 = TRABALHO, 2 = PROVA, 3 =
+      * PARTICIPACAO) - CALCULAR-MEDIA USA ESTE CAMPO PARA ARMAR O
+      * PESO DE CADA NOTA (VEJA P460 E CALCULAR-MEDIA/P150).
+           03 WS-TIPO-AVALIACAO OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(01)       VALUE 1.
+      * NOTA DISPENSADA POR ATESTADO MEDICO (VEJA RECEBER-NOTAS/P515) -
+      * NAO ENTRA NA MEDIA, NEM NO NUMERADOR NEM NO PESO TOTAL (VEJA
+      * CALCULAR-MEDIA) - ACRESCENTADO NO FIM DO GRUPO PELO MESMO
+      * MOTIVO DE WS-TIPO-AVALIACAO.
+           03 WS-NOTA-ISENTA OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC X(01)       VALUE 'N'.
+      * FREQUENCIA DO ALUNO NA MATERIA (VEJA RECEBER-NOTAS/P517) E O
+      * MINIMO EXIGIDO PELA TURMA/SERIE PARA APROVACAO (VEJA P480-
+      * INFORMAR-FREQUENCIA-MINIMA) - ACRESCENTADOS NO FIM DO GRUPO
+      * PELO MESMO MOTIVO DE WS-TIPO-AVALIACAO/WS-NOTA-ISENTA. USADOS
+      * POR PARTE-DOIS-RESULTADO PARA REPROVAR POR FALTA INDEPENDENTE
+      * DA MEDIA (VEJA A NOTA NAQUELE PROGRAMA).
+           03 WS-PERC-FREQUENCIA      PIC 9(03)V9(01) VALUE 100.
+           03 WS-FREQUENCIA-MINIMA    PIC 9(03)V9(01) VALUE 75.
+       77 WS-STATUS-ALUNO             PIC A(11)       VALUE SPACES.
+       77 WS-CONCEITO-ALUNO           PIC A(01)       VALUE SPACE.
+      * SINALIZA QUE A REPROVACAO (WS-STATUS-ALUNO) FOI POR FREQUENCIA
+      * ABAIXO DO MINIMO, E NAO (SO) PELA MEDIA - VEJA PARTE-DOIS-
+      * RESULTADO E P500-GRAVAR-BOLETIM.
+       77 WS-REPROVADO-POR-FALTA      PIC X(01)       VALUE 'N'.
+      * TEXTO OPCIONAL DO MOTIVO DA REPROVACAO POR FALTA, EMBUTIDO NO
+      * BOLETIM POR P500-GRAVAR-BOLETIM - EM BRANCO QUANDO A REPROVACAO
+      * (SE HOUVER) FOI SO PELA MEDIA.
+       77 WS-MOTIVO-BOLETIM           PIC X(40)       VALUE SPACES.
+      * WS-RESULTADO (NO GRUPO WS-NOTAS) EH COMP-3 DESDE O REQ049 -
+      * STRING SO ACEITA OPERANDOS DISPLAY/NATIONAL, ENTAO A MEDIA EH
+      * COPIADA PARA ESTE CAMPO DISPLAY ANTES DE MONTAR O BOLETIM
+      * (VEJA P500-GRAVAR-BOLETIM).
+       77 WS-RESULTADO-EDT            PIC 9(03)V9(01) VALUE 0.
+       77 WS-VALIDADOR                PIC 9(01)       VALUE 0.
+      * LIMITE DE TENTATIVAS INVALIDAS NA DIGITACAO DA NOTA DE
+      * RECUPERACAO (VEJA P530) ANTES DE DESISTIR E ASSUMIR NOTA 0 -
+      * MESMO PADRAO DE RECEBER-NOTAS (WS-MAX-TENTATIVAS/WS-QTD-FALHAS),
+      * COM NOMES PROPRIOS PORQUE PRINCIPAL JA TEM SEU WS-VALIDADOR
+      * REAPROVEITADO AQUI PARA O CONTROLE DO LOOP.
+       77 WS-MAX-TENTATIVAS-RECUP     PIC 9(02)       VALUE 5.
+       77 WS-QTD-FALHAS-RECUP         PIC 9(02)       VALUE 0.
+       77 WS-IDX-PESO                 PIC 9(02)       VALUE 0.
+       77 WS-RETORNO-CALCULO          PIC 9(01)       VALUE 0.
+       77 WS-RETORNO-RECEBER          PIC 9(01)       VALUE 0.
+       77 WS-RETORNO-PARTE-UM         PIC 9(01)       VALUE 0.
+       77 WS-RETORNO-PARTE-DOIS       PIC 9(01)       VALUE 0.
+       77 WS-RETORNO-NORMALIZAR       PIC 9(01)       VALUE 0.
+       77 WS-RETORNO-BUSCAR-MATERIA   PIC 9(01)       VALUE 0.
+       77 WS-QTD-PROCESSADOS          PIC 9(05)       VALUE 0.
+       77 WS-CHECKPOINT-REL-KEY       PIC 9(05)       VALUE 1.
+       77 FS-CHECKPOINT               PIC X(02)       VALUE SPACES.
+       77 WS-RETOMAR-CHECKPOINT       PIC A(01)       VALUE 'N'.
+      * MODO LOTE AUTOMATICO DE FIM DE PERIODO (VEJA P205/P210): TODOS
+      * OS PARAMETROS VEM DE ACCEPT FROM COMMAND-LINE (PADRAO JA USADO
+      * EM PROGARQ001) EM VEZ DE ACCEPT INTERATIVO, PARA QUE O LOTE
+      * POSSA RODAR SEM NINGUEM NO TERMINAL (EX.: AGENDADO POR CRON) -
+      * POR ISSO TAMBEM NAO PERGUNTA SE DEVE RETOMAR O CHECKPOINT (VEJA
+      * P230), SO RETOMA AUTOMATICAMENTE QUANDO HOUVER UM.
+       77 WS-LOTE-AUTOMATICO          PIC X(01)       VALUE 'N'.
+       77 WS-PARM-LOTE                PIC X(80)       VALUE SPACES.
+       77 WS-PARM-QTD-NOTAS           PIC X(02)       VALUE SPACES.
+       77 WS-PARM-LIMIAR-APROVACAO    PIC X(03)       VALUE SPACES.
+       77 WS-PARM-LIMIAR-RECUPERACAO  PIC X(03)       VALUE SPACES.
+       77 WS-PARM-FREQUENCIA-MINIMA   PIC X(03)       VALUE SPACES.
+      * CODIGO USADO PARA CHAMAR O SUBPROGRAMA COMPARTILHADO
+      * MENSAGEM-ERRO, NO LUGAR DE CADA DISPLAY DE ERRO PRIVADO.
+           COPY CODIGOS-ERRO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P000-INITIALIZE-VARIAVEIS
+
+            DISPLAY 'DESAFIO: BOLETIM ESCOLAR'
+
+            DISPLAY 'IDENTIFICACAO DO OPERADOR (PARA AUDITORIA): '
+            ACCEPT WS-OPERADOR
+
+            OPEN EXTEND REPORT-CARD
+            OPEN EXTEND EXCEPTION-FILE
+            OPEN EXTEND NOTAS-HIST
+            OPEN EXTEND AUDITORIA-FILE
+
+            PERFORM WITH TEST BEFORE UNTIL WS-OPCAO-MENU = 9
+               PERFORM P050-EXIBIR-MENU
+               ACCEPT WS-OPCAO-MENU
+
+               EVALUATE WS-OPCAO-MENU
+                  WHEN 1
+                     PERFORM P300-MODO-INTERATIVO
+                  WHEN 2
+                     PERFORM P200-MODO-LOTE
+                  WHEN 3
+                     PERFORM P205-MODO-LOTE-AUTOMATICO
+                  WHEN 9
+                     CONTINUE
+                  WHEN OTHER
+                     SET ERRO-OPCAO-INVALIDA TO TRUE
+                     CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+               END-EVALUATE
+            END-PERFORM
+
+            CLOSE REPORT-CARD
+            CLOSE EXCEPTION-FILE
+            CLOSE NOTAS-HIST
+            CLOSE AUDITORIA-FILE
+
+            PERFORM P999-MENSAGEM-DE-ENCERAMENTO
+
+            STOP RUN.
+      *-----------------------------------------------------------------
+      * MENU PRINCIPAL: SUBSTITUI O ANTIGO ACCEPT B/I UNICO NO INICIO
+      * DO PROGRAMA POR UMA LISTA DE OPCOES NUMERADAS, PERMITINDO
+      * PROCESSAR UM ALUNO, RODAR O LOTE COMPLETO OU SAIR, QUANTAS
+      * VEZES FOR PRECISO, SEM REINICIAR O PROGRAMA.
+      *-----------------------------------------------------------------
+       P050-EXIBIR-MENU.
+            DISPLAY ' '
+            DISPLAY '*******************************************'
+            DISPLAY '*            MENU PRINCIPAL                *'
+            DISPLAY '*******************************************'
+            DISPLAY '* 1 - PROCESSAR UM ALUNO (INTERATIVO)       *'
+            DISPLAY '* 2 - PROCESSAR TODOS OS ALUNOS (LOTE)      *'
+            DISPLAY '* 3 - LOTE AUTOMATICO DE FIM DE PERIODO     *'
+            DISPLAY '* 9 - SAIR                                  *'
+            DISPLAY '*******************************************'
+            DISPLAY 'ESCOLHA UMA OPCAO.......: '
+            .
+       P050-FIM.
+      *-----------------------------------------------------------------
+       P000-INITIALIZE-VARIAVEIS.
+            INITIALIZE WS-NOME-ALUNO
+                       WS-NOME-MATERIA
+                       WS-TURMA-ALUNO
+                       WS-CD-MATERIA
+                       WS-NOTAS
+                       WS-VALIDADOR
+                       WS-QTD-PROCESSADOS
+            MOVE 'N' TO WS-EOF
+            .
+       P000-FIM.
+      *-----------------------------------------------------------------
+      * MODO LOTE: LE TODOS OS ALUNOS DO ARQUIVO MESTRE E PROCESSA
+      * O BOLETIM DE CADA UM SEM INTERVENCAO MANUAL ENTRE ALUNOS. OS
+      * PARAMETROS (MATERIA, QTD DE NOTAS, LIMIARES) SAO DIGITADOS NO
+      * INICIO DO LOTE - VEJA P205 PARA A VARIANTE SEM ACCEPT NENHUM.
+      *-----------------------------------------------------------------
+       P200-MODO-LOTE.
+            PERFORM P220-INFORMAR-MATERIA
+            PERFORM P450-INFORMAR-QTD-NOTAS
+            MOVE 'N' TO WS-LOTE-AUTOMATICO
+            PERFORM P260-EXECUTAR-LOTE
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+      * MODO LOTE AUTOMATICO DE FIM DE PERIODO (REQ046): MESMO LOTE DE
+      * P200, SO QUE TODOS OS PARAMETROS VEM DE ACCEPT FROM COMMAND-
+      * LINE (VEJA P210) EM VEZ DE ACCEPT INTERATIVO, PARA QUE POSSA
+      * SER DISPARADO SEM NINGUEM NO TERMINAL (EX.: AGENDADO POR CRON
+      * NO FIM DO PERIODO LETIVO). SE O CODIGO DE MATERIA INFORMADO
+      * NAO FOR VALIDO NAO HA COMO PERGUNTAR DE NOVO (NAO HA OPERADOR
+      * PARA RESPONDER), ENTAO O LOTE EH ABORTADO NESSE CASO.
+      *-----------------------------------------------------------------
+       P205-MODO-LOTE-AUTOMATICO.
+            PERFORM P210-TRATAR-PARAMETRO-LOTE
+
+            IF WS-RETORNO-BUSCAR-MATERIA NOT = 0 THEN
+               DISPLAY '***********************************************'
+               DISPLAY '*  LOTE AUTOMATICO ABORTADO - PARAMETRO DE   *'
+               DISPLAY '*  MATERIA AUSENTE OU NAO CADASTRADO         *'
+               DISPLAY '***********************************************'
+            ELSE
+               MOVE 'S' TO WS-LOTE-AUTOMATICO
+               PERFORM P260-EXECUTAR-LOTE
+            END-IF
+            .
+       P205-FIM.
+      *-----------------------------------------------------------------
+      * LE O PARAMETRO DE EXECUCAO (ACCEPT FROM COMMAND-LINE, MESMO
+      * PADRAO JA USADO EM PROGARQ001/P100-TRATAR-PARAMETRO) NO FORMATO
+      * CD-MATERIA,QTD-NOTAS,LIMIAR-APROVACAO,LIMIAR-RECUPERACAO,
+      * FREQUENCIA-MINIMA (OS QUATRO ULTIMOS CAMPOS SAO OPCIONAIS E
+      * CAEM NO PADRAO DA ESCOLA QUANDO AUSENTES OU INVALIDOS, DO MESMO
+      * JEITO QUE O ACCEPT INTERATIVO DE P450/P470/P480 JA FAZ).
+      *-----------------------------------------------------------------
+       P210-TRATAR-PARAMETRO-LOTE.
+            ACCEPT WS-PARM-LOTE FROM COMMAND-LINE
+
+            MOVE 4  TO WS-QTD-NOTAS
+            MOVE 70 TO WS-LIMIAR-APROVACAO
+            MOVE 50 TO WS-LIMIAR-RECUPERACAO
+            MOVE 75 TO WS-FREQUENCIA-MINIMA
+
+            UNSTRING WS-PARM-LOTE DELIMITED BY ','
+                     INTO WS-CD-MATERIA, WS-PARM-QTD-NOTAS,
+                          WS-PARM-LIMIAR-APROVACAO,
+                          WS-PARM-LIMIAR-RECUPERACAO,
+                          WS-PARM-FREQUENCIA-MINIMA
+            END-UNSTRING
+
+            IF WS-PARM-QTD-NOTAS IS NUMERIC AND
+               WS-PARM-QTD-NOTAS >= 3 AND WS-PARM-QTD-NOTAS <= 10 THEN
+               MOVE WS-PARM-QTD-NOTAS TO WS-QTD-NOTAS
+            END-IF
+
+            IF WS-PARM-LIMIAR-APROVACAO IS NUMERIC AND
+               WS-PARM-LIMIAR-APROVACAO > 0 THEN
+               MOVE WS-PARM-LIMIAR-APROVACAO TO WS-LIMIAR-APROVACAO
+            END-IF
+
+            IF WS-PARM-LIMIAR-RECUPERACAO IS NUMERIC AND
+               WS-PARM-LIMIAR-RECUPERACAO < WS-LIMIAR-APROVACAO THEN
+               MOVE WS-PARM-LIMIAR-RECUPERACAO
+                 TO WS-LIMIAR-RECUPERACAO
+            END-IF
+
+            IF WS-PARM-FREQUENCIA-MINIMA IS NUMERIC AND
+               WS-PARM-FREQUENCIA-MINIMA > 0 AND
+               WS-PARM-FREQUENCIA-MINIMA <= 100 THEN
+               MOVE WS-PARM-FREQUENCIA-MINIMA TO WS-FREQUENCIA-MINIMA
+            END-IF
+
+            MOVE 1 TO WS-RETORNO-BUSCAR-MATERIA
+            IF WS-CD-MATERIA NOT = SPACES THEN
+               CALL 'BUSCAR-MATERIA'
+                             USING WS-CD-MATERIA, WS-NOME-MATERIA,
+                                   WS-RETORNO-BUSCAR-MATERIA
+            END-IF
+
+            IF WS-RETORNO-BUSCAR-MATERIA = 0 THEN
+               CALL 'NORMALIZAR-NOME'
+                             USING WS-NOME-MATERIA,
+                                   WS-RETORNO-NORMALIZAR
+               PERFORM P460-ARMAR-PESOS-PADRAO
+               PERFORM P465-LIMPAR-ISENCOES
+            END-IF
+            .
+       P210-FIM.
+      *-----------------------------------------------------------------
+      * CORPO COMUM DO LOTE (LE TODOS OS ALUNOS DO ARQUIVO MESTRE E
+      * PROCESSA O BOLETIM DE CADA UM), COMPARTILHADO PELO LOTE
+      * INTERATIVO (P200) E PELO LOTE AUTOMATICO DE FIM DE PERIODO
+      * (P205) - OS DOIS SO DIFEREM EM COMO OS PARAMETROS INICIAIS SAO
+      * OBTIDOS, NAO EM COMO O LOTE EM SI PERCORRE O ARQUIVO MESTRE.
+      *-----------------------------------------------------------------
+       P260-EXECUTAR-LOTE.
+            PERFORM P230-VERIFICAR-CHECKPOINT
+
+            OPEN INPUT STUDENT
+
+            IF WS-RETOMAR-CHECKPOINT = 'S' THEN
+               MOVE CK-ULTIMO-CD-STUDENT TO WS-STUDENT-REL-KEY
+               START STUDENT KEY IS GREATER THAN WS-STUDENT-REL-KEY
+                     INVALID KEY
+                        DISPLAY 'NENHUM ALUNO APOS O CHECKPOINT - '
+                                'NADA A PROCESSAR'
+                        MOVE 'F' TO WS-EOF
+               END-START
+            END-IF
+
+            PERFORM WITH TEST BEFORE UNTIL WS-EOF = 'F'
+               READ STUDENT NEXT RECORD
+                    AT END MOVE 'F' TO WS-EOF
+                    NOT AT END
+                        IF ST-ALUNO = 'A' THEN
+                           MOVE NM-STUDENT TO WS-NOME-ALUNO
+                           CALL 'NORMALIZAR-NOME'
+                               USING WS-NOME-ALUNO,
+                                     WS-RETORNO-NORMALIZAR
+                           MOVE CD-TURMA TO WS-TURMA-ALUNO
+                           PERFORM P400-PROCESSAR-ALUNO
+                           PERFORM P240-ATUALIZAR-CHECKPOINT
+                        END-IF
+               END-READ
+            END-PERFORM
+
+            CLOSE STUDENT
+
+            PERFORM P250-FINALIZAR-CHECKPOINT.
+       P260-FIM.
+      *-----------------------------------------------------------------
+      * ABRE O CHECKPOINT (CHECKPOINT.TXT) E, SE UMA EXECUCAO ANTERIOR
+      * FOI INTERROMPIDA NO MEIO DO LOTE, PERGUNTA SE O PROCESSAMENTO
+      * DEVE SER RETOMADO A PARTIR DO ULTIMO ALUNO CONCLUIDO EM VEZ DE
+      * RECOMECAR DO PRIMEIRO ALUNO DO ARQUIVO MESTRE.
+      *-----------------------------------------------------------------
+       P230-VERIFICAR-CHECKPOINT.
+            MOVE 'N' TO WS-RETOMAR-CHECKPOINT
+            MOVE 0 TO CK-ULTIMO-CD-STUDENT
+
+            OPEN I-O CHECKPOINT-FILE
+            IF FS-CHECKPOINT = '35' THEN
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE 1 TO WS-CHECKPOINT-REL-KEY
+               WRITE REG-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+            END-IF
+
+            MOVE 1 TO WS-CHECKPOINT-REL-KEY
+            READ CHECKPOINT-FILE
+                 INVALID KEY
+                    MOVE 0 TO CK-ULTIMO-CD-STUDENT
+            END-READ
+
+            IF CK-ULTIMO-CD-STUDENT > 0 THEN
+               DISPLAY 'EXISTE CHECKPOINT NO ALUNO '
+                       CK-ULTIMO-CD-STUDENT
+               IF WS-LOTE-AUTOMATICO = 'S' THEN
+      * LOTE AUTOMATICO NAO TEM OPERADOR PARA PERGUNTAR (VEJA P205) -
+      * RETOMA DIRETO, DO MESMO JEITO QUE O PADRAO [S] DO MODO
+      * INTERATIVO ABAIXO JA ASSUME QUANDO O OPERADOR SO DA ENTER.
+                  DISPLAY 'RETOMANDO O LOTE A PARTIR DELE (AUTOMATICO)'
+                  MOVE 'S' TO WS-RETOMAR-CHECKPOINT
+               ELSE
+                  DISPLAY 'RETOMAR O LOTE A PARTIR DELE (S/N) [S]: '
+                  ACCEPT WS-RETOMAR-CHECKPOINT
+                  IF WS-RETOMAR-CHECKPOINT NOT = 'N' THEN
+                     MOVE 'S' TO WS-RETOMAR-CHECKPOINT
+                  END-IF
+               END-IF
+            END-IF
+            .
+       P230-FIM.
+      *-----------------------------------------------------------------
+      * REGRAVA O CHECKPOINT COM O CODIGO DO ULTIMO ALUNO PROCESSADO
+      * COM SUCESSO, PARA QUE UMA EXECUCAO INTERROMPIDA POSSA SER
+      * RETOMADA SEM REPROCESSAR QUEM JA FOI CONCLUIDO.
+      *-----------------------------------------------------------------
+       P240-ATUALIZAR-CHECKPOINT.
+            MOVE WS-STUDENT-REL-KEY TO CK-ULTIMO-CD-STUDENT
+            MOVE 1 TO WS-CHECKPOINT-REL-KEY
+            REWRITE REG-CHECKPOINT
+            .
+       P240-FIM.
+      *-----------------------------------------------------------------
+      * O LOTE CHEGOU AO FIM DO ARQUIVO MESTRE SEM SER INTERROMPIDO:
+      * ZERA O CHECKPOINT PARA QUE A PROXIMA EXECUCAO COMECE DO
+      * PRIMEIRO ALUNO NOVAMENTE.
+      *-----------------------------------------------------------------
+       P250-FINALIZAR-CHECKPOINT.
+            MOVE 0 TO CK-ULTIMO-CD-STUDENT
+            MOVE 1 TO WS-CHECKPOINT-REL-KEY
+            REWRITE REG-CHECKPOINT
+            CLOSE CHECKPOINT-FILE
+            .
+       P250-FIM.
+      *-----------------------------------------------------------------
+      * MODO INTERATIVO: PROCESSA UM UNICO ALUNO DIGITADO NO TERMINAL.
+      * REPETIR PARA OUTRO ALUNO EH ESCOLHER A OPCAO 1 NOVAMENTE NO
+      * MENU PRINCIPAL (VEJA P050-EXIBIR-MENU), EM VEZ DE UM LACO
+      * PROPRIO AQUI DENTRO.
+      *-----------------------------------------------------------------
+      * LOCALIZA O ALUNO NO ARQUIVO MESTRE PELO CODIGO (MESMO CAMPO
+      * RELATIVE KEY QUE O LOTE OBTEM DA LEITURA SEQUENCIAL EM P260) -
+      * SEM ISSO WS-STUDENT-REL-KEY FICARIA EM 0 OU COM O VALOR DE UM
+      * ALUNO ANTERIOR, CORROMPENDO O CD-STUDENT GRAVADO EM
+      * NOTAS-HIST.TXT/AUDITORIA.TXT (VEJA P520/P525).
+       P300-MODO-INTERATIVO.
+            DISPLAY 'CODIGO DO ALUNO (CD-STUDENT)..: '
+            ACCEPT WS-STUDENT-REL-KEY
+
+            OPEN INPUT STUDENT
+            READ STUDENT
+                 INVALID KEY
+                   DISPLAY '*******************************************'
+                   DISPLAY '*  ALUNO NAO ENCONTRADO NO CADASTRO      *'
+                   DISPLAY '*******************************************'
+                 NOT INVALID KEY
+                    MOVE NM-STUDENT TO WS-NOME-ALUNO
+                    CALL 'NORMALIZAR-NOME'
+                          USING WS-NOME-ALUNO, WS-RETORNO-NORMALIZAR
+                    MOVE CD-TURMA TO WS-TURMA-ALUNO
+                    PERFORM P220-INFORMAR-MATERIA
+                    PERFORM P450-INFORMAR-QTD-NOTAS
+                    PERFORM P400-PROCESSAR-ALUNO
+            END-READ
+            CLOSE STUDENT
+
+            DISPLAY ' '
+            .
+       P300-FIM.
+      *-----------------------------------------------------------------
+      * ROTINA COMUM: RECEBE AS NOTAS, CALCULA A MEDIA E EMITE O
+      * RESULTADO PARA UM UNICO ALUNO, SEJA EM LOTE OU INTERATIVO.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      * TODA CHAMADA A UM SUBPROGRAMA SEGUE O PADRAO DE CHAMADO/
+      * CHAMADOR: O SUBPROGRAMA DEVOLVE UM CODIGO DE RETORNO PROPRIO
+      * (0 = SUCESSO) E O CHAMADOR O VERIFICA LOGO APOS O CALL.
+      *-----------------------------------------------------------------
+       P400-PROCESSAR-ALUNO.
+            ADD 1 TO WS-QTD-PROCESSADOS
+            PERFORM P495-CAPTURAR-TIMESTAMP
+            MOVE 0 TO WS-RETORNO-CALCULO
+            MOVE 0 TO WS-RETORNO-RECEBER
+            MOVE 0 TO WS-RETORNO-PARTE-UM
+            MOVE 0 TO WS-RETORNO-PARTE-DOIS
+
+            CALL 'RECEBER-NOTAS'
+                          USING WS-NOTAS, WS-RETORNO-RECEBER,
+                                WS-NOME-ALUNO, WS-CD-MATERIA
+            IF WS-RETORNO-RECEBER NOT = 0 THEN
+               SET ERRO-RECEBER-NOTAS TO TRUE
+               CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+            END-IF
+
+            CALL 'CALCULAR-MEDIA'
+                          USING WS-NOTAS, WS-RETORNO-CALCULO
+
+            IF WS-RETORNO-CALCULO = 1 THEN
+               PERFORM P510-GRAVAR-EXCECAO
+            ELSE
+               CALL 'PARTE-UM-RESULTADO'
+                             USING WS-NOME-ALUNO, WS-NOME-MATERIA,
+                                   WS-RETORNO-PARTE-UM
+               IF WS-RETORNO-PARTE-UM NOT = 0 THEN
+                  SET ERRO-EXIBIR-PARTE-UM TO TRUE
+                  CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+               END-IF
+
+               CALL 'PARTE-DOIS-RESULTADO'
+                             USING WS-NOTAS, WS-STATUS-ALUNO,
+                                   WS-CONCEITO-ALUNO,
+                                   WS-REPROVADO-POR-FALTA,
+                                   WS-RETORNO-PARTE-DOIS
+               IF WS-RETORNO-PARTE-DOIS NOT = 0 THEN
+                  SET ERRO-EXIBIR-PARTE-DOIS TO TRUE
+                  CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+               END-IF
+
+               IF WS-STATUS-ALUNO = 'RECUPERACAO' THEN
+                  PERFORM P530-APLICAR-RECUPERACAO
+               END-IF
+
+               PERFORM P500-GRAVAR-BOLETIM
+               PERFORM P520-GRAVAR-HISTORICO
+               PERFORM P525-GRAVAR-AUDITORIA
+            END-IF
+            .
+       P400-FIM.
+      *-----------------------------------------------------------------
+      * GRAVA O RESULTADO NO ARQUIVO DE BOLETINS (BOLETINS.TXT) PARA
+      * QUE O BOLETIM POSSA SER ARQUIVADO/REIMPRESSO DEPOIS, EM VEZ
+      * DE EXISTIR SOMENTE NA TELA ENQUANTO O PROGRAMA RODA.
+      *-----------------------------------------------------------------
+       P500-GRAVAR-BOLETIM.
+            MOVE SPACES TO WS-MOTIVO-BOLETIM
+            IF WS-REPROVADO-POR-FALTA = 'S' THEN
+               MOVE ' MOTIVO: FREQUENCIA ABAIXO DO MINIMO'
+                 TO WS-MOTIVO-BOLETIM
+            END-IF
+
+            MOVE WS-RESULTADO TO WS-RESULTADO-EDT
+            MOVE SPACES TO REC-BOLETIM
+            STRING 'ALUNO: ' WS-NOME-ALUNO
+                   ' MATERIA: ' WS-NOME-MATERIA
+                   ' CD-MATERIA: ' WS-CD-MATERIA
+                   ' TURMA: ' WS-TURMA-ALUNO
+                   ' MEDIA: ' WS-RESULTADO-EDT
+                   ' STATUS: ' WS-STATUS-ALUNO
+                   ' CONCEITO: ' WS-CONCEITO-ALUNO
+                   ' FREQUENCIA: ' WS-PERC-FREQUENCIA
+                   WS-MOTIVO-BOLETIM
+                   ' DATA-PROC: ' WS-DATA-PROCESSAMENTO
+                   ' HORA-PROC: ' WS-HORA-PROCESSAMENTO
+                   DELIMITED BY SIZE INTO REC-BOLETIM
+                   ON OVERFLOW
+                      SET ERRO-GRAVAR-BOLETIM TO TRUE
+                      CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+            END-STRING
+            WRITE REC-BOLETIM
+            .
+       P500-FIM.
+      *-----------------------------------------------------------------
+      * REGISTRA NO ARQUIVO DE EXCECOES (EXCECOES.TXT) OS ALUNOS CUJAS
+      * NOTAS FORAM REJEITADAS PELO CALCULAR-MEDIA (WS-RETORNO-CALCULO
+      * = 1), EM VEZ DE SEGUIR O PROCESSAMENTO COM UMA MEDIA INVALIDA.
+      *-----------------------------------------------------------------
+       P510-GRAVAR-EXCECAO.
+            MOVE SPACES TO REC-EXCECAO
+            STRING 'ALUNO: ' WS-NOME-ALUNO
+                   ' MATERIA: ' WS-NOME-MATERIA
+                   ' CD-MATERIA: ' WS-CD-MATERIA
+                   ' TURMA: ' WS-TURMA-ALUNO
+                   ' EXCECAO: NOTAS INVALIDAS - BOLETIM NAO EMITIDO'
+                   DELIMITED BY SIZE INTO REC-EXCECAO
+                   ON OVERFLOW
+                      SET ERRO-GRAVAR-EXCECAO TO TRUE
+                      CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+            END-STRING
+            WRITE REC-EXCECAO
+            .
+       P510-FIM.
+      *-----------------------------------------------------------------
+      * ACUMULA CADA BOLETIM EMITIDO COM SUCESSO NO HISTORICO DE NOTAS
+      * (NOTAS-HIST.TXT), PARA USO POR PROGRAMAS QUE PRECISAM DE MAIS
+      * DE UM PERIODO/MATERIA DE UM MESMO ALUNO (EX.: CALCULO DE CR).
+      *-----------------------------------------------------------------
+       P520-GRAVAR-HISTORICO.
+            MOVE WS-STUDENT-REL-KEY TO NH-CD-STUDENT
+            MOVE WS-NOME-ALUNO      TO NH-NM-STUDENT
+            MOVE WS-TURMA-ALUNO     TO NH-CD-TURMA
+            MOVE WS-NOME-MATERIA    TO NH-NM-MATERIA
+            MOVE WS-CD-MATERIA      TO NH-CD-MATERIA
+            MOVE WS-RESULTADO       TO NH-MEDIA
+            MOVE WS-STATUS-ALUNO    TO NH-STATUS
+            MOVE WS-CONCEITO-ALUNO  TO NH-CONCEITO
+            MOVE WS-DATA-PROCESSAMENTO TO NH-DATA-PROCESSAMENTO
+            MOVE WS-HORA-PROCESSAMENTO TO NH-HORA-PROCESSAMENTO
+            WRITE REG-NOTAS-HIST
+            .
+       P520-FIM.
+      *-----------------------------------------------------------------
+      * TRILHA DE AUDITORIA: QUEM LANCOU A NOTA (WS-OPERADOR, DIGITADO
+      * UMA VEZ NO INICIO DA EXECUCAO) E QUANDO (MESMO TIMESTAMP JA
+      * CAPTURADO EM P495 PARA O BOLETIM/HISTORICO) - UM REGISTRO POR
+      * BOLETIM GRAVADO COM SUCESSO, ASSIM COMO O HISTORICO EM P520.
+      *-----------------------------------------------------------------
+       P525-GRAVAR-AUDITORIA.
+            MOVE WS-STUDENT-REL-KEY    TO AU-CD-STUDENT
+            MOVE WS-NOME-ALUNO         TO AU-NM-STUDENT
+            MOVE WS-CD-MATERIA         TO AU-CD-MATERIA
+            MOVE WS-RESULTADO          TO AU-MEDIA
+            MOVE WS-OPERADOR           TO AU-OPERADOR
+            MOVE WS-DATA-PROCESSAMENTO TO AU-DATA-ALTERACAO
+            MOVE WS-HORA-PROCESSAMENTO TO AU-HORA-ALTERACAO
+            WRITE REG-AUDITORIA
+            .
+       P525-FIM.
+      *-----------------------------------------------------------------
+      * PROVA DE RECUPERACAO: O ALUNO SO CHEGA AQUI QUANDO A MEDIA
+      * NORMAL JA CAIU NA FAIXA DE RECUPERACAO. PEDE A NOTA DO EXAME E
+      * PEDE A CALCULAR-MEDIA PARA RECALCULAR A MEDIA FINAL, DEPOIS
+      * REFAZ A PARTE-DOIS-RESULTADO PARA ATUALIZAR STATUS/CONCEITO
+      * COM BASE NA NOVA MEDIA (PODE VIRAR APROVADO OU CONTINUAR
+      * REPROVADO, DEPENDENDO DA NOTA DA RECUPERACAO).
+      *-----------------------------------------------------------------
+       P530-APLICAR-RECUPERACAO.
+            MOVE 0 TO WS-VALIDADOR
+            MOVE 0 TO WS-QTD-FALHAS-RECUP
+            PERFORM WITH TEST BEFORE UNTIL WS-VALIDADOR = 1
+                    OR WS-QTD-FALHAS-RECUP >= WS-MAX-TENTATIVAS-RECUP
+               DISPLAY 'ALUNO EM RECUPERACAO - DIGITE A NOTA DO EXAME: '
+               ACCEPT WS-NOTA-RECUPERACAO
+
+               IF (WS-NOTA-RECUPERACAO IS NOT NUMERIC) OR
+                  (WS-NOTA-RECUPERACAO > 0.0 AND
+                   WS-NOTA-RECUPERACAO < 1.0) OR
+                  (WS-NOTA-RECUPERACAO > 100.0) THEN
+                  ADD 1 TO WS-QTD-FALHAS-RECUP
+                  SET ERRO-NOTA-RECUPERACAO-INVALIDA TO TRUE
+                  CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+               ELSE
+                  MOVE 1 TO WS-VALIDADOR
+               END-IF
+            END-PERFORM
+
+            IF WS-VALIDADOR = 0 THEN
+               MOVE 0 TO WS-NOTA-RECUPERACAO
+               DISPLAY '***********************************************'
+               DISPLAY '*  LIMITE DE TENTATIVAS - NOTA RECUP. = 0    *'
+               DISPLAY '***********************************************'
+            END-IF
+
+            MOVE 'S' TO WS-APLICAR-RECUPERACAO
+
+            CALL 'CALCULAR-MEDIA'
+                          USING WS-NOTAS, WS-RETORNO-CALCULO
+
+            MOVE 'N' TO WS-APLICAR-RECUPERACAO
+
+            IF WS-RETORNO-CALCULO NOT = 0 THEN
+               SET ERRO-RECALCULAR-RECUPERACAO TO TRUE
+               CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+            ELSE
+               CALL 'PARTE-DOIS-RESULTADO'
+                             USING WS-NOTAS, WS-STATUS-ALUNO,
+                                   WS-CONCEITO-ALUNO,
+                                   WS-REPROVADO-POR-FALTA,
+                                   WS-RETORNO-PARTE-DOIS
+               IF WS-RETORNO-PARTE-DOIS NOT = 0 THEN
+                  SET ERRO-EXIBIR-RECUPERACAO TO TRUE
+                  CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+               END-IF
+            END-IF
+            .
+       P530-FIM.
+      *-----------------------------------------------------------------
+      * CAPTURA DATA/HORA REAIS DO PROCESSAMENTO (PADRAO DE PROGCOMM:
+      * ACCEPT ... FROM DATE/TIME), PARA CARIMBAR O BOLETIM E O
+      * HISTORICO COM O MOMENTO EM QUE CADA ALUNO FOI PROCESSADO.
+      *-----------------------------------------------------------------
+       P495-CAPTURAR-TIMESTAMP.
+            ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-PROCESSAMENTO FROM TIME
+            .
+       P495-FIM.
+      *-----------------------------------------------------------------
+      * A MATERIA/DISCIPLINA AGORA EH UM CODIGO CONTROLADO NA TABELA
+      * DE REFERENCIA MATERIAS.TXT (VIA BUSCAR-MATERIA), EM VEZ DE
+      * TEXTO LIVRE DIGITADO PELO USUARIO: O USUARIO SO DIGITA O
+      * CODIGO, E O NOME EXIBIDO/GRAVADO VEM SEMPRE DA TABELA.
+      *-----------------------------------------------------------------
+       P220-INFORMAR-MATERIA.
+            MOVE 1 TO WS-RETORNO-BUSCAR-MATERIA
+            PERFORM WITH TEST BEFORE
+                    UNTIL WS-RETORNO-BUSCAR-MATERIA = 0
+               DISPLAY 'CODIGO DA MATERIA/DISCIPLINA..: '
+               ACCEPT WS-CD-MATERIA
+
+               CALL 'BUSCAR-MATERIA'
+                             USING WS-CD-MATERIA, WS-NOME-MATERIA,
+                                   WS-RETORNO-BUSCAR-MATERIA
+
+               IF WS-RETORNO-BUSCAR-MATERIA NOT = 0 THEN
+                  DISPLAY 'CODIGO DE MATERIA NAO CADASTRADO - '
+                          'TENTE NOVAMENTE'
+               END-IF
+            END-PERFORM
+
+            CALL 'NORMALIZAR-NOME'
+                          USING WS-NOME-MATERIA, WS-RETORNO-NORMALIZAR
+            .
+       P220-FIM.
+      *-----------------------------------------------------------------
+      * PERMITE CONFIGURAR QUANTAS NOTAS SERAO LANCADAS PARA A
+      * MATERIA/TURMA ATUAL (3 A 10), EM VEZ DE FIXAR EM QUATRO.
+      *-----------------------------------------------------------------
+       P450-INFORMAR-QTD-NOTAS.
+            MOVE 4 TO WS-QTD-NOTAS
+            DISPLAY 'QUANTAS NOTAS SERAO LANCADAS (3 A 10) [4]: '
+            ACCEPT WS-QTD-NOTAS
+
+            IF WS-QTD-NOTAS IS NOT NUMERIC OR
+               WS-QTD-NOTAS < 3 OR WS-QTD-NOTAS > 10 THEN
+               MOVE 4 TO WS-QTD-NOTAS
+            END-IF
+
+            PERFORM P460-ARMAR-PESOS-PADRAO
+            PERFORM P465-LIMPAR-ISENCOES
+            PERFORM P470-INFORMAR-LIMIARES
+            PERFORM P480-INFORMAR-FREQUENCIA-MINIMA
+            .
+       P450-FIM.
+      *-----------------------------------------------------------------
+      * TIPO PADRAO DA POLITICA DE AVALIACAO: DUAS AVALIACOES E A
+      * PARTICIPACAO SAO TRATADAS COMO TRABALHO (TIPO 1, PESO 1), A
+      * PROVA FINAL (ULTIMA NOTA, SO QUANDO HOUVER EXATAMENTE QUATRO
+      * NOTAS) COMO PROVA (TIPO 2, PESO 2) - O PESO REAL DE CADA TIPO
+      * E DECIDIDO PELO EVALUATE EM CALCULAR-MEDIA/P150, NAO AQUI.
+      * QUANDO A QUANTIDADE DE NOTAS FOR DIFERENTE DE 4, TODAS AS
+      * NOTAS FICAM COMO TRABALHO E RECEBEM O MESMO PESO.
+      *-----------------------------------------------------------------
+       P460-ARMAR-PESOS-PADRAO.
+            PERFORM VARYING WS-IDX-PESO FROM 1 BY 1
+                    UNTIL WS-IDX-PESO > WS-QTD-NOTAS
+               MOVE 1 TO WS-TIPO-AVALIACAO (WS-IDX-PESO)
+            END-PERFORM
+
+            IF WS-QTD-NOTAS = 4 THEN
+               MOVE 2 TO WS-TIPO-AVALIACAO (4)
+            END-IF
+            .
+       P460-FIM.
+      *-----------------------------------------------------------------
+      * NENHUMA NOTA COMECA ISENTA (O VALUE 'N' DO GRUPO NAO EH
+      * CONFIAVEL QUANDO HA MAIS DE UMA TABELA OCCURS...DEPENDING ON
+      * NO MESMO GRUPO - MESMO MOTIVO PELO QUAL P460 ACIMA ARMA
+      * WS-TIPO-AVALIACAO EXPLICITAMENTE EM VEZ DE CONFIAR NO VALUE).
+      *-----------------------------------------------------------------
+       P465-LIMPAR-ISENCOES.
+            PERFORM VARYING WS-IDX-PESO FROM 1 BY 1
+                    UNTIL WS-IDX-PESO > WS-QTD-NOTAS
+               MOVE 'N' TO WS-NOTA-ISENTA (WS-IDX-PESO)
+            END-PERFORM
+            .
+       P465-FIM.
+      *-----------------------------------------------------------------
+      * LIMIARES DE APROVACAO/RECUPERACAO DA TURMA/SERIE. O PADRAO DA
+      * ESCOLA EH 70 (APROVACAO) E 50 (RECUPERACAO), MAS MUDA CONFORME
+      * O ANO/SERIE, POR ISSO SAO PARAMETRIZAVEIS NO INICIO DO LOTE.
+      *-----------------------------------------------------------------
+       P470-INFORMAR-LIMIARES.
+            MOVE 70 TO WS-LIMIAR-APROVACAO
+            MOVE 50 TO WS-LIMIAR-RECUPERACAO
+
+            DISPLAY 'LIMIAR DE APROVACAO (PADRAO 70)......: '
+            ACCEPT WS-LIMIAR-APROVACAO
+
+            IF WS-LIMIAR-APROVACAO IS NOT NUMERIC OR
+               WS-LIMIAR-APROVACAO = 0 THEN
+               MOVE 70 TO WS-LIMIAR-APROVACAO
+            END-IF
+
+            DISPLAY 'LIMIAR DE RECUPERACAO (PADRAO 50)....: '
+            ACCEPT WS-LIMIAR-RECUPERACAO
+
+            IF WS-LIMIAR-RECUPERACAO IS NOT NUMERIC OR
+               WS-LIMIAR-RECUPERACAO >= WS-LIMIAR-APROVACAO THEN
+               MOVE 50 TO WS-LIMIAR-RECUPERACAO
+            END-IF
+            .
+       P470-FIM.
+      *-----------------------------------------------------------------
+      * FREQUENCIA MINIMA DA TURMA/SERIE PARA APROVACAO (REQ048):
+      * ABAIXO DESSE PERCENTUAL O ALUNO EH REPROVADO POR FALTA,
+      * INDEPENDENTE DA MEDIA (VEJA PARTE-DOIS-RESULTADO). O PADRAO DA
+      * ESCOLA EH 75%, MAS, ASSIM COMO OS LIMIARES DE APROVACAO/
+      * RECUPERACAO (VEJA P470), EH PARAMETRIZAVEL NO INICIO DO LOTE.
+      *-----------------------------------------------------------------
+       P480-INFORMAR-FREQUENCIA-MINIMA.
+            MOVE 75 TO WS-FREQUENCIA-MINIMA
+
+            DISPLAY 'FREQUENCIA MINIMA PARA APROVACAO (PADRAO 75): '
+            ACCEPT WS-FREQUENCIA-MINIMA
+
+            IF WS-FREQUENCIA-MINIMA IS NOT NUMERIC OR
+               WS-FREQUENCIA-MINIMA = 0 OR
+               WS-FREQUENCIA-MINIMA > 100 THEN
+               MOVE 75 TO WS-FREQUENCIA-MINIMA
+            END-IF
+            .
+       P480-FIM.
+      *-----------------------------------------------------------------
+       P999-MENSAGEM-DE-ENCERAMENTO.
+            DISPLAY '***********************************************'
+            DISPLAY '*       OBRIGADO POR USAR ESSE PROGRAMA       *'
+            DISPLAY '***********************************************'
+            DISPLAY 'ALUNOS PROCESSADOS NESTA EXECUCAO...: '
+                    WS-QTD-PROCESSADOS
+            .
+       P999-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM PRINCIPAL.
