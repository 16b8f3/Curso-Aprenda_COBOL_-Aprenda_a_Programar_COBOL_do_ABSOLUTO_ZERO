@@ -1,84 +1,227 @@
-      ******************************************************************
-      * Author: GILDO
-      * Date: 20/02/2023
-      * Purpose: RECEBER NOTAS E VALIDA-LAS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RECEBER-NOTAS.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
-       01 PARAMETRES.
-           02 WS-NOTA-UM                PIC 9(03)V9(01) VALUE 0.
-           02 WS-NOTA-DOIS              PIC 9(03)V9(01) VALUE 0.
-           02 WS-NOTA-TRES              PIC 9(03)V9(01) VALUE 0.
-           02 WS-NOTA-QUATRO            PIC 9(03)V9(01) VALUE 0.
-           02 WS-RESULTADO              PIC 9(03)V9(01) VALUE 0.
-           02 WS-VALIDADOR              PIC 9(01)       VALUE 0.
-       PROCEDURE DIVISION USING PARAMETRES.
-       MAIN-PROCEDURE.
-            INITIALIZE WS-VALIDADOR
-
-            MOVE 0 TO WS-VALIDADOR
-            PERFORM WITH TEST BEFORE UNTIL WS-VALIDADOR = 1
-               DISPLAY 'DIGITE A PRIMEIRA NOTA....: '
-               ACCEPT WS-NOTA-UM
-
-               IF (WS-NOTA-UM IS NOT NUMERIC) OR
-                  (WS-NOTA-UM < 1.0 OR WS-NOTA-UM > 100.0) THEN
-                  PERFORM P999-MENSAGEM-DE-ERRO
-               ELSE
-                  MOVE 1 TO WS-VALIDADOR
-               END-IF
-            END-PERFORM
-
-            MOVE 0 TO WS-VALIDADOR
-            PERFORM WITH TEST BEFORE UNTIL WS-VALIDADOR = 1
-               DISPLAY 'DIGITE A SEGUNDA NOTA.....: '
-               ACCEPT WS-NOTA-DOIS
-
-               IF (WS-NOTA-DOIS IS NOT NUMERIC) OR
-                  (WS-NOTA-DOIS < 1.0 OR WS-NOTA-DOIS > 100.0) THEN
-                  PERFORM P999-MENSAGEM-DE-ERRO
-               ELSE
-                  MOVE 1 TO WS-VALIDADOR
-               END-IF
-            END-PERFORM
-
-            MOVE 0 TO WS-VALIDADOR
-            PERFORM WITH TEST BEFORE UNTIL WS-VALIDADOR = 1
-               DISPLAY 'DIGITE A TERCEIRA NOTA....: '
-               ACCEPT WS-NOTA-TRES
-
-               IF (WS-NOTA-TRES IS NOT NUMERIC) OR
-                  (WS-NOTA-TRES < 1.0 OR WS-NOTA-TRES > 100.0) THEN
-                  PERFORM P999-MENSAGEM-DE-ERRO
-               ELSE
-                  MOVE 1 TO WS-VALIDADOR
-               END-IF
-            END-PERFORM
-
-            MOVE 0 TO WS-VALIDADOR
-            PERFORM WITH TEST BEFORE UNTIL WS-VALIDADOR = 1
-               DISPLAY 'DIGITE A QUARTA NOTA......: '
-               ACCEPT WS-NOTA-QUATRO
-
-               IF (WS-NOTA-QUATRO IS NOT NUMERIC) OR
-                  (WS-NOTA-QUATRO < 1.0 OR WS-NOTA-QUATRO > 100.0) THEN
-                  PERFORM P999-MENSAGEM-DE-ERRO
-               ELSE
-                  MOVE 1 TO WS-VALIDADOR
-               END-IF
-            END-PERFORM
-
-           GOBACK.
-      *-----------------------------------------------------------------
-       P999-MENSAGEM-DE-ERRO.
-            DISPLAY '***********************************************'
-            DISPLAY '*      NOTAS INVALIDAS - TENTE NOVAMENTE      *'
-            DISPLAY '***********************************************'
-            .
-       P999-FIM.
-      *-----------------------------------------------------------------
-       END PROGRAM RECEBER-NOTAS.
+      ******************************************************************
+      * Author: GILDO
+      * Date: 20/02/2023
+      * Purpose: RECEBER NOTAS E VALIDA-LAS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECEBER-NOTAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * CADA NOTA REJEITADA NA DIGITACAO (NAO SO O ALUNO INTEIRO, COMO
+      * JA FAZIA O PRINCIPAL) EH REGISTRADA NO MESMO ARQUIVO DE
+      * EXCECOES (EXCECOES.TXT), COM A QUANTIDADE DE TENTATIVAS
+      * INVALIDAS POR NOTA (VEJA P510-GRAVAR-EXCECAO-NOTA).
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO
+           '../../EXCECOES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXCEPTION-FILE.
+       01 REC-EXCECAO                   PIC X(160).
+       WORKING-STORAGE SECTION.
+       77 WS-IDX                        PIC 9(02) VALUE 0.
+       77 WS-QTD-FALHAS                 PIC 9(02) VALUE 0.
+      * RESPOSTA AO PROMPT DE ISENCAO POR ATESTADO MEDICO (VEJA
+      * P512-PERGUNTAR-ISENCAO) - NOTA ISENTA NAO ENTRA NA MEDIA
+      * (VEJA CALCULAR-MEDIA), DIFERENTE DA FALTA (NOTA 0, QUE CONTA
+      * NORMALMENTE COMO ZERO NO CALCULO).
+       77 WS-RESP-ISENTO                PIC X(01) VALUE 'N'.
+      * LIMITE DE TENTATIVAS INVALIDAS POR NOTA ANTES DE DESISTIR DA
+      * DIGITACAO E REGISTRAR A NOTA COMO FALTA (VEJA P997 ABAIXO) -
+      * EVITA QUE O DIGITADOR FIQUE PRESO NO LOOP DE VALIDACAO.
+       77 WS-MAX-TENTATIVAS             PIC 9(02) VALUE 5.
+      * CONTROLE LOCAL DO LOOP DE DIGITACAO DA NOTA (VEJA MAIN-
+      * PROCEDURE) - NAO FAZ PARTE DO GRUPO COMPARTILHADO WS-NOTAS
+      * (PRINCIPAL TEM SEU PROPRIO WS-VALIDADOR, SEM RELACAO COM ESTE).
+       77 WS-VALIDADOR                  PIC 9(01) VALUE 0.
+      * CODIGO USADO PARA CHAMAR O SUBPROGRAMA COMPARTILHADO
+      * MENSAGEM-ERRO (VEJA P999), NO LUGAR DE UMA MENSAGEM PRIVADA.
+           COPY CODIGOS-ERRO.
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           02 WS-QTD-NOTAS               PIC 9(02)       VALUE 4.
+      * NOTAS, PESOS, MEDIA E LIMIARES (REQ049) SAO COMP-3 (PACKED-
+      * DECIMAL) - VEJA O MESMO GRUPO EM PRINCIPAL.cbl, QUE EXPLICA O
+      * PORQUE (ESPACO) E A RESTRICAO (MESMA USAGE EM TODO PROGRAMA
+      * QUE RECEBE ESTE GRUPO, INCLUSIVE NOS PLACEHOLDERS ABAIXO).
+           02 WS-NOTA OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(03)V9(01) COMP-3 VALUE 0.
+           02 WS-PESO OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(01)V9(01) COMP-3 VALUE 1.
+           02 WS-RESULTADO        PIC 9(03)V9(01) COMP-3 VALUE 0.
+      * RECEBER-NOTAS SO DESCREVE UM PREFIXO DO GRUPO COMPLETO WS-
+      * NOTAS DE PRINCIPAL/IMPORTAR-NOTAS (NAO CONHECE LIMIARES,
+      * RECUPERACAO NEM TIPO-AVALIACAO) - OS CAMPOS ABAIXO SAO
+      * PLACEHOLDERS SO PARA MANTER O MESMO DESLOCAMENTO DO RESTO DO
+      * GRUPO ATE WS-NOTA-ISENTA, QUE EH O CAMPO QUE ESTE PROGRAMA
+      * REALMENTE PRECISA PREENCHER (VEJA P512-PERGUNTAR-ISENCAO).
+           02 WS-LIMIAR-APROVACAO PIC 9(03)V9(01) COMP-3 VALUE 70.
+           02 WS-LIMIAR-RECUPERACAO
+                                  PIC 9(03)V9(01) COMP-3 VALUE 50.
+           02 WS-APLICAR-RECUPERACAO     PIC X(01)       VALUE 'N'.
+           02 WS-NOTA-RECUPERACAO PIC 9(03)V9(01) COMP-3 VALUE 0.
+           02 WS-TIPO-AVALIACAO OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                             PIC 9(01)       VALUE 1.
+      * NOTA DISPENSADA POR ATESTADO MEDICO (VEJA P512 E CALCULAR-
+      * MEDIA) - ISENTA E EXCLUIDA DA MEDIA (NUMERADOR E PESO TOTAL),
+      * DIFERENTE DA FALTA (NOTA 0, QUE CONTA NORMALMENTE NO CALCULO).
+           02 WS-NOTA-ISENTA OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                             PIC X(01)       VALUE 'N'.
+      * FREQUENCIA DO ALUNO NA MATERIA (REQ048, VEJA P517-PERGUNTAR-
+      * FREQUENCIA) - ESTE EH O ULTIMO CAMPO QUE ESTE PROGRAMA REALMENTE
+      * PRECISA PREENCHER (O RESTO DO GRUPO COMPARTILHADO, SO USADO POR
+      * PARTE-DOIS-RESULTADO, NEM PRECISA SER DESCRITO AQUI).
+           02 WS-PERC-FREQUENCIA         PIC 9(03)V9(01) VALUE 100.
+       01 WS-RETORNO-RECEBER             PIC 9(01)       VALUE 0.
+       01 WS-NOME-ALUNO                  PIC A(30)       VALUE SPACES.
+       01 WS-CD-MATERIA                  PIC X(05)       VALUE SPACES.
+       PROCEDURE DIVISION USING PARAMETRES, WS-RETORNO-RECEBER,
+                                WS-NOME-ALUNO, WS-CD-MATERIA.
+       MAIN-PROCEDURE.
+            MOVE 0 TO WS-RETORNO-RECEBER
+            OPEN EXTEND EXCEPTION-FILE
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-NOTAS
+
+               MOVE 0 TO WS-VALIDADOR
+               MOVE 0 TO WS-QTD-FALHAS
+               MOVE 'N' TO WS-RESP-ISENTO
+               PERFORM P512-PERGUNTAR-ISENCAO
+
+               IF WS-RESP-ISENTO = 'S' THEN
+                  PERFORM P515-GRAVAR-ISENCAO
+               ELSE
+               PERFORM WITH TEST BEFORE UNTIL WS-VALIDADOR = 1
+                       OR WS-QTD-FALHAS >= WS-MAX-TENTATIVAS
+                  DISPLAY 'DIGITE A NOTA ' WS-IDX ' ..........: '
+                  ACCEPT WS-NOTA (WS-IDX)
+
+                  IF (WS-NOTA (WS-IDX) IS NOT NUMERIC) OR
+                     (WS-NOTA (WS-IDX) > 0.0 AND
+                      WS-NOTA (WS-IDX) < 1.0) OR
+                     (WS-NOTA (WS-IDX) > 100.0) THEN
+                     ADD 1 TO WS-QTD-FALHAS
+                     PERFORM P999-MENSAGEM-DE-ERRO
+                  ELSE
+                     IF WS-NOTA (WS-IDX) = 0.0 THEN
+                        PERFORM P998-MENSAGEM-DE-FALTA
+                     END-IF
+                     MOVE 1 TO WS-VALIDADOR
+                  END-IF
+               END-PERFORM
+
+               IF WS-VALIDADOR = 0 THEN
+                  PERFORM P997-DESISTIR-DA-NOTA
+               END-IF
+
+               IF WS-QTD-FALHAS > 0 THEN
+                  PERFORM P510-GRAVAR-EXCECAO-NOTA
+               END-IF
+               END-IF
+
+            END-PERFORM
+
+            PERFORM P517-PERGUNTAR-FREQUENCIA
+
+            CLOSE EXCEPTION-FILE
+           GOBACK.
+      *-----------------------------------------------------------------
+       P999-MENSAGEM-DE-ERRO.
+            SET ERRO-NOTAS-INVALIDAS TO TRUE
+            CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+            .
+       P999-FIM.
+      *-----------------------------------------------------------------
+      * FREQUENCIA DO ALUNO NA MATERIA (REQ048), DIGITADA UMA UNICA VEZ
+      * POR ALUNO (NAO POR NOTA, COMO P512 ACIMA) - USADA POR PARTE-
+      * DOIS-RESULTADO PARA REPROVAR POR FALTA INDEPENDENTE DA MEDIA.
+      * SEM RESPOSTA VALIDA, ASSUME FREQUENCIA INTEGRAL (100%).
+      *-----------------------------------------------------------------
+       P517-PERGUNTAR-FREQUENCIA.
+            DISPLAY 'FREQUENCIA DO ALUNO NA MATERIA (%) [100]: '
+            ACCEPT WS-PERC-FREQUENCIA
+
+            IF WS-PERC-FREQUENCIA IS NOT NUMERIC OR
+               WS-PERC-FREQUENCIA > 100.0 THEN
+               MOVE 100 TO WS-PERC-FREQUENCIA
+            END-IF
+            .
+       P517-FIM.
+      *-----------------------------------------------------------------
+      * PERGUNTA SE A AVALIACAO ATUAL EH DISPENSADA POR ATESTADO
+      * MEDICO, ANTES DO PROMPT NORMAL DE DIGITACAO DA NOTA - SE O
+      * ALUNO RESPONDER 'S' A NOTA NAO EH DIGITADA (VEJA P515).
+      *-----------------------------------------------------------------
+       P512-PERGUNTAR-ISENCAO.
+            DISPLAY 'NOTA ' WS-IDX
+               ' DISPENSADA POR ATESTADO MEDICO (S/N) [N]: '
+            ACCEPT WS-RESP-ISENTO
+            IF WS-RESP-ISENTO NOT = 'S' THEN
+               MOVE 'N' TO WS-RESP-ISENTO
+            END-IF
+            .
+       P512-FIM.
+      *-----------------------------------------------------------------
+      * NOTA ISENTA: ZERADA E MARCADA EM WS-NOTA-ISENTA PARA QUE
+      * CALCULAR-MEDIA A EXCLUA DA MEDIA (NUMERADOR E PESO TOTAL) -
+      * NAO PASSA PELA VALIDACAO NUMERICA NORMAL NEM CONTA COMO FALHA
+      * DE DIGITACAO (VEJA P510).
+      *-----------------------------------------------------------------
+       P515-GRAVAR-ISENCAO.
+            MOVE 0   TO WS-NOTA (WS-IDX)
+            MOVE 'S' TO WS-NOTA-ISENTA (WS-IDX)
+            MOVE 1   TO WS-VALIDADOR
+            DISPLAY '***********************************************'
+            DISPLAY '*   NOTA ISENTA POR ATESTADO MEDICO           *'
+            DISPLAY '***********************************************'
+            .
+       P515-FIM.
+      *-----------------------------------------------------------------
+      * NOTA ZERO EH TRATADA COMO FALTA (AUSENCIA NA AVALIACAO), NAO
+      * COMO LANCAMENTO INVALIDO - O VALOR 0 E ACEITO NORMALMENTE.
+      *-----------------------------------------------------------------
+       P998-MENSAGEM-DE-FALTA.
+            DISPLAY '***********************************************'
+            DISPLAY '*   NOTA 0 REGISTRADA COMO FALTA DO ALUNO    *'
+            DISPLAY '***********************************************'
+            .
+       P998-FIM.
+      *-----------------------------------------------------------------
+      * LIMITE DE TENTATIVAS ESGOTADO SEM UMA NOTA VALIDA: REGISTRA A
+      * NOTA COMO FALTA (PADRAO JA ADOTADO PARA NOTA 0, VEJA P998) E
+      * SINALIZA O CHAMADOR ATRAVES DE WS-RETORNO-RECEBER, PARA QUE A
+      * EXCECAO GRAVADA EM P510 POSSA SER ACOMPANHADA.
+      *-----------------------------------------------------------------
+       P997-DESISTIR-DA-NOTA.
+            MOVE 0 TO WS-NOTA (WS-IDX)
+            MOVE 1 TO WS-RETORNO-RECEBER
+            DISPLAY '***********************************************'
+            DISPLAY '*   LIMITE DE TENTATIVAS - NOTA = FALTA       *'
+            DISPLAY '***********************************************'
+            .
+       P997-FIM.
+      *-----------------------------------------------------------------
+      * UMA OU MAIS TENTATIVAS INVALIDAS FORAM FEITAS ATE A NOTA SER
+      * ACEITA - GRAVA QUANTAS FORAM, PARA ACOMPANHAMENTO DE QUALIDADE
+      * DE DIGITACAO POR ALUNO/MATERIA/NOTA.
+      *-----------------------------------------------------------------
+       P510-GRAVAR-EXCECAO-NOTA.
+            MOVE SPACES TO REC-EXCECAO
+            STRING 'ALUNO: ' WS-NOME-ALUNO
+                   ' CD-MATERIA: ' WS-CD-MATERIA
+                   ' NOTA-IDX: ' WS-IDX
+                   ' TENTATIVAS-INVALIDAS: ' WS-QTD-FALHAS
+                   DELIMITED BY SIZE INTO REC-EXCECAO
+            END-STRING
+            WRITE REC-EXCECAO
+            .
+       P510-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM RECEBER-NOTAS.
