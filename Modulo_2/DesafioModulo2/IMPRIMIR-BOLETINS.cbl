@@ -0,0 +1,169 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: GERAR UM ARQUIVO DE IMPRESSAO DOS BOLETINS JA GRAVADOS
+      *          EM BOLETINS.TXT, COM CABECALHO/NUMERO DE PAGINA EM
+      *          CADA QUEBRA DE PAGINA E RODAPE COM O TOTAL DE BOLETINS
+      *          NO FINAL - EM VEZ DE SO A LISTA CRUA USADA POR
+      *          RESUMO-TURMA/RESUMO-ALUNO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPRIMIR-BOLETINS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-CARD ASSIGN TO
+           '../../BOLETINS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRINT-FILE ASSIGN TO
+           '../../BOLETINS-IMPRESSAO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD REPORT-CARD.
+       01 REC-BOLETIM              PIC X(260).
+       FD PRINT-FILE.
+       01 REC-IMPRESSAO            PIC X(132).
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                      PIC A(01)       VALUE 'N'.
+       77 WS-LIXO                     PIC X(30)       VALUE SPACES.
+       77 WS-ALUNO-LIDO               PIC X(30)       VALUE SPACES.
+       77 WS-MATERIA-LIDA             PIC X(30)       VALUE SPACES.
+       77 WS-CD-MATERIA-LIDO          PIC X(05)       VALUE SPACES.
+       77 WS-TURMA-LIDA               PIC X(05)       VALUE SPACES.
+      * WS-MEDIA-LIDA-X RECEBE OS 4 DIGITOS CRUS DO UNSTRING (SEM
+      * REALINHAMENTO DE CASA DECIMAL), E E REDEFINIDO EM DUAS PARTES
+      * NUMERICAS PARA RECOMPOR O VALOR - O UNSTRING DIRETO EM UM ITEM
+      * PIC 9(03)V9(01) CORROMPE O VALOR (REALINHA COMO SE O TEXTO LIDO
+      * FOSSE UM INTEIRO SEM CASA DECIMAL, TRUNCANDO OS DIGITOS
+      * ALTOS - EX.: '8500' VIRARIA 500.0 EM VEZ DE 850.0).
+       01 WS-MEDIA-LIDA-X             PIC X(04)       VALUE SPACES.
+       01 WS-MEDIA-LIDA-RED REDEFINES WS-MEDIA-LIDA-X.
+          02 WS-MEDIA-LIDA-INT        PIC 9(03).
+          02 WS-MEDIA-LIDA-DEC        PIC 9(01).
+       77 WS-MEDIA-LIDA               PIC 9(03)V9(01) VALUE 0.
+       77 WS-STATUS-LIDO              PIC X(11)       VALUE SPACES.
+       77 WS-CONCEITO-LIDO            PIC X(01)       VALUE SPACE.
+       77 WS-DATA-EMISSAO             PIC 9(08)       VALUE 0.
+      * QUEBRA DE PAGINA A CADA WS-MAX-LINHAS-PAGINA BOLETINS IMPRESSOS.
+       77 WS-MAX-LINHAS-PAGINA        PIC 9(02)       VALUE 20.
+       77 WS-LINHA-NA-PAGINA          PIC 9(02)       VALUE 0.
+       77 WS-NUM-PAGINA               PIC 9(03)       VALUE 0.
+       77 WS-QTD-BOLETINS             PIC 9(05)       VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT WS-DATA-EMISSAO FROM DATE YYYYMMDD
+
+            OPEN INPUT REPORT-CARD
+            OPEN OUTPUT PRINT-FILE
+
+            PERFORM P100-IMPRIMIR-CABECALHO
+
+            PERFORM WITH TEST BEFORE UNTIL WS-EOF = 'F'
+               READ REPORT-CARD
+                    AT END MOVE 'F' TO WS-EOF
+                    NOT AT END
+                        PERFORM P200-IMPRIMIR-BOLETIM
+               END-READ
+            END-PERFORM
+
+            PERFORM P900-IMPRIMIR-RODAPE
+
+            CLOSE REPORT-CARD
+            CLOSE PRINT-FILE
+
+            DISPLAY 'ARQUIVO DE IMPRESSAO GERADO: '
+                    'BOLETINS-IMPRESSAO.TXT'
+            DISPLAY 'TOTAL DE BOLETINS IMPRESSOS.: ' WS-QTD-BOLETINS
+            DISPLAY 'TOTAL DE PAGINAS.............: ' WS-NUM-PAGINA
+
+            STOP RUN.
+      *-----------------------------------------------------------------
+      * CABECALHO DE PAGINA: TITULO, DATA DE EMISSAO, NUMERO DE PAGINA
+      * E OS ROTULOS DE COLUNA - REPETIDO A CADA QUEBRA DE PAGINA.
+      *-----------------------------------------------------------------
+       P100-IMPRIMIR-CABECALHO.
+            ADD 1 TO WS-NUM-PAGINA
+            MOVE 0 TO WS-LINHA-NA-PAGINA
+
+            MOVE SPACES TO REC-IMPRESSAO
+            STRING 'BOLETIM ESCOLAR - EMITIDO EM ' WS-DATA-EMISSAO
+                   '  PAGINA ' WS-NUM-PAGINA
+                   DELIMITED BY SIZE INTO REC-IMPRESSAO
+            END-STRING
+            WRITE REC-IMPRESSAO
+
+            MOVE SPACES TO REC-IMPRESSAO
+            STRING '-------------------------------------------------'
+                   '------------------------------------------------'
+                   DELIMITED BY SIZE INTO REC-IMPRESSAO
+            END-STRING
+            WRITE REC-IMPRESSAO
+
+            MOVE SPACES TO REC-IMPRESSAO
+            STRING 'ALUNO                          MATERIA    TURMA  '
+                   ' MEDIA STATUS      CONCEITO'
+                   DELIMITED BY SIZE INTO REC-IMPRESSAO
+            END-STRING
+            WRITE REC-IMPRESSAO
+            .
+       P100-FIM.
+      *-----------------------------------------------------------------
+      * QUEBRA O REGISTRO LIVRE GRAVADO PELO PRINCIPAL/IMPORTAR-NOTAS E
+      * ESCREVE UMA LINHA FORMATADA DE IMPRESSAO; INICIA PAGINA NOVA
+      * QUANDO A PAGINA ATUAL JA ATINGIU O LIMITE DE LINHAS.
+      *-----------------------------------------------------------------
+       P200-IMPRIMIR-BOLETIM.
+            UNSTRING REC-BOLETIM
+                     DELIMITED BY 'ALUNO: ' OR ' MATERIA: '
+                                OR ' CD-MATERIA: ' OR ' TURMA: '
+                                OR ' MEDIA: ' OR ' STATUS: '
+                                OR ' CONCEITO: '
+                     INTO WS-LIXO, WS-ALUNO-LIDO, WS-MATERIA-LIDA,
+                          WS-CD-MATERIA-LIDO, WS-TURMA-LIDA,
+                          WS-MEDIA-LIDA-X, WS-STATUS-LIDO,
+                          WS-CONCEITO-LIDO
+            END-UNSTRING
+
+            COMPUTE WS-MEDIA-LIDA =
+                    WS-MEDIA-LIDA-INT + (WS-MEDIA-LIDA-DEC / 10)
+
+            IF WS-LINHA-NA-PAGINA >= WS-MAX-LINHAS-PAGINA THEN
+               PERFORM P100-IMPRIMIR-CABECALHO
+            END-IF
+
+            MOVE SPACES TO REC-IMPRESSAO
+            STRING WS-ALUNO-LIDO ' ' WS-MATERIA-LIDA ' '
+                   WS-TURMA-LIDA ' ' WS-MEDIA-LIDA ' '
+                   WS-STATUS-LIDO ' ' WS-CONCEITO-LIDO
+                   DELIMITED BY SIZE INTO REC-IMPRESSAO
+            END-STRING
+            WRITE REC-IMPRESSAO
+
+            ADD 1 TO WS-LINHA-NA-PAGINA
+            ADD 1 TO WS-QTD-BOLETINS
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+      * RODAPE FINAL DO ARQUIVO DE IMPRESSAO, COM O TOTAL GERAL DE
+      * BOLETINS IMPRESSOS EM TODAS AS PAGINAS.
+      *-----------------------------------------------------------------
+       P900-IMPRIMIR-RODAPE.
+            MOVE SPACES TO REC-IMPRESSAO
+            STRING '-------------------------------------------------'
+                   '------------------------------------------------'
+                   DELIMITED BY SIZE INTO REC-IMPRESSAO
+            END-STRING
+            WRITE REC-IMPRESSAO
+
+            MOVE SPACES TO REC-IMPRESSAO
+            STRING 'TOTAL DE BOLETINS IMPRESSOS: ' WS-QTD-BOLETINS
+                   DELIMITED BY SIZE INTO REC-IMPRESSAO
+            END-STRING
+            WRITE REC-IMPRESSAO
+            .
+       P900-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM IMPRIMIR-BOLETINS.
