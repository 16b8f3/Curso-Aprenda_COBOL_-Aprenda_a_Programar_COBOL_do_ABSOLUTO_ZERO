@@ -1,36 +1,116 @@
-      ******************************************************************
-      * Author: GILDO
-      * Date: 20/02/2023
-      * Purpose: MOSTRAR NOTAS, MEDIA E STATUS DO ALUNO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PARTE-DOIS-RESULTADO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
-       01 PARAMETRES.
-           02 WS-NOTA-UM                  PIC 9(03)V9(01) VALUE 0.
-           02 WS-NOTA-DOIS                PIC 9(03)V9(01) VALUE 0.
-           02 WS-NOTA-TRES                PIC 9(03)V9(01) VALUE 0.
-           02 WS-NOTA-QUATRO              PIC 9(03)V9(01) VALUE 0.
-           02 WS-RESULTADO                PIC 9(03)V9(01) VALUE 0.
-           02 WS-STATUS                   PIC A(09)       VALUE SPACES.
-       PROCEDURE DIVISION USING PARAMETRES.
-       MAIN-PROCEDURE.
-            IF WS-RESULTADO >= 70 THEN
-               MOVE 'APROVADO'         TO WS-STATUS
-            ELSE
-               MOVE 'REPROVADO'        TO WS-STATUS
-            END-IF.
-
-            DISPLAY 'NOTA 1....................: ' WS-NOTA-UM
-            DISPLAY 'NOTA 2....................: ' WS-NOTA-DOIS
-            DISPLAY 'NOTA 3....................: ' WS-NOTA-TRES
-            DISPLAY 'NOTA 4....................: ' WS-NOTA-QUATRO
-            DISPLAY 'MEDIA.....................: ' WS-RESULTADO
-            DISPLAY 'STATUS....................: ' WS-STATUS
-            DISPLAY '*******************************************'
-            DISPLAY ' '
-           GOBACK.
-       END PROGRAM PARTE-DOIS-RESULTADO.
+      ******************************************************************
+      * Author: GILDO
+      * Date: 20/02/2023
+      * Purpose: MOSTRAR NOTAS, MEDIA E STATUS DO ALUNO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTE-DOIS-RESULTADO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-IDX                          PIC 9(02)       VALUE 0.
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           02 WS-QTD-NOTAS                PIC 9(02)       VALUE 4.
+      * NOTAS, PESOS, MEDIA E LIMIARES (REQ049) SAO COMP-3 (PACKED-
+      * DECIMAL) - VEJA O MESMO GRUPO EM PRINCIPAL.cbl, QUE EXPLICA O
+      * PORQUE (ESPACO) E A RESTRICAO (MESMA USAGE EM TODO PROGRAMA
+      * QUE RECEBE ESTE GRUPO, INCLUSIVE NOS PLACEHOLDERS ABAIXO).
+           02 WS-NOTA OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(03)V9(01) COMP-3 VALUE 0.
+           02 WS-PESO OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(01)V9(01) COMP-3 VALUE 1.
+           02 WS-RESULTADO        PIC 9(03)V9(01) COMP-3 VALUE 0.
+           02 WS-LIMIAR-APROVACAO PIC 9(03)V9(01) COMP-3 VALUE 70.
+           02 WS-LIMIAR-RECUPERACAO
+                                  PIC 9(03)V9(01) COMP-3 VALUE 50.
+      * PARTE-DOIS-RESULTADO SO DESCREVE UM PREFIXO DO GRUPO COMPLETO
+      * WS-NOTAS DE PRINCIPAL/IMPORTAR-NOTAS (NAO USA RECUPERACAO NEM
+      * TIPO-AVALIACAO/NOTA-ISENTA) - OS CAMPOS ABAIXO SAO PLACEHOLDERS
+      * SO PARA MANTER O MESMO DESLOCAMENTO DO RESTO DO GRUPO ATE
+      * WS-FREQUENCIA-MINIMA, QUE (JUNTO COM WS-PERC-FREQUENCIA) ESTE
+      * PROGRAMA REALMENTE PRECISA LER (VEJA A NOTA MAIS ABAIXO SOBRE
+      * REPROVACAO POR FALTA).
+           02 WS-APLICAR-RECUPERACAO      PIC X(01)       VALUE 'N'.
+           02 WS-NOTA-RECUPERACAO PIC 9(03)V9(01) COMP-3 VALUE 0.
+           02 WS-TIPO-AVALIACAO OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                          PIC 9(01)       VALUE 1.
+           02 WS-NOTA-ISENTA OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                          PIC X(01)       VALUE 'N'.
+           02 WS-PERC-FREQUENCIA          PIC 9(03)V9(01) VALUE 100.
+           02 WS-FREQUENCIA-MINIMA        PIC 9(03)V9(01) VALUE 75.
+       01 WS-STATUS                       PIC A(11)       VALUE SPACES.
+       01 WS-CONCEITO                     PIC A(01)       VALUE SPACE.
+      * SINALIZA AO CHAMADOR QUE A REPROVACAO FOI (TAMBEM, OU SO) POR
+      * FREQUENCIA ABAIXO DO MINIMO, PARA QUE O BOLETIM POSSA REGISTRAR
+      * O MOTIVO (VEJA PRINCIPAL/P500-GRAVAR-BOLETIM).
+       01 WS-REPROVADO-POR-FALTA          PIC X(01)       VALUE 'N'.
+       01 WS-RETORNO-PARTE-DOIS           PIC 9(01)       VALUE 0.
+       PROCEDURE DIVISION USING PARAMETRES, WS-STATUS, WS-CONCEITO,
+                                WS-REPROVADO-POR-FALTA,
+                                WS-RETORNO-PARTE-DOIS.
+       MAIN-PROCEDURE.
+            MOVE 0 TO WS-RETORNO-PARTE-DOIS
+            MOVE 'N' TO WS-REPROVADO-POR-FALTA
+            IF WS-RESULTADO >= WS-LIMIAR-APROVACAO THEN
+               MOVE 'APROVADO'         TO WS-STATUS
+            ELSE
+               IF WS-RESULTADO >= WS-LIMIAR-RECUPERACAO THEN
+                  MOVE 'RECUPERACAO'   TO WS-STATUS
+               ELSE
+                  MOVE 'REPROVADO'     TO WS-STATUS
+               END-IF
+            END-IF.
+
+      * REPROVACAO POR FALTA (REQ048): INDEPENDENTE DA MEDIA, UM ALUNO
+      * COM FREQUENCIA ABAIXO DO MINIMO DA TURMA EH REPROVADO -
+      * INCLUSIVE DERRUBANDO UM RESULTADO QUE TERIA SIDO APROVADO OU
+      * RECUPERACAO,
+      * JA QUE NAO FAZ SENTIDO OFERECER PROVA DE RECUPERACAO A QUEM NAO
+      * TEVE FREQUENCIA SUFICIENTE NAS AULAS (VEJA PRINCIPAL/P400, QUE
+      * SO CHAMA P530-APLICAR-RECUPERACAO QUANDO O STATUS EH
+      * 'RECUPERACAO').
+            IF WS-PERC-FREQUENCIA < WS-FREQUENCIA-MINIMA THEN
+               MOVE 'REPROVADO' TO WS-STATUS
+               MOVE 'S' TO WS-REPROVADO-POR-FALTA
+            END-IF
+
+            PERFORM P100-ATRIBUIR-CONCEITO
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-NOTAS
+               DISPLAY 'NOTA ' WS-IDX '...................: '
+                       WS-NOTA (WS-IDX)
+            END-PERFORM
+
+            DISPLAY 'MEDIA.....................: ' WS-RESULTADO
+            DISPLAY 'STATUS....................: ' WS-STATUS
+            DISPLAY 'CONCEITO..................: ' WS-CONCEITO
+            DISPLAY '*******************************************'
+            DISPLAY ' '
+           GOBACK.
+      *-----------------------------------------------------------------
+      * CONCEITO (A A F) EM FAIXAS FIXAS DE 0 A 100, INDEPENDENTE DOS
+      * LIMIARES DE APROVACAO/RECUPERACAO DA TURMA, PARA DAR UMA IDEIA
+      * MAIS FINA DO DESEMPENHO DO QUE SO APROVADO/REPROVADO.
+      *-----------------------------------------------------------------
+       P100-ATRIBUIR-CONCEITO.
+            EVALUATE TRUE
+               WHEN WS-RESULTADO >= 90
+                  MOVE 'A' TO WS-CONCEITO
+               WHEN WS-RESULTADO >= 80
+                  MOVE 'B' TO WS-CONCEITO
+               WHEN WS-RESULTADO >= 70
+                  MOVE 'C' TO WS-CONCEITO
+               WHEN WS-RESULTADO >= 50
+                  MOVE 'D' TO WS-CONCEITO
+               WHEN OTHER
+                  MOVE 'F' TO WS-CONCEITO
+            END-EVALUATE
+            .
+       P100-FIM.
+       END PROGRAM PARTE-DOIS-RESULTADO.
