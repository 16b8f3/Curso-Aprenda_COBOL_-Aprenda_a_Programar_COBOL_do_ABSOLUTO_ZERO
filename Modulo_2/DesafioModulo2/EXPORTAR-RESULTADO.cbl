@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: GERAR UM EXTRATO DO RESULTADO FINAL (APROVADO/
+      *          REPROVADO) DO PERIODO, NO LAYOUT POSICIONAL (COM
+      *          REGISTRO DE CABECALHO/DETALHE/RODAPE) ESPERADO PELO
+      *          SISTEMA TERCEIRIZADO DA SECRETARIA, A PARTIR DO
+      *          HISTORICO JA GRAVADO EM NOTAS-HIST.TXT. ALUNOS AINDA
+      *          EM RECUPERACAO NAO TEM RESULTADO FINAL E FICAM DE
+      *          FORA DO EXTRATO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR-RESULTADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-HIST ASSIGN TO
+           '../../NOTAS-HIST.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXTRATO-FILE ASSIGN TO
+           '../../EXTRATO-RESULTADO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTAS-HIST.
+           COPY NOTAS-HIST-RECORD.
+       FD EXTRATO-FILE.
+       01 REC-EXTRATO                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                      PIC A(01)       VALUE 'N'.
+       77 WS-DATA-EXTRACAO            PIC 9(08)       VALUE 0.
+       77 WS-STATUS-CODIGO            PIC X(01)       VALUE SPACE.
+       77 WS-QTD-APROVADOS            PIC 9(05)       VALUE 0.
+       77 WS-QTD-REPROVADOS           PIC 9(05)       VALUE 0.
+       77 WS-QTD-IGNORADOS            PIC 9(05)       VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT WS-DATA-EXTRACAO FROM DATE YYYYMMDD
+
+            OPEN INPUT NOTAS-HIST
+            OPEN OUTPUT EXTRATO-FILE
+
+            PERFORM P100-GRAVAR-CABECALHO
+
+            PERFORM WITH TEST BEFORE UNTIL WS-EOF = 'F'
+               READ NOTAS-HIST
+                    AT END MOVE 'F' TO WS-EOF
+                    NOT AT END
+                        PERFORM P200-GRAVAR-DETALHE
+               END-READ
+            END-PERFORM
+
+            PERFORM P900-GRAVAR-RODAPE
+
+            CLOSE NOTAS-HIST
+            CLOSE EXTRATO-FILE
+
+            DISPLAY 'EXTRATO GERADO: EXTRATO-RESULTADO.TXT'
+            DISPLAY 'APROVADOS...........: ' WS-QTD-APROVADOS
+            DISPLAY 'REPROVADOS..........: ' WS-QTD-REPROVADOS
+            DISPLAY 'SEM RESULTADO FINAL.: ' WS-QTD-IGNORADOS
+
+            STOP RUN.
+      *-----------------------------------------------------------------
+      * REGISTRO DE CABECALHO (TIPO 'H'): DATA DA EXTRACAO, NA POSICAO
+      * 2, PARA O SISTEMA TERCEIRIZADO SABER A QUE PERIODO O EXTRATO
+      * SE REFERE.
+      *-----------------------------------------------------------------
+       P100-GRAVAR-CABECALHO.
+            MOVE SPACES TO REC-EXTRATO
+            STRING 'H' WS-DATA-EXTRACAO
+                   DELIMITED BY SIZE INTO REC-EXTRATO
+            END-STRING
+            WRITE REC-EXTRATO
+            .
+       P100-FIM.
+      *-----------------------------------------------------------------
+      * REGISTRO DE DETALHE (TIPO 'D'), UM POR ALUNO/MATERIA COM
+      * RESULTADO FINAL JA DEFINIDO. NH-STATUS = 'RECUPERACAO' (AINDA
+      * SEM PROVA DE RECUPERACAO APLICADA, VEJA CALCULAR-MEDIA/P530 EM
+      * PRINCIPAL) NAO TEM RESULTADO FINAL E E IGNORADO AQUI.
+      *-----------------------------------------------------------------
+       P200-GRAVAR-DETALHE.
+            EVALUATE NH-STATUS
+               WHEN 'APROVADO'
+                  MOVE 'A' TO WS-STATUS-CODIGO
+                  ADD 1 TO WS-QTD-APROVADOS
+               WHEN 'REPROVADO'
+                  MOVE 'R' TO WS-STATUS-CODIGO
+                  ADD 1 TO WS-QTD-REPROVADOS
+               WHEN OTHER
+                  ADD 1 TO WS-QTD-IGNORADOS
+                  MOVE SPACE TO WS-STATUS-CODIGO
+            END-EVALUATE
+
+            IF WS-STATUS-CODIGO NOT = SPACE THEN
+               MOVE SPACES TO REC-EXTRATO
+               STRING 'D' NH-CD-STUDENT NH-NM-STUDENT NH-CD-TURMA
+                      NH-CD-MATERIA NH-MEDIA WS-STATUS-CODIGO
+                      DELIMITED BY SIZE INTO REC-EXTRATO
+               END-STRING
+               WRITE REC-EXTRATO
+            END-IF
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+      * REGISTRO DE RODAPE (TIPO 'T'): TOTAIS DE CONTROLE PARA O
+      * SISTEMA TERCEIRIZADO CONFERIR A QUANTIDADE DE REGISTROS LIDOS.
+      *-----------------------------------------------------------------
+       P900-GRAVAR-RODAPE.
+            MOVE SPACES TO REC-EXTRATO
+            STRING 'T' WS-QTD-APROVADOS WS-QTD-REPROVADOS
+                   DELIMITED BY SIZE INTO REC-EXTRATO
+            END-STRING
+            WRITE REC-EXTRATO
+            .
+       P900-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM EXPORTAR-RESULTADO.
