@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: LISTAGEM DE ALUNOS/MATERIAS FILTRADA POR STATUS (EX.:
+      *          SO REPROVADO), LENDO O HISTORICO JA CONSOLIDADO EM
+      *          NOTAS-HIST.TXT (MESMO ARQUIVO USADO POR RESUMO-ALUNO E
+      *          PROMOCAO-ALUNOS) EM VEZ DO ARQUIVO MESTRE STUDENT.TXT,
+      *          QUE NAO TEM STATUS DE DESEMPENHO NENHUM.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTAR-POR-STATUS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-HIST ASSIGN TO
+           '../../NOTAS-HIST.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LISTAGEM-FILE ASSIGN TO
+           '../../LISTAGEM-POR-STATUS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTAS-HIST.
+           COPY NOTAS-HIST-RECORD.
+       FD LISTAGEM-FILE.
+       01 REC-LISTAGEM                PIC X(150).
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                      PIC A(01)       VALUE 'N'.
+       77 WS-STATUS-FILTRO            PIC X(11)       VALUE SPACES.
+       77 WS-QTD-ENCONTRADOS          PIC 9(05)       VALUE 0.
+       77 WS-QTD-LIDOS                PIC 9(05)       VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'LISTAGEM DE ALUNOS POR STATUS (HISTORICO)'
+            DISPLAY 'DIGITE O STATUS (APROVADO/RECUPERACAO/'
+                    'REPROVADO): '
+            ACCEPT WS-STATUS-FILTRO
+            MOVE FUNCTION UPPER-CASE (WS-STATUS-FILTRO)
+                 TO WS-STATUS-FILTRO
+
+            OPEN INPUT NOTAS-HIST
+            OPEN OUTPUT LISTAGEM-FILE
+
+            PERFORM P100-CABECALHO
+
+            PERFORM WITH TEST BEFORE UNTIL WS-EOF = 'F'
+               READ NOTAS-HIST
+                    AT END MOVE 'F' TO WS-EOF
+                    NOT AT END
+                        ADD 1 TO WS-QTD-LIDOS
+                        IF NH-STATUS = WS-STATUS-FILTRO THEN
+                           PERFORM P200-GRAVAR-LINHA
+                        END-IF
+               END-READ
+            END-PERFORM
+
+            PERFORM P900-RODAPE
+
+            CLOSE NOTAS-HIST
+            CLOSE LISTAGEM-FILE
+
+            DISPLAY 'LISTAGEM GERADA: LISTAGEM-POR-STATUS.TXT'
+            DISPLAY 'REGISTROS LIDOS......: ' WS-QTD-LIDOS
+            DISPLAY 'REGISTROS ENCONTRADOS: ' WS-QTD-ENCONTRADOS
+
+            STOP RUN.
+      *-----------------------------------------------------------------
+       P100-CABECALHO.
+            MOVE SPACES TO REC-LISTAGEM
+            STRING 'LISTAGEM FILTRADA POR STATUS = '
+                   WS-STATUS-FILTRO
+                   DELIMITED BY SIZE INTO REC-LISTAGEM
+            END-STRING
+            WRITE REC-LISTAGEM
+
+            MOVE SPACES TO REC-LISTAGEM
+            WRITE REC-LISTAGEM
+            .
+       P100-FIM.
+      *-----------------------------------------------------------------
+      * UMA LINHA POR REGISTRO DO HISTORICO QUE BATER COM O STATUS
+      * DIGITADO - UM MESMO ALUNO PODE APARECER MAIS DE UMA VEZ, UMA
+      * LINHA POR MATERIA/PERIODO EM QUE CAIU NESSE STATUS.
+      *-----------------------------------------------------------------
+       P200-GRAVAR-LINHA.
+            ADD 1 TO WS-QTD-ENCONTRADOS
+            MOVE SPACES TO REC-LISTAGEM
+            STRING NH-CD-STUDENT ' - '
+                   FUNCTION TRIM(NH-NM-STUDENT)
+                   ' - TURMA ' FUNCTION TRIM(NH-CD-TURMA)
+                   ' - MATERIA ' FUNCTION TRIM(NH-NM-MATERIA)
+                   ' - MEDIA ' NH-MEDIA
+                   DELIMITED BY SIZE INTO REC-LISTAGEM
+            END-STRING
+            WRITE REC-LISTAGEM
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+       P900-RODAPE.
+            MOVE SPACES TO REC-LISTAGEM
+            WRITE REC-LISTAGEM
+
+            MOVE SPACES TO REC-LISTAGEM
+            STRING 'TOTAL ENCONTRADO: ' WS-QTD-ENCONTRADOS
+                   DELIMITED BY SIZE INTO REC-LISTAGEM
+            END-STRING
+            WRITE REC-LISTAGEM
+            .
+       P900-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM LISTAR-POR-STATUS.
