@@ -1,23 +1,30 @@
-      ******************************************************************
-      * Author: GILDO
-      * Date: 20/02/2023
-      * Purpose: MOSTRAR NOME E MATERIA
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PARTE-UM-RESULTADO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
-       01 PARAMETRES.
-           02 WS-NOME-ALUNO               PIC A(30) VALUE SPACES.
-           02 WS-NOME-MATERIA             PIC A(30) VALUE SPACES.
-           02 WS-STATUS                   PIC A(09) VALUE SPACES.
-       PROCEDURE DIVISION USING PARAMETRES.
-       MAIN-PROCEDURE.
-            DISPLAY ' '
-            DISPLAY '******* RESULTADO DO PROCESSAMENTO *******'
-            DISPLAY 'NOME......................: ' WS-NOME-ALUNO
-            DISPLAY 'MATERIA...................: ' WS-NOME-MATERIA
-            GOBACK.
-       END PROGRAM PARTE-UM-RESULTADO.
+      ******************************************************************
+      * Author: GILDO
+      * Date: 20/02/2023
+      * Purpose: MOSTRAR NOME E MATERIA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTE-UM-RESULTADO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+      * WS-NOME-ALUNO E WS-NOME-MATERIA SAO DOIS ITENS INDEPENDENTES NO
+      * USING DO CHAMADOR (PRINCIPAL/IMPORTAR-NOTAS), NAO UM GRUPO
+      * UNICO - DECLARA-LOS ASSIM (EM VEZ DE AGRUPADOS NUM PARAMETRES
+      * COMO EM CALCULAR-MEDIA) EH O QUE MANTEM O NUMERO DE ITENS DO
+      * USING BATENDO COM O NUMERO DE ENDERECOS REALMENTE PASSADOS.
+       01 WS-NOME-ALUNO                   PIC A(30) VALUE SPACES.
+       01 WS-NOME-MATERIA                 PIC A(30) VALUE SPACES.
+           COPY RETORNO-CHAMADA REPLACING ==:RETORNO:==
+                                       BY ==WS-RETORNO-PARTE-UM==.
+       PROCEDURE DIVISION USING WS-NOME-ALUNO, WS-NOME-MATERIA,
+                                WS-RETORNO-PARTE-UM.
+       MAIN-PROCEDURE.
+            MOVE 0 TO WS-RETORNO-PARTE-UM
+            DISPLAY ' '
+            DISPLAY '******* RESULTADO DO PROCESSAMENTO *******'
+            DISPLAY 'NOME......................: ' WS-NOME-ALUNO
+            DISPLAY 'MATERIA...................: ' WS-NOME-MATERIA
+            GOBACK.
+       END PROGRAM PARTE-UM-RESULTADO.
