@@ -0,0 +1,454 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: IMPORTACAO EM LOTE DAS NOTAS LANCADAS PELOS PROFESSORES
+      *          EM PLANILHA (NOTAS-IMPORT.TXT, UM ALUNO POR LINHA, NO
+      *          FORMATO CD-STUDENT,CD-MATERIA,NOME-MATERIA,QTD-NOTAS,
+      *          NOTA-1,NOTA-2,...,NOTA-N,FREQUENCIA), SEM DEPENDER DE
+      *          DIGITACAO NOTA A NOTA COMO FAZ O RECEBER-NOTAS
+      *          INTERATIVO. A COLUNA FREQUENCIA (% DE PRESENCA, REQ048)
+      *          EH OPCIONAL E CAI NO PADRAO DE FREQUENCIA INTEGRAL
+      *          (100%) QUANDO AUSENTE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTAR-NOTAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * VEJA NOTA EM PROGARQ001 SOBRE A AUSENCIA DE SUPORTE A ISAM
+      * NESTE AMBIENTE GNUCOBOL (RELATIVE KEY NO LUGAR DE INDEXED).
+       FILE-CONTROL.
+           SELECT NOTAS-IMPORT ASSIGN TO
+           '../../NOTAS-IMPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT ASSIGN TO
+           '../../STUDENT.TXT'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WS-STUDENT-REL-KEY
+           FILE STATUS IS FS-STUDENT.
+
+           SELECT REPORT-CARD ASSIGN TO
+           '../../BOLETINS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO
+           '../../EXCECOES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NOTAS-HIST ASSIGN TO
+           '../../NOTAS-HIST.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      * TRILHA DE AUDITORIA (VEJA P525-GRAVAR-AUDITORIA EM PRINCIPAL
+      * E AQUI): QUEM RODOU A IMPORTACAO E QUANDO.
+           SELECT AUDITORIA-FILE ASSIGN TO
+           '../../AUDITORIA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTAS-IMPORT.
+       01 REC-IMPORT                  PIC X(200).
+       FD STUDENT.
+           COPY STUDENT-RECORD.
+       FD REPORT-CARD.
+       01 REC-BOLETIM                 PIC X(260).
+       FD EXCEPTION-FILE.
+       01 REC-EXCECAO                 PIC X(160).
+       FD NOTAS-HIST.
+           COPY NOTAS-HIST-RECORD.
+       FD AUDITORIA-FILE.
+           COPY AUDITORIA-RECORD.
+       WORKING-STORAGE SECTION.
+       77 WS-EOF                      PIC A(01)       VALUE 'N'.
+       77 WS-STUDENT-REL-KEY          PIC 9(05)       VALUE 0.
+       77 FS-STUDENT                  PIC X(02)       VALUE SPACES.
+       77 WS-NOME-ALUNO               PIC A(30)       VALUE SPACES.
+       77 WS-NOME-MATERIA             PIC A(30)       VALUE SPACES.
+       77 WS-TURMA-ALUNO              PIC X(05)       VALUE SPACES.
+       77 WS-CD-MATERIA               PIC X(05)       VALUE SPACES.
+       77 WS-DATA-PROCESSAMENTO       PIC 9(08)       VALUE 0.
+       77 WS-HORA-PROCESSAMENTO       PIC 9(08)       VALUE 0.
+      * IDENTIFICACAO DE QUEM RODOU A IMPORTACAO (VEJA P525-GRAVAR-
+      * AUDITORIA), DIGITADA UMA UNICA VEZ NO INICIO DA EXECUCAO.
+       77 WS-OPERADOR                 PIC X(10)       VALUE SPACES.
+       01 WS-NOTAS.
+           03 WS-QTD-NOTAS            PIC 9(02)       VALUE 4.
+      * NOTAS, PESOS, MEDIA E LIMIARES (REQ049) SAO COMP-3 (PACKED-
+      * DECIMAL) - VEJA O MESMO GRUPO EM PRINCIPAL.cbl, QUE EXPLICA O
+      * PORQUE (ESPACO) E A RESTRICAO (MESMA USAGE EM TODO PROGRAMA
+      * QUE RECEBE ESTE GRUPO).
+           03 WS-NOTA OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(03)V9(01) COMP-3 VALUE 0.
+           03 WS-PESO OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(01)V9(01) COMP-3 VALUE 1.
+           03 WS-RESULTADO        PIC 9(03)V9(01) COMP-3 VALUE 0.
+           03 WS-LIMIAR-APROVACAO PIC 9(03)V9(01) COMP-3 VALUE 70.
+           03 WS-LIMIAR-RECUPERACAO
+                                  PIC 9(03)V9(01) COMP-3 VALUE 50.
+      * IMPORTAR-NOTAS NAO OFERECE PROVA DE RECUPERACAO (SO O MODO
+      * INTERATIVO DE PRINCIPAL OFERECE) - OS DOIS CAMPOS ABAIXO FICAM
+      * NO PADRAO (SEM RECUPERACAO) E EXISTEM SO PARA MANTER O MESMO
+      * DESLOCAMENTO DE CAMPOS QUE CALCULAR-MEDIA ESPERA NO GRUPO
+      * (VEJA O MESMO GRUPO EM PRINCIPAL.cbl).
+           03 WS-APLICAR-RECUPERACAO  PIC X(01)       VALUE 'N'.
+           03 WS-NOTA-RECUPERACAO PIC 9(03)V9(01) COMP-3 VALUE 0.
+      * TIPO DA AVALIACAO DE CADA NOTA (1 = TRABALHO, 2 = PROVA, 3 =
+      * PARTICIPACAO) - CALCULAR-MEDIA USA ESTE CAMPO PARA ARMAR O
+      * PESO DE CADA NOTA (VEJA P460 E CALCULAR-MEDIA/P150).
+           03 WS-TIPO-AVALIACAO OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC 9(01)       VALUE 1.
+      * IMPORTAR-NOTAS NAO OFERECE ISENCAO POR ATESTADO MEDICO (SO O
+      * MODO INTERATIVO DE RECEBER-NOTAS OFERECE) - FICA NO PADRAO
+      * (NENHUMA NOTA ISENTA) E EXISTE SO PARA MANTER O MESMO
+      * DESLOCAMENTO DE CAMPOS QUE CALCULAR-MEDIA ESPERA NO GRUPO.
+           03 WS-NOTA-ISENTA OCCURS 3 TO 10 TIMES
+                      DEPENDING ON WS-QTD-NOTAS
+                                   PIC X(01)       VALUE 'N'.
+      * FREQUENCIA DO ALUNO NA MATERIA (REQ048) - LIDA DA COLUNA
+      * OPCIONAL FREQUENCIA NO FINAL DA LINHA DA PLANILHA (VEJA
+      * P200-PROCESSAR-LINHA); SEM ESSA COLUNA, ASSUME FREQUENCIA
+      * INTEGRAL (100%). O MINIMO EXIGIDO PELA TURMA FICA NO PADRAO DA
+      * ESCOLA (75%), JA QUE A IMPORTACAO EM LOTE NAO PERGUNTA NADA AO
+      * OPERADOR (VEJA O MESMO PADRAO JA ADOTADO PARA WS-APLICAR-
+      * RECUPERACAO/WS-NOTA-ISENTA ACIMA).
+           03 WS-PERC-FREQUENCIA      PIC 9(03)V9(01) VALUE 100.
+           03 WS-FREQUENCIA-MINIMA    PIC 9(03)V9(01) VALUE 75.
+       77 WS-STATUS-ALUNO             PIC A(11)       VALUE SPACES.
+       77 WS-CONCEITO-ALUNO           PIC A(01)       VALUE SPACE.
+       77 WS-REPROVADO-POR-FALTA      PIC X(01)       VALUE 'N'.
+      * TEXTO OPCIONAL DO MOTIVO DA REPROVACAO POR FALTA, EMBUTIDO NO
+      * BOLETIM (VEJA P500-GRAVAR-BOLETIM) - MESMO PADRAO DE PRINCIPAL.
+       77 WS-MOTIVO-BOLETIM           PIC X(40)       VALUE SPACES.
+      * WS-RESULTADO (NO GRUPO WS-NOTAS) EH COMP-3 DESDE O REQ049 -
+      * STRING SO ACEITA OPERANDOS DISPLAY/NATIONAL, ENTAO A MEDIA EH
+      * COPIADA PARA ESTE CAMPO DISPLAY ANTES DE MONTAR O BOLETIM
+      * (VEJA P500-GRAVAR-BOLETIM).
+       77 WS-RESULTADO-EDT            PIC 9(03)V9(01) VALUE 0.
+       77 WS-IDX-PESO                 PIC 9(02)       VALUE 0.
+       77 WS-RETORNO-CALCULO          PIC 9(01)       VALUE 0.
+       77 WS-RETORNO-PARTE-UM         PIC 9(01)       VALUE 0.
+       77 WS-RETORNO-PARTE-DOIS       PIC 9(01)       VALUE 0.
+       77 WS-RETORNO-NORMALIZAR       PIC 9(01)       VALUE 0.
+       77 WS-RETORNO-BUSCAR-MATERIA   PIC 9(01)       VALUE 0.
+       77 WS-QTD-IMPORTADOS           PIC 9(05)       VALUE 0.
+       77 WS-QTD-REJEITADOS           PIC 9(05)       VALUE 0.
+      * CAMPOS USADOS PARA QUEBRAR A LINHA CSV (UNSTRING COM POINTER,
+      * UMA CHAMADA POR CAMPO, JA QUE A QUANTIDADE DE NOTAS VARIA).
+       77 WS-PTR-IMPORT               PIC 9(03)       VALUE 0.
+       77 WS-CAMPO-IMPORT             PIC X(20)       VALUE SPACES.
+       77 WS-IDX-IMPORT               PIC 9(02)       VALUE 0.
+      * CODIGO USADO PARA CHAMAR O SUBPROGRAMA COMPARTILHADO
+      * MENSAGEM-ERRO, NO LUGAR DE CADA DISPLAY DE ERRO PRIVADO.
+           COPY CODIGOS-ERRO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'IMPORTACAO EM LOTE DE NOTAS (NOTAS-IMPORT.TXT)'
+
+            DISPLAY 'IDENTIFICACAO DO OPERADOR (PARA AUDITORIA): '
+            ACCEPT WS-OPERADOR
+
+            OPEN INPUT NOTAS-IMPORT
+            OPEN INPUT STUDENT
+            OPEN EXTEND REPORT-CARD
+            OPEN EXTEND EXCEPTION-FILE
+            OPEN EXTEND NOTAS-HIST
+            OPEN EXTEND AUDITORIA-FILE
+
+            PERFORM WITH TEST BEFORE UNTIL WS-EOF = 'F'
+               READ NOTAS-IMPORT
+                    AT END MOVE 'F' TO WS-EOF
+                    NOT AT END
+                        PERFORM P200-PROCESSAR-LINHA
+               END-READ
+            END-PERFORM
+
+            CLOSE NOTAS-IMPORT
+            CLOSE STUDENT
+            CLOSE REPORT-CARD
+            CLOSE EXCEPTION-FILE
+            CLOSE NOTAS-HIST
+            CLOSE AUDITORIA-FILE
+
+            PERFORM P999-MENSAGEM-DE-ENCERAMENTO
+
+            STOP RUN.
+      *-----------------------------------------------------------------
+      * QUEBRA UMA LINHA CSV EM CD-STUDENT, CD-MATERIA, NOME-MATERIA,
+      * QTD-NOTAS E AS NOTAS PROPRIAMENTE DITAS, BUSCA O ALUNO NO
+      * ARQUIVO MESTRE PARA OBTER NOME/TURMA, E CALCULA/GRAVA O
+      * RESULTADO - MESMO FLUXO DE PRINCIPAL's P400, SO QUE AS NOTAS
+      * VEM DA PLANILHA IMPORTADA EM VEZ DE ACCEPT.
+      *-----------------------------------------------------------------
+       P200-PROCESSAR-LINHA.
+      * WS-LIMIAR-APROVACAO/WS-LIMIAR-RECUPERACAO/WS-FREQUENCIA-MINIMA
+      * FICAM DEPOIS DE DUAS TABELAS OCCURS...DEPENDING ON NO MESMO
+      * GRUPO (WS-NOTA, WS-PESO) - O GNUCOBOL NAO APLICA CONFIAVELMENTE
+      * A CLAUSULA VALUE A CAMPOS NESSA POSICAO, O MESMO PROBLEMA JA
+      * CONTORNADO EM PRINCIPAL (VEJA P470/P480) COM MOVE EXPLICITO.
+      * ESTE PROGRAMA NUNCA PERGUNTA OS LIMIARES AO OPERADOR, ENTAO O
+      * MOVE EXPLICITO EH FEITO AQUI, UMA VEZ POR LINHA IMPORTADA.
+            MOVE 70 TO WS-LIMIAR-APROVACAO
+            MOVE 50 TO WS-LIMIAR-RECUPERACAO
+            MOVE 75 TO WS-FREQUENCIA-MINIMA
+
+            MOVE 1 TO WS-PTR-IMPORT
+
+            UNSTRING REC-IMPORT DELIMITED BY ','
+                     INTO WS-CAMPO-IMPORT
+                     WITH POINTER WS-PTR-IMPORT
+            END-UNSTRING
+            MOVE WS-CAMPO-IMPORT TO WS-STUDENT-REL-KEY
+
+            UNSTRING REC-IMPORT DELIMITED BY ','
+                     INTO WS-CAMPO-IMPORT
+                     WITH POINTER WS-PTR-IMPORT
+            END-UNSTRING
+            MOVE WS-CAMPO-IMPORT TO WS-CD-MATERIA
+
+      * A COLUNA DE NOME DA MATERIA NA PLANILHA EH SO TEXTO INFORMATIVO
+      * PARA QUEM LE O CSV - O NOME REALMENTE USADO VEM DA TABELA DE
+      * REFERENCIA (BUSCAR-MATERIA), O MESMO CODIGO CONTROLADO QUE O
+      * PRINCIPAL PASSOU A EXIGIR.
+            UNSTRING REC-IMPORT DELIMITED BY ','
+                     INTO WS-CAMPO-IMPORT
+                     WITH POINTER WS-PTR-IMPORT
+            END-UNSTRING
+
+            CALL 'BUSCAR-MATERIA'
+                          USING WS-CD-MATERIA, WS-NOME-MATERIA,
+                                WS-RETORNO-BUSCAR-MATERIA
+
+            UNSTRING REC-IMPORT DELIMITED BY ','
+                     INTO WS-CAMPO-IMPORT
+                     WITH POINTER WS-PTR-IMPORT
+            END-UNSTRING
+            MOVE WS-CAMPO-IMPORT TO WS-QTD-NOTAS
+
+            IF WS-QTD-NOTAS IS NOT NUMERIC OR
+               WS-QTD-NOTAS < 3 OR WS-QTD-NOTAS > 10 THEN
+               MOVE 4 TO WS-QTD-NOTAS
+            END-IF
+
+            PERFORM VARYING WS-IDX-IMPORT FROM 1 BY 1
+                    UNTIL WS-IDX-IMPORT > WS-QTD-NOTAS
+               UNSTRING REC-IMPORT DELIMITED BY ','
+                        INTO WS-CAMPO-IMPORT
+                        WITH POINTER WS-PTR-IMPORT
+               END-UNSTRING
+               IF WS-CAMPO-IMPORT IS NUMERIC THEN
+                  MOVE WS-CAMPO-IMPORT TO WS-NOTA (WS-IDX-IMPORT)
+               ELSE
+                  MOVE 0 TO WS-NOTA (WS-IDX-IMPORT)
+               END-IF
+            END-PERFORM
+
+      * COLUNA FREQUENCIA, OPCIONAL (REQ048): PLANILHAS GERADAS ANTES
+      * DESTA COLUNA EXISTIR SIMPLESMENTE NAO TEM MAIS NADA APOS A
+      * ULTIMA NOTA, O QUE ESTOURA O PONTEIRO DO UNSTRING (ON OVERFLOW)
+      * E MANTEM WS-CAMPO-IMPORT EM BRANCO - NESSE CASO FICA NO PADRAO
+      * DE FREQUENCIA INTEGRAL JA ASSUMIDO NO WORKING-STORAGE.
+            MOVE 100 TO WS-PERC-FREQUENCIA
+            MOVE SPACES TO WS-CAMPO-IMPORT
+            UNSTRING REC-IMPORT DELIMITED BY ','
+                     INTO WS-CAMPO-IMPORT
+                     WITH POINTER WS-PTR-IMPORT
+                     ON OVERFLOW CONTINUE
+            END-UNSTRING
+
+            IF WS-CAMPO-IMPORT NOT = SPACES THEN
+               IF WS-CAMPO-IMPORT IS NUMERIC THEN
+                  MOVE WS-CAMPO-IMPORT TO WS-PERC-FREQUENCIA
+               END-IF
+            END-IF
+
+            IF WS-RETORNO-BUSCAR-MATERIA NOT = 0 THEN
+               ADD 1 TO WS-QTD-REJEITADOS
+               DISPLAY 'CODIGO DE MATERIA NAO CADASTRADO - '
+                       WS-CD-MATERIA
+            ELSE
+               READ STUDENT
+                    INVALID KEY
+                       ADD 1 TO WS-QTD-REJEITADOS
+                       DISPLAY 'ALUNO NAO ENCONTRADO - CD-STUDENT '
+                               WS-STUDENT-REL-KEY
+                    NOT INVALID KEY
+                       MOVE NM-STUDENT TO WS-NOME-ALUNO
+                       CALL 'NORMALIZAR-NOME'
+                                  USING WS-NOME-ALUNO,
+                                        WS-RETORNO-NORMALIZAR
+                       MOVE CD-TURMA TO WS-TURMA-ALUNO
+                       PERFORM P460-ARMAR-PESOS-PADRAO
+                       PERFORM P465-LIMPAR-ISENCOES
+                       PERFORM P400-CALCULAR-E-GRAVAR
+               END-READ
+            END-IF
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+      * TIPO PADRAO IDENTICO AO DE PRINCIPAL: DUAS AVALIACOES E A
+      * PARTICIPACAO COMO TRABALHO (TIPO 1), A PROVA FINAL (ULTIMA
+      * NOTA) COMO PROVA (TIPO 2) QUANDO HOUVER EXATAMENTE QUATRO
+      * NOTAS - O PESO REAL DE CADA TIPO E DECIDIDO PELO EVALUATE EM
+      * CALCULAR-MEDIA/P150, NAO AQUI.
+      *-----------------------------------------------------------------
+       P460-ARMAR-PESOS-PADRAO.
+            PERFORM VARYING WS-IDX-PESO FROM 1 BY 1
+                    UNTIL WS-IDX-PESO > WS-QTD-NOTAS
+               MOVE 1 TO WS-TIPO-AVALIACAO (WS-IDX-PESO)
+            END-PERFORM
+
+            IF WS-QTD-NOTAS = 4 THEN
+               MOVE 2 TO WS-TIPO-AVALIACAO (4)
+            END-IF
+            .
+       P460-FIM.
+      *-----------------------------------------------------------------
+      * NENHUMA NOTA COMECA ISENTA (O VALUE 'N' DO GRUPO NAO EH
+      * CONFIAVEL QUANDO HA MAIS DE UMA TABELA OCCURS...DEPENDING ON
+      * NO MESMO GRUPO - MESMO MOTIVO PELO QUAL P460 ACIMA ARMA
+      * WS-TIPO-AVALIACAO EXPLICITAMENTE EM VEZ DE CONFIAR NO VALUE).
+      *-----------------------------------------------------------------
+       P465-LIMPAR-ISENCOES.
+            PERFORM VARYING WS-IDX-PESO FROM 1 BY 1
+                    UNTIL WS-IDX-PESO > WS-QTD-NOTAS
+               MOVE 'N' TO WS-NOTA-ISENTA (WS-IDX-PESO)
+            END-PERFORM
+            .
+       P465-FIM.
+      *-----------------------------------------------------------------
+       P400-CALCULAR-E-GRAVAR.
+            PERFORM P495-CAPTURAR-TIMESTAMP
+            MOVE 0 TO WS-RETORNO-CALCULO
+            MOVE 0 TO WS-RETORNO-PARTE-UM
+            MOVE 0 TO WS-RETORNO-PARTE-DOIS
+
+            CALL 'CALCULAR-MEDIA'
+                          USING WS-NOTAS, WS-RETORNO-CALCULO
+
+            IF WS-RETORNO-CALCULO = 1 THEN
+               ADD 1 TO WS-QTD-REJEITADOS
+               PERFORM P510-GRAVAR-EXCECAO
+            ELSE
+               ADD 1 TO WS-QTD-IMPORTADOS
+               CALL 'PARTE-UM-RESULTADO'
+                             USING WS-NOME-ALUNO, WS-NOME-MATERIA,
+                                   WS-RETORNO-PARTE-UM
+               IF WS-RETORNO-PARTE-UM NOT = 0 THEN
+                  SET ERRO-EXIBIR-PARTE-UM TO TRUE
+                  CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+               END-IF
+
+               CALL 'PARTE-DOIS-RESULTADO'
+                             USING WS-NOTAS, WS-STATUS-ALUNO,
+                                   WS-CONCEITO-ALUNO,
+                                   WS-REPROVADO-POR-FALTA,
+                                   WS-RETORNO-PARTE-DOIS
+               IF WS-RETORNO-PARTE-DOIS NOT = 0 THEN
+                  SET ERRO-EXIBIR-PARTE-DOIS TO TRUE
+                  CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+               END-IF
+
+               PERFORM P500-GRAVAR-BOLETIM
+               PERFORM P520-GRAVAR-HISTORICO
+               PERFORM P525-GRAVAR-AUDITORIA
+            END-IF
+            .
+       P400-FIM.
+      *-----------------------------------------------------------------
+       P500-GRAVAR-BOLETIM.
+            MOVE SPACES TO WS-MOTIVO-BOLETIM
+            IF WS-REPROVADO-POR-FALTA = 'S' THEN
+               MOVE ' MOTIVO: FREQUENCIA ABAIXO DO MINIMO'
+                 TO WS-MOTIVO-BOLETIM
+            END-IF
+
+            MOVE WS-RESULTADO TO WS-RESULTADO-EDT
+            MOVE SPACES TO REC-BOLETIM
+            STRING 'ALUNO: ' WS-NOME-ALUNO
+                   ' MATERIA: ' WS-NOME-MATERIA
+                   ' CD-MATERIA: ' WS-CD-MATERIA
+                   ' TURMA: ' WS-TURMA-ALUNO
+                   ' MEDIA: ' WS-RESULTADO-EDT
+                   ' STATUS: ' WS-STATUS-ALUNO
+                   ' CONCEITO: ' WS-CONCEITO-ALUNO
+                   ' FREQUENCIA: ' WS-PERC-FREQUENCIA
+                   WS-MOTIVO-BOLETIM
+                   ' DATA-PROC: ' WS-DATA-PROCESSAMENTO
+                   ' HORA-PROC: ' WS-HORA-PROCESSAMENTO
+                   DELIMITED BY SIZE INTO REC-BOLETIM
+                   ON OVERFLOW
+                      SET ERRO-GRAVAR-BOLETIM TO TRUE
+                      CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+            END-STRING
+            WRITE REC-BOLETIM
+            .
+       P500-FIM.
+      *-----------------------------------------------------------------
+       P510-GRAVAR-EXCECAO.
+            MOVE SPACES TO REC-EXCECAO
+            STRING 'ALUNO: ' WS-NOME-ALUNO
+                   ' MATERIA: ' WS-NOME-MATERIA
+                   ' CD-MATERIA: ' WS-CD-MATERIA
+                   ' TURMA: ' WS-TURMA-ALUNO
+                   ' EXCECAO: NOTAS INVALIDAS NA IMPORTACAO'
+                   DELIMITED BY SIZE INTO REC-EXCECAO
+                   ON OVERFLOW
+                      SET ERRO-GRAVAR-EXCECAO TO TRUE
+                      CALL 'MENSAGEM-ERRO' USING WS-COD-ERRO
+            END-STRING
+            WRITE REC-EXCECAO
+            .
+       P510-FIM.
+      *-----------------------------------------------------------------
+       P520-GRAVAR-HISTORICO.
+            MOVE WS-STUDENT-REL-KEY TO NH-CD-STUDENT
+            MOVE WS-NOME-ALUNO      TO NH-NM-STUDENT
+            MOVE WS-TURMA-ALUNO     TO NH-CD-TURMA
+            MOVE WS-NOME-MATERIA    TO NH-NM-MATERIA
+            MOVE WS-CD-MATERIA      TO NH-CD-MATERIA
+            MOVE WS-RESULTADO       TO NH-MEDIA
+            MOVE WS-STATUS-ALUNO    TO NH-STATUS
+            MOVE WS-CONCEITO-ALUNO  TO NH-CONCEITO
+            MOVE WS-DATA-PROCESSAMENTO TO NH-DATA-PROCESSAMENTO
+            MOVE WS-HORA-PROCESSAMENTO TO NH-HORA-PROCESSAMENTO
+            WRITE REG-NOTAS-HIST
+            .
+       P520-FIM.
+      *-----------------------------------------------------------------
+      * TRILHA DE AUDITORIA: MESMO PROPOSITO DE P525 EM PRINCIPAL.cbl.
+      *-----------------------------------------------------------------
+       P525-GRAVAR-AUDITORIA.
+            MOVE WS-STUDENT-REL-KEY    TO AU-CD-STUDENT
+            MOVE WS-NOME-ALUNO         TO AU-NM-STUDENT
+            MOVE WS-CD-MATERIA         TO AU-CD-MATERIA
+            MOVE WS-RESULTADO          TO AU-MEDIA
+            MOVE WS-OPERADOR           TO AU-OPERADOR
+            MOVE WS-DATA-PROCESSAMENTO TO AU-DATA-ALTERACAO
+            MOVE WS-HORA-PROCESSAMENTO TO AU-HORA-ALTERACAO
+            WRITE REG-AUDITORIA
+            .
+       P525-FIM.
+      *-----------------------------------------------------------------
+       P495-CAPTURAR-TIMESTAMP.
+            ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-PROCESSAMENTO FROM TIME
+            .
+       P495-FIM.
+      *-----------------------------------------------------------------
+       P999-MENSAGEM-DE-ENCERAMENTO.
+            DISPLAY '***********************************************'
+            DISPLAY '*            IMPORTACAO CONCLUIDA            *'
+            DISPLAY '***********************************************'
+            DISPLAY 'BOLETINS IMPORTADOS COM SUCESSO....: '
+                    WS-QTD-IMPORTADOS
+            DISPLAY 'LINHAS REJEITADAS...................: '
+                    WS-QTD-REJEITADOS
+            .
+       P999-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM IMPORTAR-NOTAS.
