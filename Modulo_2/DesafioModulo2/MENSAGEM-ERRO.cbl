@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: EXIBIR A MENSAGEM DE ERRO CORRESPONDENTE A UM CODIGO
+      *          DA TABELA COMPARTILHADA (VEJA COPY CODIGOS-ERRO), PARA
+      *          QUE NENHUM PROGRAMA PRECISE MAIS MANTER SUA PROPRIA
+      *          MENSAGEM PRIVADA EM UM PARAGRAFO P999.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENSAGEM-ERRO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * TABELA DE MENSAGENS, UMA ENTRADA POR CODIGO DE CODIGOS-ERRO, NA
+      * MESMA ORDEM - O INDICE DA TABELA EH O PROPRIO WS-COD-ERRO. JA
+      * VEM CENTRALIZADA NA LARGURA DA MOLDURA (VEJA P999 NAS VERSOES
+      * ANTIGAS DE CALCULAR-MEDIA/RECEBER-NOTAS).
+       01 WS-TABELA-MENSAGENS.
+           02 FILLER PIC X(45) VALUE
+              '      NOTAS INVALIDAS - TENTE NOVAMENTE      '.
+           02 FILLER PIC X(45) VALUE
+              '       OPCAO INVALIDA - TENTE NOVAMENTE      '.
+           02 FILLER PIC X(45) VALUE
+              '      ERRO AO RECEBER AS NOTAS DO ALUNO      '.
+           02 FILLER PIC X(45) VALUE
+              '    ERRO AO EXIBIR A PARTE UM DO RESULTADO   '.
+           02 FILLER PIC X(45) VALUE
+              '   ERRO AO EXIBIR A PARTE DOIS DO RESULTADO  '.
+           02 FILLER PIC X(45) VALUE
+              '  ERRO AO RECALCULAR A MEDIA DE RECUPERACAO  '.
+           02 FILLER PIC X(45) VALUE
+              '  ERRO AO EXIBIR O RESULTADO DA RECUPERACAO  '.
+           02 FILLER PIC X(45) VALUE
+              '        NOTA DE RECUPERACAO INVALIDA         '.
+           02 FILLER PIC X(45) VALUE
+              '        ESTOURO NO TAMANHO DO BOLETIM        '.
+           02 FILLER PIC X(45) VALUE
+              '        ESTOURO NO TAMANHO DA EXCECAO        '.
+       01 WS-MENSAGENS REDEFINES WS-TABELA-MENSAGENS.
+           02 WS-MENSAGEM OCCURS 10 TIMES
+                          INDEXED BY WS-IDX-MSG    PIC X(45).
+       LINKAGE SECTION.
+           COPY CODIGOS-ERRO.
+       PROCEDURE DIVISION USING WS-COD-ERRO.
+       MAIN-PROCEDURE.
+            DISPLAY '***********************************************'
+            IF WS-COD-ERRO >= 1 AND WS-COD-ERRO <= 10 THEN
+               SET WS-IDX-MSG TO WS-COD-ERRO
+               DISPLAY '*' WS-MENSAGEM (WS-IDX-MSG) '*'
+            ELSE
+               DISPLAY '*  ERRO DESCONHECIDO - CODIGO: ' WS-COD-ERRO
+            END-IF
+            DISPLAY '***********************************************'
+
+            GOBACK.
+       END PROGRAM MENSAGEM-ERRO.
