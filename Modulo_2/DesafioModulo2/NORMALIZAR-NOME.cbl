@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: NORMALIZAR NOME (ALUNO/MATERIA) PARA UM FORMATO UNICO
+      *          ANTES DE GRAVAR OU EXIBIR: REMOVE ESPACOS SOBRANDO E
+      *          DEIXA CADA PALAVRA COM A PRIMEIRA LETRA MAIUSCULA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NORMALIZAR-NOME.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-IDX                        PIC 9(02) VALUE 0.
+       77 WS-INICIO-PALAVRA             PIC 9(01) VALUE 1.
+       LINKAGE SECTION.
+       01 WS-NOME                       PIC X(30).
+       01 WS-NOME-TAB REDEFINES WS-NOME.
+           02 WS-NOME-CHAR OCCURS 30 TIMES PIC X(01).
+       01 WS-RETORNO-NORMALIZAR         PIC 9(01) VALUE 0.
+       PROCEDURE DIVISION USING WS-NOME, WS-RETORNO-NORMALIZAR.
+       MAIN-PROCEDURE.
+            MOVE 0 TO WS-RETORNO-NORMALIZAR
+            MOVE FUNCTION TRIM(WS-NOME) TO WS-NOME
+            MOVE 1 TO WS-INICIO-PALAVRA
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 30
+               IF WS-NOME-CHAR (WS-IDX) = SPACE THEN
+                  MOVE 1 TO WS-INICIO-PALAVRA
+               ELSE
+                  IF WS-INICIO-PALAVRA = 1 THEN
+                     MOVE FUNCTION UPPER-CASE (WS-NOME-CHAR (WS-IDX))
+                          TO WS-NOME-CHAR (WS-IDX)
+                     MOVE 0 TO WS-INICIO-PALAVRA
+                  ELSE
+                     MOVE FUNCTION LOWER-CASE (WS-NOME-CHAR (WS-IDX))
+                          TO WS-NOME-CHAR (WS-IDX)
+                  END-IF
+               END-IF
+            END-PERFORM
+
+            GOBACK.
+       END PROGRAM NORMALIZAR-NOME.
