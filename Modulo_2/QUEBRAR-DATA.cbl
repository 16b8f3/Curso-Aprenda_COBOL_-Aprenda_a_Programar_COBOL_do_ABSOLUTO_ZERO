@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: QUEBRAR UMA DATA NUMERICA EMPACOTADA (PIC 9(08)) EM
+      *          DIA/MES/ANO, SUBSTITUINDO A REDEFINES AD HOC QUE CADA
+      *          PROGRAMA VINHA DECLARANDO POR CONTA PROPRIA (VEJA
+      *          LISTAR-TURMAS E PROGARQ002) - O FORMATO DE ORIGEM
+      *          (DDMMAAAA, COMO DT-NASCIMENTO, OU AAAAMMDD, COMO O
+      *          ACCEPT ... FROM DATE YYYYMMDD) E INFORMADO PELO
+      *          CHAMADOR ATRAVES DE WS-FORMATO-DATA, JA QUE OS DOIS
+      *          FORMATOS CONVIVEM NO SISTEMA. USAR JUNTO COM
+      *          VALIDAR-DATA PARA CONFERIR O DIA/MES/ANO RESULTANTE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUEBRAR-DATA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DATA-DDMMAAAA.
+           03 WS-DDMMAAAA-DIA          PIC 9(02).
+           03 WS-DDMMAAAA-MES          PIC 9(02).
+           03 WS-DDMMAAAA-ANO          PIC 9(04).
+       01 WS-DATA-AAAAMMDD.
+           03 WS-AAAAMMDD-ANO          PIC 9(04).
+           03 WS-AAAAMMDD-MES          PIC 9(02).
+           03 WS-AAAAMMDD-DIA          PIC 9(02).
+       LINKAGE SECTION.
+      * FORMATO-DDMMAAAA (CAMPOS DE DATA DO STUDENT-RECORD) OU
+      * FORMATO-AAAAMMDD (DEVOLVIDO POR ACCEPT ... FROM DATE) - VEJA
+      * COPYBOOK COMPARTILHADO.
+           COPY FORMATOS-DATA.
+       01 WS-DATA-EMPACOTADA           PIC 9(08) VALUE 0.
+       01 WS-DIA                       PIC 9(02) VALUE 0.
+       01 WS-MES                       PIC 9(02) VALUE 0.
+       01 WS-ANO                       PIC 9(04) VALUE 0.
+       PROCEDURE DIVISION USING WS-FORMATO-DATA, WS-DATA-EMPACOTADA,
+                                WS-DIA, WS-MES, WS-ANO.
+       MAIN-PROCEDURE.
+            MOVE 0 TO WS-DIA
+            MOVE 0 TO WS-MES
+            MOVE 0 TO WS-ANO
+
+            IF FORMATO-AAAAMMDD THEN
+               MOVE WS-DATA-EMPACOTADA TO WS-DATA-AAAAMMDD
+               MOVE WS-AAAAMMDD-DIA TO WS-DIA
+               MOVE WS-AAAAMMDD-MES TO WS-MES
+               MOVE WS-AAAAMMDD-ANO TO WS-ANO
+            ELSE
+               MOVE WS-DATA-EMPACOTADA TO WS-DATA-DDMMAAAA
+               MOVE WS-DDMMAAAA-DIA TO WS-DIA
+               MOVE WS-DDMMAAAA-MES TO WS-MES
+               MOVE WS-DDMMAAAA-ANO TO WS-ANO
+            END-IF
+
+            GOBACK.
+      *-----------------------------------------------------------------
+       END PROGRAM QUEBRAR-DATA.
