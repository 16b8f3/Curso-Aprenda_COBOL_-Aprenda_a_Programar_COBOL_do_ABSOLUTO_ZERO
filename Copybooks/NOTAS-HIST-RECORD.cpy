@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Layout do historico de notas (NOTAS-HIST.TXT): um registro por
+      * boletim emitido com sucesso, para consulta/acumulo entre
+      * periodos (ex.: calculo de CR, listagem filtrada por status).
+      ******************************************************************
+       01 REG-NOTAS-HIST.
+          03 NH-CD-STUDENT         PIC 9(05).
+          03 NH-NM-STUDENT         PIC X(30).
+          03 NH-CD-TURMA           PIC X(05).
+          03 NH-NM-MATERIA         PIC X(30).
+          03 NH-CD-MATERIA         PIC X(05).
+          03 NH-MEDIA              PIC 9(03)V9(01).
+          03 NH-STATUS             PIC X(11).
+          03 NH-CONCEITO           PIC X(01).
+          03 NH-DATA-PROCESSAMENTO PIC 9(08).
+          03 NH-HORA-PROCESSAMENTO PIC 9(08).
