@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Layout da trilha de auditoria de notas (AUDITORIA.TXT): um
+      * registro por boletim gravado com sucesso (mesmo evento que
+      * gera o historico em NOTAS-HIST-RECORD), identificando quem
+      * lancou a nota e quando (PROGCOMM: ACCEPT ... FROM DATE/TIME).
+      ******************************************************************
+       01 REG-AUDITORIA.
+          03 AU-CD-STUDENT         PIC 9(05).
+          03 AU-NM-STUDENT         PIC X(30).
+          03 AU-CD-MATERIA         PIC X(05).
+          03 AU-MEDIA              PIC 9(03)V9(01).
+          03 AU-OPERADOR           PIC X(10).
+          03 AU-DATA-ALTERACAO     PIC 9(08).
+          03 AU-HORA-ALTERACAO     PIC 9(08).
