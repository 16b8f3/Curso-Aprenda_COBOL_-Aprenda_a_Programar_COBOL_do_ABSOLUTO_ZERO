@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Formato de origem de uma data numerica empacotada (PIC 9(08)),
+      * compartilhado por todo programa que chama QUEBRAR-DATA, para
+      * que o mesmo codigo sempre corresponda ao mesmo layout de
+      * campos (DIA/MES/ANO vs. ANO/MES/DIA).
+      ******************************************************************
+       01 WS-FORMATO-DATA            PIC 9(01)       VALUE 1.
+          88 FORMATO-DDMMAAAA              VALUE 1.
+          88 FORMATO-AAAAMMDD              VALUE 2.
