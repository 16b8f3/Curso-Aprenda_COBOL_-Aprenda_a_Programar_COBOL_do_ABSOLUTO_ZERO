@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Layout do registro mestre de alunos (STUDENT.TXT), compartilhado
+      * por todo programa que le ou grava esse arquivo, para que um
+      * novo campo so precise ser adicionado em um unico lugar.
+      ******************************************************************
+       01 STUDENT-FILE.
+          03 CD-STUDENT            PIC 9(05).
+          03 NM-STUDENT            PIC X(20).
+          03 CD-TURMA              PIC X(05).
+          03 DT-NASCIMENTO         PIC 9(08).
+          03 DT-MATRICULA          PIC 9(08).
+          03 ST-ALUNO              PIC X(01).
+      * NUMERO DE MATRICULA (DIFERENTE DO CD-STUDENT, QUE EH A CHAVE
+      * DE ACESSO AO ARQUIVO): NR-MATRICULA-BASE EH O NUMERO DIGITADO
+      * NA INCLUSAO E NR-MATRICULA-DV EH O DIGITO VERIFICADOR CALCULADO
+      * PELO SUBPROGRAMA CALCULAR-DV-MATRICULA, PARA DETECTAR ERRO DE
+      * DIGITACAO AO CONFERIR O NUMERO MAIS TARDE.
+          03 NR-MATRICULA-BASE     PIC 9(07).
+          03 NR-MATRICULA-DV       PIC 9(01).
