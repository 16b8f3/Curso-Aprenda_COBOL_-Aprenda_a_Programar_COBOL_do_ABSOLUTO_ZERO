@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: RETORNO-CHAMADA
+      * Versao...: 1 (08/08/2026)
+      * Purpose..: PADRAO CHAMADO/CHAMADOR DESTE SISTEMA - TODO
+      *            SUBPROGRAMA EXPOE UM CODIGO DE RETORNO COMO O
+      *            ULTIMO ITEM DO SEU PROCEDURE DIVISION USING, E O
+      *            CHAMADOR CONFERE ESSE CODIGO LOGO APOS O CALL
+      *            (VEJA P999-MENSAGEM-DE-ERRO EM CALCULAR-MEDIA.cbl,
+      *            RECEBER-NOTAS.cbl, ETC., PARA O EXEMPLO JA USADO
+      *            HA MAIS TEMPO). 0 = SUCESSO, 1 = FALHA.
+      * Uso......: CADA SUBPROGRAMA FAZ COPY RETORNO-CHAMADA REPLACING
+      *            ==:RETORNO:== BY ==WS-RETORNO-XXX== NA SUA LINKAGE
+      *            SECTION, MANTENDO O NOME DESCRITIVO JA USADO PARA O
+      *            PROPRIO CAMPO (WS-RETORNO-CALCULO, WS-RETORNO-
+      *            NORMALIZAR, ETC.) EM VEZ DE UM NOME GENERICO IGUAL
+      *            EM TODO PROGRAMA.
+      ******************************************************************
+       01 :RETORNO:                  PIC 9(01)       VALUE 0.
+          88 :RETORNO:-OK                   VALUE 0.
+          88 :RETORNO:-FALHOU               VALUE 1.
