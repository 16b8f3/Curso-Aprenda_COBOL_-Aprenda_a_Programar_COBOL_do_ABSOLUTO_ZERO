@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Codigos de erro compartilhados por todo programa que chama
+      * MENSAGEM-ERRO, para que o mesmo codigo sempre corresponda a
+      * mesma mensagem exibida ao usuario, esteja ela sendo disparada
+      * por qual programa for.
+      ******************************************************************
+       01 WS-COD-ERRO                PIC 9(02)       VALUE 0.
+          88 ERRO-NOTAS-INVALIDAS          VALUE 01.
+          88 ERRO-OPCAO-INVALIDA           VALUE 02.
+          88 ERRO-RECEBER-NOTAS            VALUE 03.
+          88 ERRO-EXIBIR-PARTE-UM          VALUE 04.
+          88 ERRO-EXIBIR-PARTE-DOIS        VALUE 05.
+          88 ERRO-RECALCULAR-RECUPERACAO   VALUE 06.
+          88 ERRO-EXIBIR-RECUPERACAO       VALUE 07.
+          88 ERRO-NOTA-RECUPERACAO-INVALIDA VALUE 08.
+          88 ERRO-GRAVAR-BOLETIM           VALUE 09.
+          88 ERRO-GRAVAR-EXCECAO           VALUE 10.
