@@ -0,0 +1,213 @@
+      ******************************************************************
+      * Author: GILDO
+      * Date: 08/08/2026
+      * Purpose: MANUTENCAO (INCLUIR/ALTERAR/DESATIVAR) DO ARQUIVO
+      *          MESTRE DE ALUNOS, PARA NAO DEPENDER DE EDICAO MANUAL
+      *          DO STUDENT.TXT FORA DO COBOL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGARQ002.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      * VEJA NOTA EM PROGARQ001 SOBRE A AUSENCIA DE SUPORTE A ISAM
+      * NESTE AMBIENTE GNUCOBOL (RELATIVE KEY NO LUGAR DE INDEXED).
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO
+           '../STUDENT.TXT'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WS-STUDENT-REL-KEY
+           FILE STATUS IS FS-STUDENT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT.
+           COPY STUDENT-RECORD.
+       WORKING-STORAGE SECTION.
+       77 WS-STUDENT-REL-KEY       PIC 9(05)  VALUE 0.
+       77 FS-STUDENT               PIC X(02)  VALUE SPACES.
+       77 WS-OPCAO                 PIC 9(01)  VALUE 0.
+       01 WS-DATA-DIGITADA         PIC 9(08)  VALUE 0.
+       77 WS-DATA-DIA              PIC 9(02)  VALUE 0.
+       77 WS-DATA-MES              PIC 9(02)  VALUE 0.
+       77 WS-DATA-ANO              PIC 9(04)  VALUE 0.
+       77 WS-DATA-VALIDA           PIC 9(01)  VALUE 0.
+       77 WS-RETORNO-CALCULO-DV    PIC 9(01)  VALUE 0.
+       77 WS-MODO-CALCULO-DV       PIC X(01)  VALUE 'G'.
+      * GUARDA O NOME/TURMA ATUAIS ANTES DO ACCEPT EM P300-ALTERAR, PARA
+      * RESTAURAR O VALOR QUANDO O OPERADOR DEIXA O CAMPO EM BRANCO -
+      * SEM ISSO O ACCEPT EM BRANCO APAGA O CAMPO, CONTRARIANDO O QUE O
+      * PROMPT (BRANCO MANTEM O ATUAL) PROMETE.
+       77 WS-NM-STUDENT-ANTIGO     PIC X(20)  VALUE SPACES.
+       77 WS-CD-TURMA-ANTIGO       PIC X(05)  VALUE SPACES.
+           COPY FORMATOS-DATA.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN I-O STUDENT
+            IF FS-STUDENT = '35' THEN
+               CLOSE STUDENT
+               OPEN OUTPUT STUDENT
+               CLOSE STUDENT
+               OPEN I-O STUDENT
+            END-IF
+
+            PERFORM WITH TEST BEFORE UNTIL WS-OPCAO = 9
+               PERFORM P100-MENU
+               ACCEPT WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                  WHEN 1
+                     PERFORM P200-INCLUIR
+                  WHEN 2
+                     PERFORM P300-ALTERAR
+                  WHEN 3
+                     PERFORM P400-DESATIVAR
+                  WHEN 9
+                     CONTINUE
+                  WHEN OTHER
+                     DISPLAY 'OPCAO INVALIDA'
+               END-EVALUATE
+            END-PERFORM
+
+            CLOSE STUDENT.
+            STOP RUN.
+      *-----------------------------------------------------------------
+       P100-MENU.
+            DISPLAY ' '
+            DISPLAY '*** MANUTENCAO DO CADASTRO DE ALUNOS ***'
+            DISPLAY '1 - INCLUIR ALUNO'
+            DISPLAY '2 - ALTERAR ALUNO'
+            DISPLAY '3 - DESATIVAR ALUNO'
+            DISPLAY '9 - SAIR'
+            DISPLAY 'OPCAO: '
+            .
+       P100-FIM.
+      *-----------------------------------------------------------------
+       P200-INCLUIR.
+            DISPLAY 'CODIGO DO ALUNO (CD-STUDENT)..: '
+            ACCEPT CD-STUDENT
+            MOVE CD-STUDENT TO WS-STUDENT-REL-KEY
+
+            DISPLAY 'NOME DO ALUNO.................: '
+            ACCEPT NM-STUDENT
+            DISPLAY 'TURMA.........................: '
+            ACCEPT CD-TURMA
+            PERFORM P210-ACEITAR-DATA-NASCIMENTO
+            DISPLAY 'DATA DE MATRICULA (DDMMAAAA)..: '
+            ACCEPT DT-MATRICULA
+            PERFORM P220-GERAR-MATRICULA
+            MOVE 'A' TO ST-ALUNO
+
+            WRITE STUDENT-FILE
+                  INVALID KEY
+                     DISPLAY 'JA EXISTE ALUNO COM ESSE CODIGO'
+                  NOT INVALID KEY
+                     DISPLAY 'ALUNO INCLUIDO COM SUCESSO'
+            END-WRITE
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+      * VALIDA A DATA DE NASCIMENTO REUTILIZANDO OS SUBPROGRAMAS
+      * COMPARTILHADOS QUEBRAR-DATA (VEJA Modulo_2/QUEBRAR-DATA.cbl)
+      * E VALIDAR-DATA (VEJA Modulo_2/VALIDAR-DATA.cbl), EM VEZ DE
+      * ACEITAR QUALQUER VALOR NUMERICO DE 8 DIGITOS E DE DECLARAR UMA
+      * REDEFINES PROPRIA PARA QUEBRAR DIA/MES/ANO.
+      *-----------------------------------------------------------------
+       P210-ACEITAR-DATA-NASCIMENTO.
+            MOVE 0 TO WS-DATA-VALIDA
+            SET FORMATO-DDMMAAAA TO TRUE
+            PERFORM WITH TEST BEFORE UNTIL WS-DATA-VALIDA = 1
+               DISPLAY 'DATA DE NASCIMENTO (DDMMAAAA).: '
+               ACCEPT WS-DATA-DIGITADA
+
+               CALL 'QUEBRAR-DATA'
+                             USING WS-FORMATO-DATA, WS-DATA-DIGITADA,
+                                   WS-DATA-DIA, WS-DATA-MES,
+                                   WS-DATA-ANO
+
+               CALL 'VALIDAR-DATA'
+                             USING WS-DATA-DIA, WS-DATA-MES,
+                                   WS-DATA-ANO, WS-DATA-VALIDA
+
+               IF WS-DATA-VALIDA NOT = 1 THEN
+                  DISPLAY 'DATA INVALIDA - TENTE NOVAMENTE'
+               END-IF
+            END-PERFORM
+
+            MOVE WS-DATA-DIGITADA TO DT-NASCIMENTO
+            .
+       P210-FIM.
+      *-----------------------------------------------------------------
+      * GERA O NUMERO DE MATRICULA DO ALUNO: O OPERADOR DIGITA SO A
+      * PARTE BASE (7 DIGITOS) E O DIGITO VERIFICADOR EH CALCULADO
+      * PELO CALCULAR-DV-MATRICULA, EM VEZ DE SER DIGITADO A MAO (O QUE
+      * PERMITIRIA UM NUMERO COM DV INCONSISTENTE ENTRAR NO CADASTRO).
+      *-----------------------------------------------------------------
+       P220-GERAR-MATRICULA.
+            DISPLAY 'NUMERO DE MATRICULA (7 DIGITOS)..: '
+            ACCEPT NR-MATRICULA-BASE
+
+            MOVE 'G' TO WS-MODO-CALCULO-DV
+            CALL 'CALCULAR-DV-MATRICULA'
+                          USING NR-MATRICULA-BASE, NR-MATRICULA-DV,
+                                WS-MODO-CALCULO-DV,
+                                WS-RETORNO-CALCULO-DV
+
+            DISPLAY 'MATRICULA GERADA.................: '
+                    NR-MATRICULA-BASE '-' NR-MATRICULA-DV
+            .
+       P220-FIM.
+      *-----------------------------------------------------------------
+       P300-ALTERAR.
+            DISPLAY 'CODIGO DO ALUNO A ALTERAR.....: '
+            ACCEPT WS-STUDENT-REL-KEY
+
+            READ STUDENT
+                 INVALID KEY
+                    DISPLAY 'ALUNO NAO ENCONTRADO'
+                 NOT INVALID KEY
+                    MOVE NM-STUDENT TO WS-NM-STUDENT-ANTIGO
+                    MOVE CD-TURMA   TO WS-CD-TURMA-ANTIGO
+
+                    DISPLAY 'NOVO NOME (BRANCO MANTEM O ATUAL): '
+                    ACCEPT NM-STUDENT
+                    IF NM-STUDENT = SPACES THEN
+                       MOVE WS-NM-STUDENT-ANTIGO TO NM-STUDENT
+                    END-IF
+
+                    DISPLAY 'NOVA TURMA (BRANCO MANTEM A ATUAL): '
+                    ACCEPT CD-TURMA
+                    IF CD-TURMA = SPACES THEN
+                       MOVE WS-CD-TURMA-ANTIGO TO CD-TURMA
+                    END-IF
+
+                    REWRITE STUDENT-FILE
+                       INVALID KEY
+                          DISPLAY 'ERRO AO ALTERAR O ALUNO'
+                       NOT INVALID KEY
+                          DISPLAY 'ALUNO ALTERADO COM SUCESSO'
+                    END-REWRITE
+            END-READ
+            .
+       P300-FIM.
+      *-----------------------------------------------------------------
+       P400-DESATIVAR.
+            DISPLAY 'CODIGO DO ALUNO A DESATIVAR...: '
+            ACCEPT WS-STUDENT-REL-KEY
+
+            READ STUDENT
+                 INVALID KEY
+                    DISPLAY 'ALUNO NAO ENCONTRADO'
+                 NOT INVALID KEY
+                    MOVE 'I' TO ST-ALUNO
+                    REWRITE STUDENT-FILE
+                       INVALID KEY
+                          DISPLAY 'ERRO AO DESATIVAR O ALUNO'
+                       NOT INVALID KEY
+                          DISPLAY 'ALUNO DESATIVADO COM SUCESSO'
+                    END-REWRITE
+            END-READ
+            .
+       P400-FIM.
+      *-----------------------------------------------------------------
+       END PROGRAM PROGARQ002.
