@@ -8,36 +8,145 @@
        PROGRAM-ID. PROGARQ001.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+      * ARQUIVO MESTRE DE ALUNOS COM ACESSO DIRETO PELA CHAVE
+      * CD-STUDENT (ORGANIZATION IS RELATIVE: NESTE AMBIENTE O
+      * GNUCOBOL FOI COMPILADO SEM SUPORTE A ISAM/ORGANIZATION
+      * INDEXED, ENTAO O ACESSO DIRETO POR CHAVE NUMERICA EH
+      * IMPLEMENTADO VIA RELATIVE KEY, GRAVANDO CADA ALUNO NO SLOT
+      * IGUAL AO SEU CD-STUDENT).
        FILE-CONTROL.
            SELECT STUDENT ASSIGN TO
            '../STUDENT.TXT'
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS WS-STUDENT-REL-KEY
+           FILE STATUS IS FS-STUDENT.
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT.
-       01 STUDENT-FILE.
-          03 CD-STUDENT            PIC 9(05).
-          03 NM-STUDENT            PIC X(20).
+           COPY STUDENT-RECORD.
        WORKING-STORAGE SECTION.
-       01 WS-DADOS                 PIC X(25) VALUE SPACES.
-       01 FILLER REDEFINES WS-DADOS.
-          03 WS-CD-STUDENT         PIC 9(05).
-          03 WS-NM-STUDENT         PIC X(20).
        77 WS-EOF                   PIC A      VALUE SPACE.
+       77 WS-STUDENT-REL-KEY       PIC 9(05)  VALUE 0.
+       77 FS-STUDENT               PIC X(02)  VALUE SPACES.
+      * FILTRO OPCIONAL PASSADO COMO PARAMETRO DE EXECUCAO (VEJA
+      * P100-TRATAR-PARAMETRO): SEM PARAMETRO, LISTA TODOS OS ALUNOS
+      * COMO ANTES; COM UM PARAMETRO NO FORMATO NNNNN-NNNNN, FILTRA
+      * POR FAIXA DE CD-STUDENT; QUALQUER OUTRO TEXTO EH TRATADO COMO
+      * FILTRO DE CD-TURMA.
+       77 WS-PARM                  PIC X(20)  VALUE SPACES.
+       77 WS-QTD-HIFENS            PIC 9(02)  VALUE 0.
+       77 WS-FILTRO-MODO           PIC X(01)  VALUE SPACE.
+       77 WS-FILTRO-TURMA          PIC X(05)  VALUE SPACES.
+       77 WS-FILTRO-DE             PIC 9(05)  VALUE 0.
+       77 WS-FILTRO-ATE            PIC 9(05)  VALUE 99999.
+      * PRIMEIRO NOME/ULTIMO SOBRENOME SEPARADOS DE FORMA ROBUSTA (VEJA
+      * SEPARAR-NOME.CBL), EM VEZ DE FATIAR POSICOES FIXAS.
+       77 WS-NOME-PARA-SEPARAR     PIC X(30)  VALUE SPACES.
+       77 WS-PRIMEIRO-NOME-ALUNO   PIC X(30)  VALUE SPACES.
+       77 WS-ULTIMO-NOME-ALUNO     PIC X(30)  VALUE SPACES.
+       77 WS-RETORNO-SEPARAR       PIC 9(01)  VALUE 0.
+      * REVALIDA O DIGITO VERIFICADOR DA MATRICULA DE CADA ALUNO LIDO
+      * (REQ030) CONTRA O VALOR JA GRAVADO EM NR-MATRICULA-DV, PARA
+      * PEGAR CORRUPCAO/ERRO DE DIGITACAO NO ARQUIVO MESTRE - VEJA
+      * CALCULAR-DV-MATRICULA, CHAMADO AQUI EM MODO 'V' (VERIFICAR).
+       77 WS-MODO-CALCULO-DV       PIC X(01)  VALUE 'V'.
+       77 WS-RETORNO-CALCULO-DV    PIC 9(01)  VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM P100-TRATAR-PARAMETRO
 
             OPEN INPUT STUDENT.
 
+            IF FS-STUDENT NOT = '00' THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO STUDENT.TXT - STATUS '
+                       FS-STUDENT
+               STOP RUN
+            END-IF
+
             PERFORM UNTIL WS-EOF = 'F'
-                READ STUDENT INTO WS-DADOS
+                READ STUDENT
                      AT END MOVE 'F' TO WS-EOF
                         NOT AT END
-                            DISPLAY WS-CD-STUDENT ' - ' WS-NM-STUDENT
+                            PERFORM P200-VERIFICAR-FILTRO
                 END-READ
             END-PERFORM.
 
             CLOSE STUDENT.
 
             STOP RUN.
+      *-----------------------------------------------------------------
+      * LE O PARAMETRO DE EXECUCAO (ACCEPT FROM COMMAND-LINE) E
+      * CLASSIFICA O FILTRO PEDIDO: UM HIFEN PRESENTE INDICA UMA
+      * FAIXA DE CD-STUDENT (EX.: 00010-00020), CASO CONTRARIO O
+      * PARAMETRO EH TRATADO COMO UM CODIGO DE TURMA.
+      *-----------------------------------------------------------------
+       P100-TRATAR-PARAMETRO.
+            ACCEPT WS-PARM FROM COMMAND-LINE
+
+            IF WS-PARM NOT = SPACES THEN
+               INSPECT WS-PARM TALLYING WS-QTD-HIFENS FOR ALL '-'
+
+               IF WS-QTD-HIFENS > 0 THEN
+                  MOVE 'R' TO WS-FILTRO-MODO
+                  UNSTRING WS-PARM DELIMITED BY '-'
+                           INTO WS-FILTRO-DE, WS-FILTRO-ATE
+                  END-UNSTRING
+               ELSE
+                  MOVE 'T' TO WS-FILTRO-MODO
+                  MOVE WS-PARM(1:5) TO WS-FILTRO-TURMA
+               END-IF
+            END-IF
+            .
+       P100-FIM.
+      *-----------------------------------------------------------------
+      * APLICA O FILTRO (SE HOUVER) ANTES DE EXIBIR O ALUNO LIDO.
+      *-----------------------------------------------------------------
+       P200-VERIFICAR-FILTRO.
+            EVALUATE WS-FILTRO-MODO
+               WHEN 'T'
+                  IF CD-TURMA = WS-FILTRO-TURMA THEN
+                     PERFORM P210-EXIBIR-ALUNO
+                  END-IF
+               WHEN 'R'
+                  IF CD-STUDENT >= WS-FILTRO-DE AND
+                     CD-STUDENT <= WS-FILTRO-ATE THEN
+                     PERFORM P210-EXIBIR-ALUNO
+                  END-IF
+               WHEN OTHER
+                  PERFORM P210-EXIBIR-ALUNO
+            END-EVALUATE
+            .
+       P200-FIM.
+      *-----------------------------------------------------------------
+       P210-EXIBIR-ALUNO.
+            DISPLAY CD-STUDENT ' - ' NM-STUDENT
+                    ' - TURMA ' CD-TURMA
+                    ' - NASC ' DT-NASCIMENTO
+                    ' - MATR ' DT-MATRICULA
+                    ' - STATUS ' ST-ALUNO
+                    ' - MATRICULA ' NR-MATRICULA-BASE
+                    '-' NR-MATRICULA-DV
+
+            CALL 'CALCULAR-DV-MATRICULA'
+                          USING NR-MATRICULA-BASE, NR-MATRICULA-DV,
+                                WS-MODO-CALCULO-DV,
+                                WS-RETORNO-CALCULO-DV
+            IF WS-RETORNO-CALCULO-DV NOT = 0 THEN
+               DISPLAY '       *** DIGITO VERIFICADOR DA MATRICULA '
+                       'INCONSISTENTE ***'
+            END-IF
+
+            MOVE SPACES TO WS-NOME-PARA-SEPARAR
+            MOVE NM-STUDENT TO WS-NOME-PARA-SEPARAR
+            CALL 'SEPARAR-NOME'
+                          USING WS-NOME-PARA-SEPARAR,
+                                WS-PRIMEIRO-NOME-ALUNO,
+                                WS-ULTIMO-NOME-ALUNO,
+                                WS-RETORNO-SEPARAR
+            DISPLAY '       PRIMEIRO NOME: ' WS-PRIMEIRO-NOME-ALUNO
+            DISPLAY '       ULTIMO SOBRENOME: ' WS-ULTIMO-NOME-ALUNO
+            .
+       P210-FIM.
+      *-----------------------------------------------------------------
        END PROGRAM PROGARQ001.
